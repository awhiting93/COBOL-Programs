@@ -1,24 +1,31 @@
-**********************************************************************
-*                                                                    *
-* I PLEDGE THAT ALL OF THIS PROGRAM IS MY ORIGINAL WORK, AND THAT    *
-* NONE OF THE PROGRAM HAS BEEN COPIED FROM ANYWHERE OR ANYONE UNLESS *
-* I WAS SPECIFICALLY AUTHORIZED TO DO SO BY MY COBOL INSTRUCTOR.     *
-*                                                                    *
-*                                                                    *
-*                      SIGNED: ____________________________________  *
-*                                           (signature)              *
-*                                                                    *
-**********************************************************************
+      **********************************************************************
+      *                                                                    *
+      * I PLEDGE THAT ALL OF THIS PROGRAM IS MY ORIGINAL WORK, AND THAT    *
+      * NONE OF THE PROGRAM HAS BEEN COPIED FROM ANYWHERE OR ANYONE UNLESS *
+      * I WAS SPECIFICALLY AUTHORIZED TO DO SO BY MY COBOL INSTRUCTOR.     *
+      *                                                                    *
+      *                                                                    *
+      *                      SIGNED: ____________________________________  *
+      *                                           (signature)              *
+      *                                                                    *
+      **********************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGRAM12.
        AUTHOR. Whiting.
        DATE-WRITTEN. APRIL 15, 2015.
       *This program is derived from the textbook page 343.
       *This program assigns parking spots based off of a car's vin number.
-       
+      *Lot assignment now tracks running occupancy (persisted across
+      *runs) and overflows to a third lot or a waitlist once a lot is
+      *full, the report decodes manufacturer/plant/model year from the
+      *VIN in addition to the check digit, duplicate VINs in the run are
+      *flagged, check-digit failures are also written to a short
+      *exception report, and an interactive single-VIN lookup mode is
+      *available for gate use alongside the normal batch run.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT VIN-FILE
                ASSIGN TO "..\..\..\..\..\VIN2.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
@@ -28,9 +35,21 @@
            SELECT VIN-WEIGHT-FILE
                ASSIGN TO "..\..\..\..\..\VINWeights.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MANUFACTURER-FILE
+               ASSIGN TO "..\..\..\..\..\VINManufacturers.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VIN-YEAR-FILE
+               ASSIGN TO "..\..\..\..\..\VINYears.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL LOT-OCCUPANCY-FILE
+               ASSIGN TO "..\..\..\..\..\PARKING-OCCUPANCY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT VIN-REPORT
                ASSIGN TO "..\..\..\..\..\WhitingVIN-REPORT.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VIN-EXCEPTION-REPORT
+               ASSIGN TO "..\..\..\..\..\WhitingVIN-EXCEPTIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -40,22 +59,45 @@
            05  ID-NUMBER-IN                PIC X(5).
            05  NAME-IN                     PIC X(20).
            05  VIN-IN                      PIC X       OCCURS 17 TIMES.
-           
+
        FD  VIN-LETTER-FILE.
        01  VIN-LETTER-RECORD.
            05  LETTER                      PIC X.
            05  NUMERIC-VALUE               PIC 9.
-           
+
        FD  VIN-WEIGHT-FILE.
        01  VIN-WEIGHT-RECORD.
            05  VIN-WEIGHT-VALUE            PIC 99.
-       
+
+       FD  MANUFACTURER-FILE.
+       01  MANUFACTURER-RECORD.
+           05  WMI-CODE-IN                 PIC X(3).
+           05  MANUFACTURER-NAME-IN        PIC X(20).
+
+       FD  VIN-YEAR-FILE.
+       01  VIN-YEAR-RECORD.
+           05  YEAR-LETTER-IN              PIC X.
+           05  YEAR-VALUE-IN               PIC 9(4).
+
+       FD  LOT-OCCUPANCY-FILE.
+       01  LOT-OCCUPANCY-REC.
+           05  LOT-A-COUNT                 PIC 9(4).
+           05  LOT-B-COUNT                 PIC 9(4).
+           05  LOT-C-COUNT                 PIC 9(4).
+           05  WAITLIST-COUNT              PIC 9(4).
+
        FD  VIN-REPORT.
-       01  VIN-REPORT-REC                  PIC X(80).
-       
+       01  VIN-REPORT-REC                  PIC X(120).
+
+       FD  VIN-EXCEPTION-REPORT.
+       01  VIN-EXCEPTION-REC               PIC X(120).
+
        WORKING-STORAGE SECTION.
        01  PROGRAM-INDICATORS.
            05  ARE-THERE-MORE-RECORDS      PIC X(3)    VALUE  'YES'.
+           05  WS-RUN-MODE                 PIC X       VALUE 'B'.
+               88  BATCH-MODE                          VALUE 'B'.
+               88  INTERACTIVE-MODE                    VALUE 'I'.
 
        01  PROGRAM-CONSTANTS.
            05  DASH                        PIC X       VALUE "-".
@@ -68,17 +110,23 @@
            05  UPPER-ALPHA                 PIC X(26)
                VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
            05  CHECK-DIGIT-DIVISOR         PIC 99      VALUE 11.
+           05  MAXIMUM-LOT-A               PIC 9(4)    VALUE 0200.
+           05  MAXIMUM-LOT-B               PIC 9(4)    VALUE 0300.
+           05  MAXIMUM-LOT-C               PIC 9(4)    VALUE 0100.
 
        01  PROGRAM-MESSAGES.
-           05                              PIC X(57)
-               VALUE "THE INPUT FILE IS EMPTY - THERE ARE NO RECORDS TO PROCESS".
-               
+           05  EMPTY-FILE-MSG.
+               10  FILLER              PIC X(30)
+                   VALUE "THE INPUT FILE IS EMPTY - THER".
+               10  FILLER              PIC X(27)
+                   VALUE "E ARE NO RECORDS TO PROCESS".
+
        01  PRINTER-CONTROL.
            05  PROPER-SPACING              PIC 9       VALUE 1.
            05  SPACE-ONE-LINE              PIC 9       VALUE 1.
            05  SPACE-TWO-LINES             PIC 9       VALUE 2.
            05  SPACE-THREE-LINES           PIC 9       VALUE 3.
-           05  PAGE-COUNT                  PIC 9(3)    VALUE 1. 
+           05  PAGE-COUNT                  PIC 9(3)    VALUE 1.
            05  LINES-PRINTED               PIC 9(2)    VALUE 99.
                88  END-OF-THE-PAGE                     VALUE 45 THRU 99.
            05  TOP-MARGIN                  PIC 9       VALUE 6.
@@ -89,8 +137,8 @@
                10  MONTH-WORK              PIC 9(2).
                10  DAY-WORK                PIC 9(2).
                10  HOURS-WORK              PIC 9(2).
-                   88  IT-IS-MIDNIGHT                  VALUES ARE 00, 24. 
-                   88  IT-IS-MORNING                   VALUES ARE 01 THRU 11.                    
+                   88  IT-IS-MIDNIGHT                VALUES ARE 00, 24.
+                   88  IT-IS-MORNING             VALUES ARE 01 THRU 11.
                    88  IT-IS-NOON                      VALUE IS 12.
                    88  IT-IS-AFTER-NOON                VALUE 13 THRU 23.
                10  MINUTES-WORK            PIC 9(2).
@@ -100,20 +148,29 @@
 
        01  PROGRAM-ACCUMULATORS.
            05  CONVERTED-VIN-ACCUMULATION  PIC 999     VALUE ZERO.
+           05  WS-LOT-A-COUNT              PIC 9(4)    VALUE ZERO.
+           05  WS-LOT-B-COUNT              PIC 9(4)    VALUE ZERO.
+           05  WS-LOT-C-COUNT              PIC 9(4)    VALUE ZERO.
+           05  WS-WAITLIST-COUNT           PIC 9(4)    VALUE ZERO.
        01  PROGRAM-COUNTERS.
            05  LINE-COUNT                  PIC 9(5)    VALUE ZERO.
-           
+
       * 01  PROGRAM-COMPARE-AREAS.
        01  PROGRAM-WORK-AREAS.
            05 YEAR-CHECK                   PIC X.
-               88  IS-NEWER-CAR                        VALUES ARE 'Y', 'y', '1', '2', '3', '4', '5', '6', '7', '8', '9'.
+               88 IS-NEWER-CAR VALUES ARE 'Y', 'y', '1', '2', '3', '4',
+                   '5', '6', '7', '8', '9'.
            05  CONTINENT-CHECK             PIC X.
-               88  IS-NORTH-AMERICA                    VALUES ARE '1', '2', '3', '4', '5'.
+               88  IS-NORTH-AMERICA  VALUES ARE '1', '2', '3', '4', '5'.
            05  CHECK-DIGIT                 PIC 99.
-               88 CHECK-DIGIT-IS-VALID                 VALUES ARE 0 THRU 10.
+               88 CHECK-DIGIT-IS-VALID             VALUES ARE 0 THRU 10.
            05  CALCULATED-CHECK-DIGIT      PIC 99.
            05  RESULT-OF-DIVISION          PIC 999.
-               
+           05  WS-CURRENT-VIN              PIC X(17).
+           05  WS-DUP-OCCURS-FOUND         PIC 9(3)    VALUE ZERO.
+           05  WS-WMI-CODE                 PIC X(3).
+           05  WS-INTERACTIVE-VIN          PIC X(17).
+
        01  PROGRAM-SUBSCRIPTS.
            05  VIN-SUB                     PIC 99.
            05  CONTINENT-SUB               PIC 9       VALUE 1.
@@ -122,29 +179,46 @@
            05  YEAR-IDENTIFIER-SUB         PIC 99      VALUE 10.
            05  LETTER-SUB                  PIC 99.
            05  WEIGHT-SUB                  PIC 99.
-           
+           05  MFR-SUB                     PIC 99.
+           05  YR-SUB                      PIC 99.
+
        01  PROGRAM-TABLES.
            05  MONTHS-TABLE.
                10  MONTH-CONSTANTS.
-                   15                      PIC X(9)    VALUE "JANUARY  ".
-                   15                      PIC X(9)    VALUE "FEBRUARY ".
-                   15                      PIC X(9)    VALUE "MARCH    ".
-                   15                      PIC X(9)    VALUE "APRIL    ".
-                   15                      PIC X(9)    VALUE "MAY      ".
-                   15                      PIC X(9)    VALUE "JUNE     ".
-                   15                      PIC X(9)    VALUE "JULY     ".
-                   15                      PIC X(9)    VALUE "AUGUST   ".
-                   15                      PIC X(9)    VALUE "SEPTEMBER".
-                   15                      PIC X(9)    VALUE "OCTOBER  ".
-                   15                      PIC X(9)    VALUE "NOVEMBER ".
-                   15                      PIC X(9)    VALUE "DECEMBER ".
+                   15                      PIC X(9)   VALUE "JANUARY  ".
+                   15                      PIC X(9)   VALUE "FEBRUARY ".
+                   15                      PIC X(9)   VALUE "MARCH    ".
+                   15                      PIC X(9)   VALUE "APRIL    ".
+                   15                      PIC X(9)   VALUE "MAY      ".
+                   15                      PIC X(9)   VALUE "JUNE     ".
+                   15                      PIC X(9)   VALUE "JULY     ".
+                   15                      PIC X(9)   VALUE "AUGUST   ".
+                   15                      PIC X(9)   VALUE "SEPTEMBER".
+                   15                      PIC X(9)   VALUE "OCTOBER  ".
+                   15                      PIC X(9)   VALUE "NOVEMBER ".
+                   15                      PIC X(9)   VALUE "DECEMBER ".
                10  MONTH-TABLE REDEFINES MONTH-CONSTANTS
                                            PIC X(9)    OCCURS 12 TIMES.
            05  CONVERTED-VIN               PIC 9       OCCURS 17 TIMES.
-           05  WS-LETTER-CONVERSION-PAIRS              OCCURS 23 TIMES INDEXED BY LETTER-INDEX.
+           05  WS-LETTER-CONVERSION-PAIRS OCCURS 23 TIMES
+                   INDEXED BY LETTER-INDEX.
                10  WS-LETTER               PIC X.
                10  WS-NUMERIC-VALUE        PIC 9.
            05  WS-VIN-WEIGHT-VALUE         PIC 99      OCCURS 17 TIMES.
+           05  WS-MANUFACTURER-TABLE OCCURS 30 TIMES
+                   INDEXED BY MFR-IDX.
+               10  WMI-CODE                PIC X(3).
+               10  MFR-NAME                PIC X(20).
+           05  WS-YEAR-TABLE OCCURS 30 TIMES
+                   INDEXED BY YEAR-IDX.
+               10  YEAR-LETTER             PIC X.
+               10  YEAR-VALUE              PIC 9(4).
+           05  WS-VIN-DUP-COUNT            PIC 9(3)    VALUE ZERO.
+           05  WS-VIN-DUP-OVERFLOW-COUNT   PIC 9(3)    VALUE ZERO.
+           05  WS-VIN-DUP-TABLE OCCURS 600 TIMES
+                   INDEXED BY VIN-DUP-IDX.
+               10  WS-VIN-DUP-VALUE        PIC X(17).
+               10  WS-VIN-DUP-OCCURS       PIC 9(3).
 
        01  PROGRAM-HEADING-LINES.
            05  HEADING-LINE-1.
@@ -153,21 +227,26 @@
                    15                      PIC X(2)    VALUE SPACES.
                    15  TIME-HEADING        PIC X(7)    VALUE SPACES.
                10                          PIC X(5)    VALUE SPACES.
-               10                          PIC X(21)   VALUE "VIN Report".
+               10                          PIC X(21) VALUE "VIN Report".
                10                          PIC X(14)   VALUE SPACES.
-               10                          PIC X(12)   VALUE "  Whiting   ".
+               10                        PIC X(12) VALUE "  Whiting   ".
                10                          PIC X(2)    VALUE SPACES.
                10  PAGE-HEADING.
                    15                      PIC X(5)    VALUE "PAGE ".
                    15  PAGE-NUMBER-HEADING PIC ZZ9.
                10                          PIC X(2)    VALUE SPACES.
            05  HEADING-LINE-2.
-               10                          PIC X(14)   VALUE "  ID #        ".
-               10                          PIC X(22)   VALUE "OWNER NAME           ".
-               10                          PIC X(11)   VALUE "      VIN #".
+               10                      PIC X(14) VALUE "  ID #        ".
+               10               PIC X(22) VALUE "OWNER NAME           ".
+               10                         PIC X(11) VALUE "      VIN #".
                10                          PIC X(9)    VALUE SPACES.
-               10                          PIC X(11)   VALUE "PARKING LOT".
-               
+               10                         PIC X(11) VALUE "PARKING LOT".
+               10                          PIC X(3)    VALUE SPACES.
+               10                    PIC X(6)    VALUE "DUP?  ".
+               10              PIC X(22) VALUE "MANUFACTURER         ".
+               10                    PIC X(7)    VALUE "PLANT  ".
+               10                    PIC X(5)    VALUE "YEAR ".
+
 
        01  PROGRAM-DETAIL-LINE.
            05                              PIC XX      VALUE SPACES.
@@ -183,28 +262,66 @@
            05  CALCULATED-CHECK-DIGIT-OUT  PIC 99.
            05                              PIC XX      VALUE SPACES.
            05  CONVERTED-VIN-ACCUM-OUT     PIC 999.
-           
+           05                              PIC X       VALUE SPACES.
+           05  DUPLICATE-OUT               PIC X(3).
+           05                              PIC X(2)    VALUE SPACES.
+           05  MANUFACTURER-OUT            PIC X(20).
+           05                              PIC X(2)    VALUE SPACES.
+           05  PLANT-CODE-OUT              PIC X.
+           05                              PIC X(6)    VALUE SPACES.
+           05  MODEL-YEAR-OUT              PIC 9(4).
+
       * 01  PROGRAM-TOTAL-LINES.
 
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
-           OPEN INPUT  VIN-FILE
-                       VIN-LETTER-FILE
+           DISPLAY "ENTER B FOR BATCH MODE OR I FOR SINGLE-VIN LOOKUP"
+           ACCEPT WS-RUN-MODE
+           IF INTERACTIVE-MODE
+               PERFORM 500-INTERACTIVE-LOOKUP
+           ELSE
+               PERFORM 600-BATCH-RUN
+           END-IF
+           STOP RUN.
+
+       600-BATCH-RUN.
+           OPEN INPUT  VIN-LETTER-FILE
                        VIN-WEIGHT-FILE
+                       MANUFACTURER-FILE
+                       VIN-YEAR-FILE
                 OUTPUT VIN-REPORT
+                       VIN-EXCEPTION-REPORT
+           PERFORM 105-READ-OCCUPANCY
            PERFORM 110-DATE-TIME-ROUTINE
-           WRITE VIN-REPORT-REC FROM HEADING-LINE-1 
+           WRITE VIN-REPORT-REC FROM HEADING-LINE-1
                AFTER ADVANCING 1 LINE.
            WRITE VIN-REPORT-REC FROM HEADING-LINE-2
                AFTER ADVANCING 2 LINES.
            MOVE SPACES TO VIN-REPORT-REC
            WRITE VIN-REPORT-REC
+           MOVE "VIN CHECK-DIGIT EXCEPTIONS" TO VIN-EXCEPTION-REC
+           WRITE VIN-EXCEPTION-REC AFTER ADVANCING 1 LINE
+           MOVE SPACES TO VIN-EXCEPTION-REC
+           WRITE VIN-EXCEPTION-REC
            PERFORM 250-LOAD-LETTER-TABLE
                VARYING LETTER-SUB FROM 1 BY 1
                UNTIL LETTER-SUB > 23
            PERFORM 260-LOAD-WEIGHT-TABLE
                VARYING WEIGHT-SUB FROM 1 BY 1
                UNTIL WEIGHT-SUB > 17
+           MOVE ZERO TO MFR-SUB
+           MOVE 'YES' TO ARE-THERE-MORE-RECORDS
+           PERFORM 270-LOAD-MANUFACTURER-TABLE
+               UNTIL ARE-THERE-MORE-RECORDS = 'NO '
+           MOVE ZERO TO YR-SUB
+           MOVE 'YES' TO ARE-THERE-MORE-RECORDS
+           PERFORM 280-LOAD-YEAR-TABLE
+               UNTIL ARE-THERE-MORE-RECORDS = 'NO '
+           OPEN INPUT VIN-FILE
+           PERFORM 210-LOAD-VIN-DUP-TABLE
+           CLOSE VIN-FILE
+           OPEN INPUT VIN-FILE
+           MOVE 'YES' TO ARE-THERE-MORE-RECORDS
            PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
                READ VIN-FILE
                    AT END
@@ -219,9 +336,34 @@
            CLOSE VIN-FILE
                  VIN-LETTER-FILE
                  VIN-WEIGHT-FILE
-                 VIN-REPORT.
-           STOP RUN.
-       
+                 MANUFACTURER-FILE
+                 VIN-YEAR-FILE
+                 VIN-REPORT
+                 VIN-EXCEPTION-REPORT
+           PERFORM 900-WRITE-OCCUPANCY.
+
+       105-READ-OCCUPANCY.
+           OPEN INPUT LOT-OCCUPANCY-FILE
+           READ LOT-OCCUPANCY-FILE
+               AT END
+                   DISPLAY "******* NO PRIOR OCCUPANCY - START AT 0 *"
+               NOT AT END
+                   MOVE LOT-A-COUNT    TO WS-LOT-A-COUNT
+                   MOVE LOT-B-COUNT    TO WS-LOT-B-COUNT
+                   MOVE LOT-C-COUNT    TO WS-LOT-C-COUNT
+                   MOVE WAITLIST-COUNT TO WS-WAITLIST-COUNT
+           END-READ
+           CLOSE LOT-OCCUPANCY-FILE.
+
+       900-WRITE-OCCUPANCY.
+           OPEN OUTPUT LOT-OCCUPANCY-FILE
+           MOVE WS-LOT-A-COUNT    TO LOT-A-COUNT
+           MOVE WS-LOT-B-COUNT    TO LOT-B-COUNT
+           MOVE WS-LOT-C-COUNT    TO LOT-C-COUNT
+           MOVE WS-WAITLIST-COUNT TO WAITLIST-COUNT
+           WRITE LOT-OCCUPANCY-REC
+           CLOSE LOT-OCCUPANCY-FILE.
+
        110-DATE-TIME-ROUTINE.
            MOVE FUNCTION CURRENT-DATE TO DATE-TIME-WORK
            STRING MONTH-TABLE (MONTH-WORK) DELIMITED BY SPACES
@@ -249,7 +391,7 @@
                   MINUTES-WORK DELIMITED BY SIZE
                   AM-PM-WORK DELIMITED BY SIZE
                       INTO TIME-HEADING.
-           
+
        120-HEADING-ROUTINE.
            MOVE SPACES TO VIN-REPORT-REC
            WRITE VIN-REPORT-REC
@@ -263,20 +405,23 @@
            MOVE SPACES TO VIN-REPORT-REC
            WRITE VIN-REPORT-REC
            MOVE ZERO TO LINES-PRINTED.
-           
+
        200-PROCESS-DATA.
            ADD 1 TO LINES-PRINTED
            IF END-OF-THE-PAGE
                PERFORM 120-HEADING-ROUTINE
            END-IF
-       
+
            MOVE ID-NUMBER-IN TO ID-NUMBER-OUT
            MOVE NAME-IN TO NAME-OUT
            PERFORM 300-MOVE-VIN
+           PERFORM 305-BUILD-VIN-STRING
            PERFORM 320-CONVERT-TO-NUMERIC
            PERFORM 400-CALCULATE-CHECK-DIGIT
            PERFORM 310-CHECK-PARKING
-           PERFORM VARYING VIN-SUB FROM 1 BY 1 
+           PERFORM 330-DECODE-VIN
+           PERFORM 335-LOOKUP-DUPLICATE
+           PERFORM VARYING VIN-SUB FROM 1 BY 1
                UNTIL VIN-SUB > 17
                MOVE VIN-IN (VIN-SUB) TO VIN-OUT (VIN-SUB)
            END-PERFORM
@@ -285,7 +430,44 @@
            MOVE CONVERTED-VIN-ACCUMULATION TO CONVERTED-VIN-ACCUM-OUT
            MOVE ZERO TO CONVERTED-VIN-ACCUMULATION.
            WRITE VIN-REPORT-REC FROM PROGRAM-DETAIL-LINE.
-           
+           IF PARKING-STATUS = 'ERROR'
+               WRITE VIN-EXCEPTION-REC FROM PROGRAM-DETAIL-LINE
+           END-IF.
+
+       210-LOAD-VIN-DUP-TABLE.
+           MOVE 'YES' TO ARE-THERE-MORE-RECORDS
+           PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
+               READ VIN-FILE
+                   AT END
+                       MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+                   NOT AT END
+                       PERFORM 300-MOVE-VIN
+                       PERFORM 305-BUILD-VIN-STRING
+                       PERFORM 215-TALLY-VIN
+               END-READ
+           END-PERFORM.
+
+       215-TALLY-VIN.
+           SET VIN-DUP-IDX TO 1
+           SEARCH WS-VIN-DUP-TABLE
+               AT END
+                   PERFORM 216-ADD-NEW-VIN-DUP-ENTRY
+               WHEN WS-VIN-DUP-VALUE (VIN-DUP-IDX) = WS-CURRENT-VIN
+                   ADD 1 TO WS-VIN-DUP-OCCURS (VIN-DUP-IDX)
+           END-SEARCH.
+
+       216-ADD-NEW-VIN-DUP-ENTRY.
+           IF WS-VIN-DUP-COUNT < 600
+               ADD 1 TO WS-VIN-DUP-COUNT
+               SET VIN-DUP-IDX TO WS-VIN-DUP-COUNT
+               MOVE WS-CURRENT-VIN TO WS-VIN-DUP-VALUE (VIN-DUP-IDX)
+               MOVE 1 TO WS-VIN-DUP-OCCURS (VIN-DUP-IDX)
+           ELSE
+               ADD 1 TO WS-VIN-DUP-OVERFLOW-COUNT
+               DISPLAY "**** VIN DUP TABLE FULL - VIN "
+                   WS-CURRENT-VIN " OMITTED FROM DUP CHECK ****"
+           END-IF.
+
        250-LOAD-LETTER-TABLE.
            READ VIN-LETTER-FILE
                AT END CLOSE VIN-LETTER-FILE
@@ -297,38 +479,83 @@
            READ VIN-WEIGHT-FILE
                AT END CLOSE VIN-WEIGHT-FILE
                NOT AT END
-                   MOVE VIN-WEIGHT-VALUE TO WS-VIN-WEIGHT-VALUE (WEIGHT-SUB)
+                   MOVE VIN-WEIGHT-VALUE
+                       TO WS-VIN-WEIGHT-VALUE (WEIGHT-SUB)
+           END-READ.
+      *   DRIVEN BY ITS OWN AT-END CONDITION, NOT A HARDCODED ITERATION
+      *   COUNT - MANUFACTURER-FILE HAS NO FIXED NUMBER OF ROWS THE WAY
+      *   THE LETTER/WEIGHT REFERENCE TABLES ABOVE DO, SO A FILE WITH
+      *   FEWER THAN 30 ROWS MUST NOT CAUSE A READ AGAINST AN
+      *   ALREADY-CLOSED FILE.
+       270-LOAD-MANUFACTURER-TABLE.
+           READ MANUFACTURER-FILE
+               AT END
+                   CLOSE MANUFACTURER-FILE
+                   MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+               NOT AT END
+                   IF MFR-SUB < 30
+                       ADD 1 TO MFR-SUB
+                       MOVE WMI-CODE-IN TO WMI-CODE (MFR-SUB)
+                       MOVE MANUFACTURER-NAME-IN TO MFR-NAME (MFR-SUB)
+                   ELSE
+                       DISPLAY "**** MANUFACTURER TABLE FULL - WMI "
+                           WMI-CODE-IN " OMITTED ****"
+                   END-IF
+           END-READ.
+      *   SAME AT-END-DRIVEN PATTERN AS 270-LOAD-MANUFACTURER-TABLE
+      *   ABOVE, FOR THE SAME REASON - MODEL-YEAR REFERENCE DATA HAS NO
+      *   FIXED ROW COUNT EITHER.
+       280-LOAD-YEAR-TABLE.
+           READ VIN-YEAR-FILE
+               AT END
+                   CLOSE VIN-YEAR-FILE
+                   MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+               NOT AT END
+                   IF YR-SUB < 30
+                       ADD 1 TO YR-SUB
+                       MOVE YEAR-LETTER-IN TO YEAR-LETTER (YR-SUB)
+                       MOVE YEAR-VALUE-IN TO YEAR-VALUE (YR-SUB)
+                   ELSE
+                       DISPLAY "**** YEAR TABLE FULL - YEAR CODE "
+                           YEAR-LETTER-IN " OMITTED ****"
+                   END-IF
            END-READ.
        300-MOVE-VIN.
-           PERFORM VARYING VIN-SUB FROM 1 BY 1 
+           PERFORM VARYING VIN-SUB FROM 1 BY 1
                UNTIL VIN-SUB > 17
                MOVE VIN-IN (VIN-SUB) TO VIN-OUT (VIN-SUB)
            END-PERFORM.
-           
+
+       305-BUILD-VIN-STRING.
+           PERFORM VARYING VIN-SUB FROM 1 BY 1
+               UNTIL VIN-SUB > 17
+               MOVE VIN-IN (VIN-SUB) TO WS-CURRENT-VIN (VIN-SUB:1)
+           END-PERFORM.
+
        310-CHECK-PARKING.
            MOVE VIN-IN (YEAR-IDENTIFIER-SUB) TO YEAR-CHECK
            MOVE VIN-IN (CONTINENT-SUB) TO CONTINENT-CHECK
-           
+
            IF (VIN-IN (YEAR-DIVISION-SUB) IS NUMERIC)
-               IF (IS-NEWER-CAR AND IS-NORTH-AMERICA AND CHECK-DIGIT = CALCULATED-CHECK-DIGIT)
-                   MOVE 'A' TO PARKING-STATUS
+               IF (IS-NEWER-CAR AND IS-NORTH-AMERICA AND
+                   CHECK-DIGIT = CALCULATED-CHECK-DIGIT)
+                   PERFORM 340-ASSIGN-LOT-A
                ELSE
-                   IF (CHECK-DIGIT = CALCULATED-CHECK-DIGIT AND IS-NORTH-AMERICA)
-                       MOVE 'B' TO PARKING-STATUS
+                   IF (CHECK-DIGIT = CALCULATED-CHECK-DIGIT AND
+                       IS-NORTH-AMERICA)
+                       PERFORM 350-ASSIGN-LOT-B
                    ELSE
-                       IF (NOT IS-NORTH-AMERICA)
-                           MOVE 'B' TO PARKING-STATUS
+                       IF (CHECK-DIGIT NOT = CALCULATED-CHECK-DIGIT)
+                           MOVE 'ERROR' TO PARKING-STATUS
                        ELSE
-                           IF (CHECK-DIGIT NOT = CALCULATED-CHECK-DIGIT)
-                               MOVE 'ERROR' TO PARKING-STATUS
-                           END-IF
+                           PERFORM 350-ASSIGN-LOT-B
                        END-IF
                    END-IF
                END-IF
-           ELSE 
-               MOVE 'A' TO PARKING-STATUS
+           ELSE
+               PERFORM 340-ASSIGN-LOT-A
            END-IF.
-           
+
        320-CONVERT-TO-NUMERIC.
            PERFORM VARYING VIN-SUB FROM 1 BY 1
                UNTIL VIN-SUB > 17
@@ -336,12 +563,75 @@
                    SET LETTER-INDEX TO 1
                    SEARCH WS-LETTER-CONVERSION-PAIRS
                        WHEN VIN-IN (VIN-SUB) = WS-LETTER (LETTER-INDEX)
-                           MOVE WS-NUMERIC-VALUE(LETTER-INDEX) TO CONVERTED-VIN (VIN-SUB)
+                           MOVE WS-NUMERIC-VALUE(LETTER-INDEX)
+                               TO CONVERTED-VIN (VIN-SUB)
                    END-SEARCH
                ELSE
                    MOVE VIN-IN (VIN-SUB) TO CONVERTED-VIN (VIN-SUB)
                END-IF
            END-PERFORM.
+
+       330-DECODE-VIN.
+           MOVE VIN-IN (1) TO WS-WMI-CODE (1:1)
+           MOVE VIN-IN (2) TO WS-WMI-CODE (2:1)
+           MOVE VIN-IN (3) TO WS-WMI-CODE (3:1)
+           SET MFR-IDX TO 1
+           SEARCH WS-MANUFACTURER-TABLE
+               AT END
+                   MOVE "UNKNOWN MANUFACTURER" TO MANUFACTURER-OUT
+               WHEN WMI-CODE (MFR-IDX) = WS-WMI-CODE
+                   MOVE MFR-NAME (MFR-IDX) TO MANUFACTURER-OUT
+           END-SEARCH
+           MOVE VIN-IN (11) TO PLANT-CODE-OUT
+           SET YEAR-IDX TO 1
+           SEARCH WS-YEAR-TABLE
+               AT END
+                   MOVE ZERO TO MODEL-YEAR-OUT
+               WHEN YEAR-LETTER (YEAR-IDX) = YEAR-CHECK
+                   MOVE YEAR-VALUE (YEAR-IDX) TO MODEL-YEAR-OUT
+           END-SEARCH.
+
+       335-LOOKUP-DUPLICATE.
+           MOVE ZERO TO WS-DUP-OCCURS-FOUND
+           SET VIN-DUP-IDX TO 1
+           SEARCH WS-VIN-DUP-TABLE
+               AT END
+                   MOVE ZERO TO WS-DUP-OCCURS-FOUND
+               WHEN WS-VIN-DUP-VALUE (VIN-DUP-IDX) = WS-CURRENT-VIN
+                   MOVE WS-VIN-DUP-OCCURS (VIN-DUP-IDX)
+                       TO WS-DUP-OCCURS-FOUND
+           END-SEARCH
+           IF WS-DUP-OCCURS-FOUND > 1
+               MOVE "DUP" TO DUPLICATE-OUT
+           ELSE
+               MOVE SPACES TO DUPLICATE-OUT
+           END-IF.
+
+       340-ASSIGN-LOT-A.
+           IF WS-LOT-A-COUNT < MAXIMUM-LOT-A
+               ADD 1 TO WS-LOT-A-COUNT
+               MOVE 'A' TO PARKING-STATUS
+           ELSE
+               PERFORM 360-ASSIGN-OVERFLOW
+           END-IF.
+
+       350-ASSIGN-LOT-B.
+           IF WS-LOT-B-COUNT < MAXIMUM-LOT-B
+               ADD 1 TO WS-LOT-B-COUNT
+               MOVE 'B' TO PARKING-STATUS
+           ELSE
+               PERFORM 360-ASSIGN-OVERFLOW
+           END-IF.
+
+       360-ASSIGN-OVERFLOW.
+           IF WS-LOT-C-COUNT < MAXIMUM-LOT-C
+               ADD 1 TO WS-LOT-C-COUNT
+               MOVE 'C' TO PARKING-STATUS
+           ELSE
+               ADD 1 TO WS-WAITLIST-COUNT
+               MOVE 'WAIT' TO PARKING-STATUS
+           END-IF.
+
        400-CALCULATE-CHECK-DIGIT.
            IF (VIN-IN (CHECK-DIGIT-SUB) = 'X')
                MOVE 10 TO CHECK-DIGIT
@@ -350,11 +640,37 @@
            END-IF
            PERFORM VARYING WEIGHT-SUB FROM 1 BY 1
                UNTIL WEIGHT-SUB > 17
-               COMPUTE CONVERTED-VIN-ACCUMULATION = CONVERTED-VIN-ACCUMULATION + 
-                   (CONVERTED-VIN (WEIGHT-SUB) * WS-VIN-WEIGHT-VALUE (WEIGHT-SUB))
+               COMPUTE CONVERTED-VIN-ACCUMULATION =
+                   CONVERTED-VIN-ACCUMULATION +
+                   (CONVERTED-VIN (WEIGHT-SUB) *
+                       WS-VIN-WEIGHT-VALUE (WEIGHT-SUB))
            END-PERFORM
            DIVIDE CONVERTED-VIN-ACCUMULATION BY CHECK-DIGIT-DIVISOR
            GIVING RESULT-OF-DIVISION
-           REMAINDER CALCULATED-CHECK-DIGIT
-               
-       END PROGRAM PROGRAM12.
\ No newline at end of file
+           REMAINDER CALCULATED-CHECK-DIGIT.
+
+       500-INTERACTIVE-LOOKUP.
+           OPEN INPUT VIN-LETTER-FILE
+                      VIN-WEIGHT-FILE
+           PERFORM 250-LOAD-LETTER-TABLE
+               VARYING LETTER-SUB FROM 1 BY 1
+               UNTIL LETTER-SUB > 23
+           PERFORM 260-LOAD-WEIGHT-TABLE
+               VARYING WEIGHT-SUB FROM 1 BY 1
+               UNTIL WEIGHT-SUB > 17
+           PERFORM 105-READ-OCCUPANCY
+           DISPLAY "ENTER THE 17-CHARACTER VIN"
+           ACCEPT WS-INTERACTIVE-VIN
+           PERFORM 510-SPLIT-INTERACTIVE-VIN
+           PERFORM 320-CONVERT-TO-NUMERIC
+           PERFORM 400-CALCULATE-CHECK-DIGIT
+           PERFORM 310-CHECK-PARKING
+           DISPLAY "PARKING ASSIGNMENT: " PARKING-STATUS
+           PERFORM 900-WRITE-OCCUPANCY.
+
+       510-SPLIT-INTERACTIVE-VIN.
+           PERFORM VARYING VIN-SUB FROM 1 BY 1
+               UNTIL VIN-SUB > 17
+               MOVE WS-INTERACTIVE-VIN (VIN-SUB:1) TO VIN-IN (VIN-SUB)
+           END-PERFORM.
+       END PROGRAM PROGRAM12.
