@@ -1,33 +1,102 @@
-**********************************************************************
-*                                                                    *
-* I PLEDGE THAT ALL OF THIS PROGRAM IS MY ORIGINAL WORK, AND THAT    *
-* NONE OF THE PROGRAM HAS BEEN COPIED FROM ANYWHERE OR ANYONE UNLESS *
-* I WAS SPECIFICALLY AUTHORIZED TO DO SO BY MY COBOL INSTRUCTOR.     *
-*                                                                    *
-*                                                                    *
-*                      SIGNED: ____________________________________  *
-*                                           (signature)              *
-*                                                                    *
-**********************************************************************
+      **********************************************************************
+      *                                                                    *
+      * I PLEDGE THAT ALL OF THIS PROGRAM IS MY ORIGINAL WORK, AND THAT    *
+      * NONE OF THE PROGRAM HAS BEEN COPIED FROM ANYWHERE OR ANYONE UNLESS *
+      * I WAS SPECIFICALLY AUTHORIZED TO DO SO BY MY COBOL INSTRUCTOR.     *
+      *                                                                    *
+      *                                                                    *
+      *                      SIGNED: ____________________________________  *
+      *                                           (signature)              *
+      *                                                                    *
+      **********************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGRAM1.
        AUTHOR. ANDREW WHITING.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL. SELECT WAGE-SESSION-FILE
+               ASSIGN TO "WAGES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  WAGE-SESSION-FILE.
+       01  WAGE-SESSION-REC.
+           05  HOURS-OUT               PICTURE 99.
+           05                          PICTURE X(2)    VALUE SPACES.
+           05  RATE-OUT                PICTURE 99.99.
+           05                          PICTURE X(1)    VALUE SPACES.
+           05  REGULAR-HOURS-OUT       PICTURE 99.
+           05                          PICTURE X(2)    VALUE SPACES.
+           05  OVERTIME-HOURS-OUT      PICTURE 99.
+           05                          PICTURE X(2)    VALUE SPACES.
+           05  WAGES-OUT               PICTURE 99999.99.
+
        WORKING-STORAGE SECTION.
-       01  HOURS    PIC 99.
-       01  RATE     PIC 99V99.
-       01  WAGES    PIC 999.99.
+       01  HOURS         PIC 99.
+       01  RATE          PIC 99V99.
+       01  WAGES         PIC 9(5)V99.
+       01  REGULAR-HOURS PIC 99.
+       01  OVERTIME-HOURS PIC 99.
+       01  OVERTIME-RATE PIC 999V999.
+       01  REGULAR-WAGES PIC 9(4)V99.
+       01  OVERTIME-WAGES PIC 9(4)V99.
        01  MORE-DATA PIC XXX VALUE "YES".
+       01  VALID-INPUT PIC XXX VALUE "NO ".
        PROCEDURE DIVISION.
        100-MAIN.
+           OPEN OUTPUT WAGE-SESSION-FILE
            PERFORM UNTIL MORE-DATA = "NO "
+               PERFORM 110-GET-HOURS
+               PERFORM 120-GET-RATE
+               PERFORM 150-CALCULATE-WAGES
+               DISPLAY "WAGES ARE ", WAGES
+               PERFORM 160-SAVE-SESSION
+               DISPLAY "IS THERE MORE DATA (YES/NO)?"
+               ACCEPT MORE-DATA
+           END-PERFORM
+           CLOSE WAGE-SESSION-FILE
+           STOP RUN.
+       110-GET-HOURS.
+           MOVE "NO " TO VALID-INPUT
+           PERFORM UNTIL VALID-INPUT = "YES"
                DISPLAY "ENTER HOURS AS A TWO DIGIT NUMBER"
                ACCEPT HOURS
+               IF HOURS IS NUMERIC AND HOURS > ZERO
+                   MOVE "YES" TO VALID-INPUT
+               ELSE
+                   DISPLAY "INVALID ENTRY - HOURS MUST BE POSITIVE"
+               END-IF
+           END-PERFORM.
+       120-GET-RATE.
+           MOVE "NO " TO VALID-INPUT
+           PERFORM UNTIL VALID-INPUT = "YES"
                DISPLAY "ENTER RATE IN NN.NN FORMAT (2 DECIMAL DIGITS)"
                ACCEPT RATE
+               IF RATE IS NUMERIC AND RATE > ZERO
+                   MOVE "YES" TO VALID-INPUT
+               ELSE
+                   DISPLAY "INVALID ENTRY - RATE MUST BE POSITIVE"
+               END-IF
+           END-PERFORM.
+       150-CALCULATE-WAGES.
+           IF HOURS > 40
+               MOVE 40 TO REGULAR-HOURS
+               SUBTRACT 40 FROM HOURS GIVING OVERTIME-HOURS
+               COMPUTE OVERTIME-RATE = RATE * 1.5
+               MULTIPLY RATE BY REGULAR-HOURS GIVING REGULAR-WAGES
+               MULTIPLY OVERTIME-RATE BY OVERTIME-HOURS
+                   GIVING OVERTIME-WAGES
+               ADD REGULAR-WAGES, OVERTIME-WAGES GIVING WAGES
+           ELSE
+               MOVE HOURS TO REGULAR-HOURS
+               MOVE ZERO TO OVERTIME-HOURS
                MULTIPLY RATE BY HOURS GIVING WAGES
-               DISPLAY "WAGES ARE ", WAGES
-               DISPLAY "IS THERE MORE DATA (YES/NO)?"
-               ACCEPT MORE-DATA
-           END-PERFORM
-           STOP RUN.
\ No newline at end of file
+           END-IF.
+       160-SAVE-SESSION.
+           MOVE HOURS TO HOURS-OUT
+           MOVE RATE TO RATE-OUT
+           MOVE REGULAR-HOURS TO REGULAR-HOURS-OUT
+           MOVE OVERTIME-HOURS TO OVERTIME-HOURS-OUT
+           MOVE WAGES TO WAGES-OUT
+           WRITE WAGE-SESSION-REC.
