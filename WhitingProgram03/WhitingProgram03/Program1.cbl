@@ -1,67 +1,221 @@
-**********************************************************************
-*                                                                    *
-* I PLEDGE THAT ALL OF THIS PROGRAM IS MY ORIGINAL WORK, AND THAT    *
-* NONE OF THE PROGRAM HAS BEEN COPIED FROM ANYWHERE OR ANYONE UNLESS *
-* I WAS SPECIFICALLY AUTHORIZED TO DO SO BY MY COBOL INSTRUCTOR.     *
-*                                                                    *
-*                                                                    *
-*                      SIGNED: ____________________________________  *
-*                                           (signature)              *
-*                                                                    *
-**********************************************************************       
+      **********************************************************************
+      *                                                                    *
+      * I PLEDGE THAT ALL OF THIS PROGRAM IS MY ORIGINAL WORK, AND THAT    *
+      * NONE OF THE PROGRAM HAS BEEN COPIED FROM ANYWHERE OR ANYONE UNLESS *
+      * I WAS SPECIFICALLY AUTHORIZED TO DO SO BY MY COBOL INSTRUCTOR.     *
+      *                                                                    *
+      *                                                                    *
+      *                      SIGNED: ____________________________________  *
+      *                                           (signature)              *
+      *                                                                    *
+      **********************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAM03
-       AUTHOR.     Whiting
+       PROGRAM-ID. PROGRAM03.
+       AUTHOR.     Whiting.
        DATE-WRITTEN. FEBRUARY 2, 2015.
       *This program is copied from the textbook page 61.
       *This program calculates the grade average for students.
+      *Each student may have a different number of grades, the average
+      *is carried out to one decimal place with a letter grade, and a
+      *class roster summary (class average, high score, low score, and
+      *count of students below passing) is written to its own one-page
+      *summary file instead of being appended to the transcript detail.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
+       FILE-CONTROL.
              SELECT STUDENT-FILE
                ASSIGN TO "..\..\..\..\..\GRADES.TXT"
                ORGANIZATION IS LINE SEQUENTIAL.
              SELECT TRANSCRIPT-FILE
                ASSIGN TO "..\..\..\..\..\WhitingTRANS.TXT"
                ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT CLASS-SUMMARY-FILE
+               ASSIGN TO "..\..\..\..\..\WhitingCLASS-SUMMARY.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  STUDENT-FILE.
        01  STUDENT-REC.
            05  STUDENT-NAME          PIC X(20).
-           05  GRADE1                PIC 999.
-           05  GRADE2                PIC 999.
-           05  GRADE3                PIC 999.
-           
+           05  GRADE-COUNT-IN        PIC 9.
+           05  GRADE-TABLE-IN        PIC 999
+               OCCURS 1 TO 9 TIMES DEPENDING ON GRADE-COUNT-IN.
+
        FD  TRANSCRIPT-FILE.
        01  TRANSCRIPT-REC.
            05  NAME-OUT              PIC X(20).
-           05  AVERAGE               PIC 999.
-       
+           05                        PIC X(3).
+           05  AVERAGE-OUT           PIC ZZ9.9.
+           05                        PIC X(3).
+           05  LETTER-GRADE-OUT      PIC X.
+           05                        PIC X(80).
+
+      *   HOLDS THE ONE-PAGE CLASS SUMMARY (CLASS AVERAGE, HIGH/LOW
+      *   SCORE, AND COUNT OF STUDENTS BELOW PASSING) ON ITS OWN FILE,
+      *   SEPARATE FROM TRANSCRIPT-FILE'S PER-STUDENT DETAIL LINES, SO
+      *   AN INSTRUCTOR CAN READ THE SUMMARY WITHOUT PAGING THROUGH
+      *   EVERY STUDENT'S TRANSCRIPT RECORD FIRST.
+       FD  CLASS-SUMMARY-FILE.
+       01  CLASS-SUMMARY-REC         PIC X(112).
+
        WORKING-STORAGE SECTION.
        01  ARE-THERE-MORE-RECORDS    PIC X(3) VALUE 'YES'.
-       
+
+       01  PROGRAM-COUNTERS.
+           05  GRADE-SUB             PIC 9.
+
+       01  PROGRAM-WORK-FIELDS.
+           05  GRADE-TOTAL           PIC 9(4).
+           05  AVERAGE                   PIC 999V9.
+           05  LETTER-GRADE          PIC X.
+
+       01  PROGRAM-ACCUMULATORS.
+           05  STUDENT-COUNT         PIC 9(3) VALUE ZERO.
+           05  CLASS-TOTAL           PIC 9(6)V9 VALUE ZERO.
+           05  A-COUNT               PIC 9(3) VALUE ZERO.
+           05  B-COUNT               PIC 9(3) VALUE ZERO.
+           05  C-COUNT               PIC 9(3) VALUE ZERO.
+           05  D-COUNT               PIC 9(3) VALUE ZERO.
+           05  F-COUNT               PIC 9(3) VALUE ZERO.
+           05  HIGH-SCORE            PIC 999V9 VALUE ZERO.
+           05  LOW-SCORE             PIC 999V9 VALUE ZERO.
+           05  BELOW-PASSING-COUNT   PIC 9(3) VALUE ZERO.
+
+       01  PROGRAM-SUMMARY-LINE.
+           05  FILLER                PIC X(20) VALUE
+               "CLASS ROSTER SUMMARY".
+           05                        PIC X(2).
+           05  STUDENT-COUNT-OUT     PIC ZZ9.
+           05                        PIC X(2).
+           05  CLASS-AVERAGE-OUT     PIC ZZ9.9.
+           05                        PIC X(2).
+           05  FILLER                PIC X(4) VALUE "A-  ".
+           05  A-COUNT-OUT           PIC ZZ9.
+           05                        PIC X(1).
+           05  FILLER                PIC X(4) VALUE "B-  ".
+           05  B-COUNT-OUT           PIC ZZ9.
+           05                        PIC X(1).
+           05  FILLER                PIC X(4) VALUE "C-  ".
+           05  C-COUNT-OUT           PIC ZZ9.
+           05                        PIC X(1).
+           05  FILLER                PIC X(4) VALUE "D-  ".
+           05  D-COUNT-OUT           PIC ZZ9.
+           05                        PIC X(1).
+           05  FILLER                PIC X(4) VALUE "F-  ".
+           05  F-COUNT-OUT           PIC ZZ9.
+           05                        PIC X(2).
+           05  FILLER                PIC X(6) VALUE "HIGH- ".
+           05  HIGH-SCORE-OUT        PIC ZZ9.9.
+           05                        PIC X(2).
+           05  FILLER                PIC X(5) VALUE "LOW- ".
+           05  LOW-SCORE-OUT         PIC ZZ9.9.
+           05                        PIC X(2).
+           05  FILLER                PIC X(9) VALUE "BELOW-60-".
+           05  BELOW-PASSING-COUNT-OUT PIC ZZ9.
+
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
            OPEN INPUT  STUDENT-FILE
                 OUTPUT TRANSCRIPT-FILE
+                       CLASS-SUMMARY-FILE
            PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
                READ STUDENT-FILE
                    AT END
                        MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
                    NOT AT END
-                       PERFORM 200-CALC-RTN
+                       IF GRADE-COUNT-IN > ZERO
+                           PERFORM 200-CALC-RTN
+                       ELSE
+                           DISPLAY "GRADE COUNT ZERO - SKIPPED: "
+                               STUDENT-NAME
+                       END-IF
                END-READ
            END-PERFORM
+           PERFORM 300-SUMMARY-RTN
            CLOSE STUDENT-FILE
                  TRANSCRIPT-FILE
+                 CLASS-SUMMARY-FILE
            STOP RUN.
-           
+
        200-CALC-RTN.
            MOVE STUDENT-NAME TO NAME-OUT
-           ADD GRADE1, GRADE2, GRADE3
-               GIVING AVERAGE
-           DIVIDE 3 INTO AVERAGE
+           MOVE ZERO TO GRADE-TOTAL
+           MOVE 1 TO GRADE-SUB
+           PERFORM 210-SUM-GRADES UNTIL GRADE-SUB > GRADE-COUNT-IN
+           DIVIDE GRADE-TOTAL BY GRADE-COUNT-IN
+               GIVING AVERAGE ROUNDED
+           MOVE AVERAGE TO AVERAGE-OUT
+           PERFORM 220-LETTER-GRADE-RTN
+           MOVE LETTER-GRADE TO LETTER-GRADE-OUT
+           ADD 1 TO STUDENT-COUNT
+           ADD AVERAGE TO CLASS-TOTAL
+           PERFORM 230-TRACK-HIGH-LOW
            WRITE TRANSCRIPT-REC.
-       END PROGRAM PROGRAM03.
\ No newline at end of file
+       210-SUM-GRADES.
+           ADD GRADE-TABLE-IN (GRADE-SUB) TO GRADE-TOTAL
+           ADD 1 TO GRADE-SUB.
+       230-TRACK-HIGH-LOW.
+           IF STUDENT-COUNT = 1
+               MOVE AVERAGE TO HIGH-SCORE
+               MOVE AVERAGE TO LOW-SCORE
+           ELSE
+               IF AVERAGE > HIGH-SCORE
+                   MOVE AVERAGE TO HIGH-SCORE
+               END-IF
+               IF AVERAGE < LOW-SCORE
+                   MOVE AVERAGE TO LOW-SCORE
+               END-IF
+           END-IF.
+       220-LETTER-GRADE-RTN.
+           IF AVERAGE >= 90
+               MOVE 'A' TO LETTER-GRADE
+           ELSE
+               IF AVERAGE >= 80
+                   MOVE 'B' TO LETTER-GRADE
+               ELSE
+                   IF AVERAGE >= 70
+                       MOVE 'C' TO LETTER-GRADE
+                   ELSE
+                       IF AVERAGE >= 60
+                           MOVE 'D' TO LETTER-GRADE
+                       ELSE
+                           MOVE 'F' TO LETTER-GRADE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM 225-TALLY-LETTER-GRADE.
+       225-TALLY-LETTER-GRADE.
+           IF LETTER-GRADE = 'A'
+               ADD 1 TO A-COUNT
+           END-IF
+           IF LETTER-GRADE = 'B'
+               ADD 1 TO B-COUNT
+           END-IF
+           IF LETTER-GRADE = 'C'
+               ADD 1 TO C-COUNT
+           END-IF
+           IF LETTER-GRADE = 'D'
+               ADD 1 TO D-COUNT
+           END-IF
+           IF LETTER-GRADE = 'F'
+               ADD 1 TO F-COUNT
+               ADD 1 TO BELOW-PASSING-COUNT
+           END-IF.
+       300-SUMMARY-RTN.
+           MOVE STUDENT-COUNT TO STUDENT-COUNT-OUT
+           IF STUDENT-COUNT > ZERO
+               DIVIDE CLASS-TOTAL BY STUDENT-COUNT
+                   GIVING CLASS-AVERAGE-OUT ROUNDED
+           END-IF
+           MOVE A-COUNT TO A-COUNT-OUT
+           MOVE B-COUNT TO B-COUNT-OUT
+           MOVE C-COUNT TO C-COUNT-OUT
+           MOVE D-COUNT TO D-COUNT-OUT
+           MOVE F-COUNT TO F-COUNT-OUT
+           MOVE HIGH-SCORE TO HIGH-SCORE-OUT
+           MOVE LOW-SCORE TO LOW-SCORE-OUT
+           MOVE BELOW-PASSING-COUNT TO BELOW-PASSING-COUNT-OUT
+           WRITE CLASS-SUMMARY-REC FROM PROGRAM-SUMMARY-LINE.
+       END PROGRAM PROGRAM03.
