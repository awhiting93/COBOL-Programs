@@ -1,30 +1,44 @@
-**********************************************************************
-*                                                                    *
-* I PLEDGE THAT ALL OF THIS PROGRAM IS MY ORIGINAL WORK, AND THAT    *
-* NONE OF THE PROGRAM HAS BEEN COPIED FROM ANYWHERE OR ANYONE UNLESS *
-* I WAS SPECIFICALLY AUTHORIZED TO DO SO BY MY COBOL INSTRUCTOR.     *
-*                                                                    *
-*                                                                    *
-*                      SIGNED: ____________________________________  *
-*                                           (signature)              *
-*                                                                    *
-**********************************************************************
+      **********************************************************************
+      *                                                                    *
+      * I PLEDGE THAT ALL OF THIS PROGRAM IS MY ORIGINAL WORK, AND THAT    *
+      * NONE OF THE PROGRAM HAS BEEN COPIED FROM ANYWHERE OR ANYONE UNLESS *
+      * I WAS SPECIFICALLY AUTHORIZED TO DO SO BY MY COBOL INSTRUCTOR.     *
+      *                                                                    *
+      *                                                                    *
+      *                      SIGNED: ____________________________________  *
+      *                                           (signature)              *
+      *                                                                    *
+      **********************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGRAM06.
        AUTHOR. Andrew Whiting.
        DATE-WRITTEN. FEBRUARY 23, 2015.
       *This program is derived from the textbook page 298.
       *This program creates a employee payroll report.
-       
+      *Raise percentages are now read from a parameter file instead of
+      *being wired into PROGRAM-CONSTANTS, a band ceiling caps any
+      *raise that would push an employee's new salary too high, the
+      *report paginates past one page, and a trailer prints control
+      *totals for the run.
+      *The same detail data is also written as comma-delimited records
+      *to WhitingPAYROLL-REPORT.CSV so the report can be opened
+      *directly in a spreadsheet.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT PAYROLL-MASTER-FILE
                ASSIGN TO "..\..\..\..\..\PAYROLL-MASTER.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL RAISE-PARAMETER-FILE
+               ASSIGN TO "..\..\..\..\..\RAISE-PARMS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT PAYROLL-REPORT
                ASSIGN TO "..\..\..\..\..\WhitingPAYROLL-REPORT.LIS"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PAYROLL-REPORT-CSV
+               ASSIGN TO "..\..\..\..\..\WhitingPAYROLL-REPORT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -39,10 +53,19 @@
            05  UNION-DUES            PIC 999V99.
            05  INSURANCE             PIC 999V99.
            05                        PIC X(22).
-           
+
+       FD  RAISE-PARAMETER-FILE.
+       01  RAISE-PARAMETER-REC.
+           05  SALARY-INCREASE-IN    PIC V99.
+           05  UNION-DUES-INCREASE-IN PIC V99.
+           05  INSURANCE-INCREASE-IN PIC V99.
+
        FD  PAYROLL-REPORT.
        01  PAYROLL-REPORT-LINE      PIC X(82).
-       
+
+       FD  PAYROLL-REPORT-CSV.
+       01  PAYROLL-REPORT-CSV-LINE  PIC X(90).
+
        WORKING-STORAGE SECTION.
        01  PROGRAM-INDICATORS.
            05  ARE-THERE-MORE-RECORDS      PIC X(3)    VALUE  'YES'.
@@ -53,13 +76,19 @@
            05  TIME-SEP-CONST              PIC X       VALUE ":".
            05  AM-CONST                    PIC X(2)    VALUE "AM".
            05  PM-CONST                    PIC X(2)    VALUE "PM".
-           05  SALARY-INCREASE             PIC V99     VALUE .07.
-           05  UNION-DUES-INCREASE         PIC V99     VALUE .04.
-           05  INSURANCE-INCREASE          PIC V99     VALUE .03.
+           05  CSV-COMMA                   PIC X       VALUE ",".
+
+       01  PROGRAM-RAISE-RATES.
+           05  SALARY-INCREASE             PIC V99.
+           05  UNION-DUES-INCREASE         PIC V99.
+           05  INSURANCE-INCREASE          PIC V99.
 
        01  PROGRAM-MESSAGES.
-           05                              PIC X(57)
-               VALUE "THE INPUT FILE IS EMPTY - THERE ARE NO RECORDS TO PROCESS".
+           05  EMPTY-FILE-MSG.
+               10  FILLER              PIC X(30)
+                   VALUE "THE INPUT FILE IS EMPTY - THER".
+               10  FILLER              PIC X(27)
+                   VALUE "E ARE NO RECORDS TO PROCESS".
 
        01  PRINTER-CONTROL.
            05  PROPER-SPACING              PIC 9       VALUE 1.
@@ -77,8 +106,8 @@
                10  MONTH-WORK              PIC 9(2).
                10  DAY-WORK                PIC 9(2).
                10  HOURS-WORK              PIC 9(2).
-                   88  IT-IS-MIDNIGHT                  VALUES ARE 00, 24. 
-                   88  IT-IS-MORNING                   VALUES ARE 01 THRU 11.                    
+                   88  IT-IS-MIDNIGHT                VALUES ARE 00, 24. 
+                   88  IT-IS-MORNING             VALUES ARE 01 THRU 11. 
                    88  IT-IS-NOON                      VALUE IS 12.
                    88  IT-IS-AFTER-NOON                VALUE 13 THRU 23.
                10  MINUTES-WORK            PIC 9(2).
@@ -86,27 +115,49 @@
                10  HUNDREDS-WORK           PIC 9(2).
            05  AM-PM-WORK                  PIC X(2).
 
-      * 01  PROGRAM-ACCUMULATORS.
-      * 01  PROGRAM-COUNTERS.
+       01  PROGRAM-ACCUMULATORS.
+           05  TOTAL-OLD-SALARY            PIC 9(9)V99 VALUE ZERO.
+           05  TOTAL-NEW-SALARY            PIC 9(9)V99 VALUE ZERO.
+           05  TOTAL-SALARY-INCREASE       PIC 9(9)V99 VALUE ZERO.
+           05  TOTAL-CAPPED                PIC 9(5)    VALUE ZERO.
+
+       01  PROGRAM-COUNTERS.
+           05  LINE-COUNT                  PIC 9(5)    VALUE ZERO.
+
       * 01  PROGRAM-COMPARE-AREAS.
-      * 01  PROGRAM-WORK-AREAS.
+       01  PROGRAM-WORK-AREAS.
+           05  WS-SALARY-BAND-SUB          PIC 9       VALUE 1.
+           05  WS-NEW-SALARY               PIC 9(7)    VALUE ZERO.
+           05  WS-NEW-DUES                 PIC 9(4)V99 VALUE ZERO.
+           05  WS-NEW-INSUR                PIC 9(4)V99 VALUE ZERO.
+           05  WS-SALARY-INCREASE-AMT      PIC 9(6)V99 VALUE ZERO.
+           05  WS-CAPPED-SWITCH            PIC X       VALUE "N".
+               88  RAISE-WAS-CAPPED                    VALUE "Y".
       * 01  PROGRAM-SUBSCRIPTS.
 
        01  PROGRAM-TABLES.
+           05  MAXIMUM-SALARY-BY-BAND.
+               10  FILLER                  PIC 9(6)    VALUE 035000.
+               10  FILLER                  PIC 9(6)    VALUE 065000.
+               10  FILLER                  PIC 9(6)    VALUE 110000.
+               10  FILLER                  PIC 9(6)    VALUE 150000.
+           05  SALARY-BAND-CEILING-TABLE REDEFINES
+                   MAXIMUM-SALARY-BY-BAND
+                                           PIC 9(6)    OCCURS 4 TIMES.
            05  MONTHS-TABLE.
                10  MONTH-CONSTANTS.
-                   15                      PIC X(9)    VALUE "JANUARY  ".
-                   15                      PIC X(9)    VALUE "FEBRUARY ".
-                   15                      PIC X(9)    VALUE "MARCH    ".
-                   15                      PIC X(9)    VALUE "APRIL    ".
-                   15                      PIC X(9)    VALUE "MAY      ".
-                   15                      PIC X(9)    VALUE "JUNE     ".
-                   15                      PIC X(9)    VALUE "JULY     ".
-                   15                      PIC X(9)    VALUE "AUGUST   ".
-                   15                      PIC X(9)    VALUE "SEPTEMBER".
-                   15                      PIC X(9)    VALUE "OCTOBER  ".
-                   15                      PIC X(9)    VALUE "NOVEMBER ".
-                   15                      PIC X(9)    VALUE "DECEMBER ".
+                   15                      PIC X(9)   VALUE "JANUARY  ".
+                   15                      PIC X(9)   VALUE "FEBRUARY ".
+                   15                      PIC X(9)   VALUE "MARCH    ".
+                   15                      PIC X(9)   VALUE "APRIL    ".
+                   15                      PIC X(9)   VALUE "MAY      ".
+                   15                      PIC X(9)   VALUE "JUNE     ".
+                   15                      PIC X(9)   VALUE "JULY     ".
+                   15                      PIC X(9)   VALUE "AUGUST   ".
+                   15                      PIC X(9)   VALUE "SEPTEMBER".
+                   15                      PIC X(9)   VALUE "OCTOBER  ".
+                   15                      PIC X(9)   VALUE "NOVEMBER ".
+                   15                      PIC X(9)   VALUE "DECEMBER ".
                10  MONTH-TABLE REDEFINES MONTH-CONSTANTS
                                            PIC X(9)    OCCURS 12 TIMES.
 
@@ -117,7 +168,7 @@
                    15                      PIC X(2)    VALUE SPACES.
                    15  TIME-HEADING        PIC X(7)    VALUE SPACES.
                10                          PIC X(5)    VALUE SPACES.
-               10                          PIC X(20)   VALUE "    Payroll Report  ".
+               10                PIC X(20) VALUE "    Payroll Report  ".
                10                          PIC X(4)    VALUE SPACES.
                10                          PIC X(12)   VALUE SPACES.
                10                          PIC X(5)    VALUE SPACES.
@@ -126,25 +177,25 @@
                    15  PAGE-NUMBER-HEADING PIC ZZ9.
                10                          PIC X(2)    VALUE SPACES.
            05  HEADING-LINE-2.
-               10  EMP-NUM-HEADING1        PIC X(14)   VALUE " EMPLOYEE".
+               10  EMP-NUM-HEADING1        PIC X(14)  VALUE " EMPLOYEE".
                10                          PIC X(4)    VALUE SPACES.
                10  EMP-NAME-HEADING        PIC X(4)    VALUE "NAME".
                10                          PIC X(12)   VALUE SPACES.
                10  OLD-SALARY-HEADING1     PIC X(8)    VALUE "OLD     ".
-               10  NEW-SALARY-HEADING1     PIC X(9)    VALUE "NEW      ".
+               10  NEW-SALARY-HEADING1     PIC X(9)   VALUE "NEW      ".
                10  OLD-DUES-HEADING1       PIC X(8)    VALUE "OLD     ".
-               10  NEW-DUES-HEADING1       PIC X(9)    VALUE "NEW      ".
+               10  NEW-DUES-HEADING1       PIC X(9)   VALUE "NEW      ".
                10  OLD-INSUR-HEADING1      PIC X(8)    VALUE "OLD     ".
                10  NEW-INSUR-HEADING1      PIC X(3)    VALUE "NEW".
            05  HEADING-LINE-3.
                10  EMP-NUM-HEADING2        PIC X(7)    VALUE "    NO.".
                10                          PIC X(25)   VALUE SPACES.
-               10  OLD-SALARY-HEADING2     PIC X(9)    VALUE " SALARY  ".
+               10  OLD-SALARY-HEADING2     PIC X(9)   VALUE " SALARY  ".
                10  NEW-SALARY-HEADING2     PIC X(8)    VALUE "SALARY  ".
-               10  OLD-DUES-HEADING2       PIC X(10)   VALUE "  DUES    ".
+               10  OLD-DUES-HEADING2       PIC X(10) VALUE "  DUES    ".
                10  NEW-DUES-HEADING2       PIC X(8)    VALUE "DUES    ".
                10  OLD-INSUR-HEADING2      PIC X(8)    VALUE "INSUR.  ".
-               10  NEW-INSUR-HEADING1      PIC X(6)    VALUE "INSUR.".        
+               10  NEW-INSUR-HEADING1      PIC X(6)    VALUE "INSUR.".  
        
        01  PROGRAM-DETAIL-LINE.
            05                              PIC XXX     VALUE SPACES.
@@ -163,23 +214,49 @@
            05  OLD-INSUR-OUT               PIC $ZZZ.99.
            05                              PIC X       VALUE SPACES.
            05  NEW-INSUR-OUT               PIC $(4).99.
+           05                              PIC X       VALUE SPACES.
+           05  CAPPED-OUT                  PIC X.
+
+       01  PROGRAM-TOTAL-LINES.
+           05                              PIC X(5)    VALUE "Total".
+           05                              PIC X(3)    VALUE SPACES.
+           05  TOTAL-OLD-SALARY-OUT        PIC $$,$$$,$$9.99.
+           05                              PIC X(2)    VALUE SPACES.
+           05  TOTAL-NEW-SALARY-OUT        PIC $$,$$$,$$9.99.
+           05                              PIC X(2)    VALUE SPACES.
+           05  TOTAL-INCREASE-OUT          PIC $$,$$$,$$9.99.
+           05                              PIC X(2)    VALUE SPACES.
+           05  FILLER                      PIC X(8)    VALUE "CAPPED: ".
+           05  TOTAL-CAPPED-OUT            PIC ZZ9.
+
+       01  CSV-DETAIL-LINE                 PIC X(90).
+       01  CSV-OLD-SALARY-OUT              PIC ZZZZZ9.
+       01  CSV-NEW-SALARY-OUT              PIC ZZZZZZ9.
+       01  CSV-OLD-DUES-OUT                PIC ZZZ.99.
+       01  CSV-NEW-DUES-OUT                PIC ZZZZ.99.
+       01  CSV-OLD-INSUR-OUT               PIC ZZZ.99.
+       01  CSV-NEW-INSUR-OUT               PIC ZZZZ.99.
+       01  CSV-HEADER-LINE                 PIC X(90) VALUE
+           "EMPLOYEE NO,NAME,OLD SALARY,NEW SALARY,OLD DUES,NEW DUES,
+      -    "OLD INSUR,NEW INSUR,CAPPED".
 
-      * 01  PROGRAM-TOTAL-LINES.
 
-       
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
            OPEN INPUT  PAYROLL-MASTER-FILE
                 OUTPUT PAYROLL-REPORT
+                OUTPUT PAYROLL-REPORT-CSV
+           WRITE PAYROLL-REPORT-CSV-LINE FROM CSV-HEADER-LINE
+           PERFORM 105-READ-RAISE-PARAMETERS
            PERFORM 110-DATE-TIME-ROUTINE
-           WRITE PAYROLL-REPORT-LINE FROM HEADING-LINE-1 
+           WRITE PAYROLL-REPORT-LINE FROM HEADING-LINE-1
                AFTER ADVANCING 5 LINES.
-           WRITE PAYROLL-REPORT-LINE FROM HEADING-LINE-2 
+           WRITE PAYROLL-REPORT-LINE FROM HEADING-LINE-2
                AFTER ADVANCING 2 LINES.
-           WRITE PAYROLL-REPORT-LINE FROM HEADING-LINE-3 
+           WRITE PAYROLL-REPORT-LINE FROM HEADING-LINE-3
                AFTER ADVANCING 1 LINE.
            MOVE  SPACES TO PAYROLL-REPORT-LINE.
-           WRITE PAYROLL-REPORT-LINE 
+           WRITE PAYROLL-REPORT-LINE
                AFTER ADVANCING 1 LINE.
            PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
                READ PAYROLL-MASTER-FILE
@@ -189,10 +266,36 @@
                        PERFORM 200-PROCESS-DATA
                END-READ
            END-PERFORM
+           MOVE TOTAL-OLD-SALARY TO TOTAL-OLD-SALARY-OUT
+           MOVE TOTAL-NEW-SALARY TO TOTAL-NEW-SALARY-OUT
+           MOVE TOTAL-SALARY-INCREASE TO TOTAL-INCREASE-OUT
+           MOVE TOTAL-CAPPED TO TOTAL-CAPPED-OUT
+           IF END-OF-THE-PAGE
+               PERFORM 120-HEADING-ROUTINE
+           END-IF
+           WRITE PAYROLL-REPORT-LINE FROM PROGRAM-TOTAL-LINES
+               AFTER ADVANCING 2 LINES
            CLOSE PAYROLL-MASTER-FILE
-                 PAYROLL-REPORT.
+                 PAYROLL-REPORT
+                 PAYROLL-REPORT-CSV.
            STOP RUN.
-           
+
+      *   RAISE-PARAMETER-FILE IS OPTIONAL - A RUN WITH NO PARAMETER
+      *   FILE ON DISK YET IS TREATED THE SAME AS ONE THAT OPENED BUT
+      *   HAD NO RECORD IN IT, SO THE INCREASES ALL DEFAULT TO ZERO
+      *   INSTEAD OF THE RUN ABORTING.
+       105-READ-RAISE-PARAMETERS.
+           MOVE ZERO TO RAISE-PARAMETER-REC
+           OPEN INPUT RAISE-PARAMETER-FILE
+           READ RAISE-PARAMETER-FILE
+               AT END
+                   DISPLAY "******* RAISE PARAMETER FILE EMPTY *******"
+           END-READ
+           MOVE SALARY-INCREASE-IN TO SALARY-INCREASE
+           MOVE UNION-DUES-INCREASE-IN TO UNION-DUES-INCREASE
+           MOVE INSURANCE-INCREASE-IN TO INSURANCE-INCREASE
+           CLOSE RAISE-PARAMETER-FILE.
+
        110-DATE-TIME-ROUTINE.
            MOVE FUNCTION CURRENT-DATE TO DATE-TIME-WORK
            STRING MONTH-TABLE (MONTH-WORK) DELIMITED BY SPACES
@@ -221,18 +324,113 @@
                   AM-PM-WORK DELIMITED BY SIZE
                       INTO TIME-HEADING
            MOVE PAGE-COUNT TO PAGE-NUMBER-HEADING.
-           
+
+       120-HEADING-ROUTINE.
+           MOVE SPACES TO PAYROLL-REPORT-LINE
+           WRITE PAYROLL-REPORT-LINE
+               AFTER ADVANCING PAGE.
+           ADD 1 TO PAGE-COUNT
+           MOVE PAGE-COUNT TO PAGE-NUMBER-HEADING
+           WRITE PAYROLL-REPORT-LINE FROM HEADING-LINE-1
+               AFTER ADVANCING 2 LINES.
+           WRITE PAYROLL-REPORT-LINE FROM HEADING-LINE-2
+               AFTER ADVANCING 2 LINES.
+           WRITE PAYROLL-REPORT-LINE FROM HEADING-LINE-3
+               AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO PAYROLL-REPORT-LINE
+           WRITE PAYROLL-REPORT-LINE
+               AFTER ADVANCING 1 LINE
+           MOVE ZERO TO LINES-PRINTED.
+
        200-PROCESS-DATA.
+           ADD 1 TO LINES-PRINTED
+           ADD 1 TO LINE-COUNT
+           IF END-OF-THE-PAGE
+               PERFORM 120-HEADING-ROUTINE
+           END-IF
            MOVE EMP-NUM       TO EMP-NUM-OUT
            MOVE EMP-NAME      TO EMP-NAME-OUT
            MOVE ANNUAL-SALARY TO OLD-SALARY-OUT
            MOVE UNION-DUES    TO OLD-DUES-OUT
            MOVE INSURANCE     TO OLD-INSUR-OUT
-           COMPUTE NEW-SALARY-OUT
-               ROUNDED = (ANNUAL-SALARY + (ANNUAL-SALARY * SALARY-INCREASE))
-           COMPUTE NEW-DUES-OUT
-               ROUNDED = (UNION-DUES + (UNION-DUES * UNION-DUES-INCREASE))
-           COMPUTE NEW-INSUR-OUT
+           COMPUTE WS-NEW-SALARY
+               ROUNDED = (ANNUAL-SALARY +
+                   (ANNUAL-SALARY * SALARY-INCREASE))
+           COMPUTE WS-NEW-DUES
+               ROUNDED = (UNION-DUES +
+                   (UNION-DUES * UNION-DUES-INCREASE))
+           COMPUTE WS-NEW-INSUR
                ROUNDED = (INSURANCE + (INSURANCE * INSURANCE-INCREASE))
+           MOVE WS-NEW-DUES TO NEW-DUES-OUT
+           MOVE WS-NEW-INSUR TO NEW-INSUR-OUT
+           PERFORM 230-APPLY-SALARY-BAND-CAP
+           MOVE WS-NEW-SALARY TO NEW-SALARY-OUT
+           ADD ANNUAL-SALARY TO TOTAL-OLD-SALARY
+           ADD WS-NEW-SALARY TO TOTAL-NEW-SALARY
            WRITE PAYROLL-REPORT-LINE FROM PROGRAM-DETAIL-LINE
-       END PROGRAM PROGRAM06.
\ No newline at end of file
+           PERFORM 240-WRITE-CSV-DETAIL.
+
+      *   BUILDS A COMMA-DELIMITED VERSION OF THIS EMPLOYEE'S DETAIL
+      *   LINE AND WRITES IT TO WHITINGPAYROLL-REPORT.CSV.
+       240-WRITE-CSV-DETAIL.
+           MOVE ANNUAL-SALARY  TO CSV-OLD-SALARY-OUT
+           MOVE WS-NEW-SALARY  TO CSV-NEW-SALARY-OUT
+           MOVE UNION-DUES     TO CSV-OLD-DUES-OUT
+           MOVE WS-NEW-DUES    TO CSV-NEW-DUES-OUT
+           MOVE INSURANCE      TO CSV-OLD-INSUR-OUT
+           MOVE WS-NEW-INSUR   TO CSV-NEW-INSUR-OUT
+           MOVE SPACES TO CSV-DETAIL-LINE
+           STRING EMP-NUM-OUT        DELIMITED BY SIZE
+                  CSV-COMMA          DELIMITED BY SIZE
+                  EMP-NAME-OUT       DELIMITED BY SIZE
+                  CSV-COMMA          DELIMITED BY SIZE
+                  CSV-OLD-SALARY-OUT DELIMITED BY SIZE
+                  CSV-COMMA          DELIMITED BY SIZE
+                  CSV-NEW-SALARY-OUT DELIMITED BY SIZE
+                  CSV-COMMA          DELIMITED BY SIZE
+                  CSV-OLD-DUES-OUT   DELIMITED BY SIZE
+                  CSV-COMMA          DELIMITED BY SIZE
+                  CSV-NEW-DUES-OUT   DELIMITED BY SIZE
+                  CSV-COMMA          DELIMITED BY SIZE
+                  CSV-OLD-INSUR-OUT  DELIMITED BY SIZE
+                  CSV-COMMA          DELIMITED BY SIZE
+                  CSV-NEW-INSUR-OUT  DELIMITED BY SIZE
+                  CSV-COMMA          DELIMITED BY SIZE
+                  CAPPED-OUT         DELIMITED BY SIZE
+               INTO CSV-DETAIL-LINE
+           END-STRING
+           WRITE PAYROLL-REPORT-CSV-LINE FROM CSV-DETAIL-LINE.
+
+       230-APPLY-SALARY-BAND-CAP.
+           MOVE "N" TO WS-CAPPED-SWITCH
+           MOVE SPACE TO CAPPED-OUT
+           IF ANNUAL-SALARY < 030000
+               MOVE 1 TO WS-SALARY-BAND-SUB
+           ELSE
+               IF ANNUAL-SALARY < 060000
+                   MOVE 2 TO WS-SALARY-BAND-SUB
+               ELSE
+                   IF ANNUAL-SALARY < 100000
+                       MOVE 3 TO WS-SALARY-BAND-SUB
+                   ELSE
+                       MOVE 4 TO WS-SALARY-BAND-SUB
+                   END-IF
+               END-IF
+           END-IF
+           IF WS-NEW-SALARY >
+                   SALARY-BAND-CEILING-TABLE (WS-SALARY-BAND-SUB)
+               IF SALARY-BAND-CEILING-TABLE (WS-SALARY-BAND-SUB)
+                       > ANNUAL-SALARY
+                   MOVE SALARY-BAND-CEILING-TABLE (WS-SALARY-BAND-SUB)
+                       TO WS-NEW-SALARY
+               ELSE
+                   MOVE ANNUAL-SALARY TO WS-NEW-SALARY
+               END-IF
+               MOVE "Y" TO WS-CAPPED-SWITCH
+               MOVE "*" TO CAPPED-OUT
+               ADD 1 TO TOTAL-CAPPED
+           END-IF
+           SUBTRACT ANNUAL-SALARY FROM WS-NEW-SALARY
+               GIVING WS-SALARY-INCREASE-AMT
+           ADD WS-SALARY-INCREASE-AMT TO TOTAL-SALARY-INCREASE.
+       END PROGRAM PROGRAM06.
