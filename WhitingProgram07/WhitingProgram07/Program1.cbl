@@ -1,30 +1,54 @@
-**********************************************************************
-*                                                                    *
-* I PLEDGE THAT ALL OF THIS PROGRAM IS MY ORIGINAL WORK, AND THAT    *
-* NONE OF THE PROGRAM HAS BEEN COPIED FROM ANYWHERE OR ANYONE UNLESS *
-* I WAS SPECIFICALLY AUTHORIZED TO DO SO BY MY COBOL INSTRUCTOR.     *
-*                                                                    *
-*                                                                    *
-*                      SIGNED: ____________________________________  *
-*                                           (signature)              *
-*                                                                    *
-**********************************************************************
+      **********************************************************************
+      *                                                                    *
+      * I PLEDGE THAT ALL OF THIS PROGRAM IS MY ORIGINAL WORK, AND THAT    *
+      * NONE OF THE PROGRAM HAS BEEN COPIED FROM ANYWHERE OR ANYONE UNLESS *
+      * I WAS SPECIFICALLY AUTHORIZED TO DO SO BY MY COBOL INSTRUCTOR.     *
+      *                                                                    *
+      *                                                                    *
+      *                      SIGNED: ____________________________________  *
+      *                                           (signature)              *
+      *                                                                    *
+      **********************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGRAM07.
        AUTHOR. Whiting.
        DATE-WRITTEN. FEBRUARY 27, 2015.
       *This program is derived from the textbook page 256.
       *This program creates a customer transaction report.
-       
+      *The input file is now sorted by customer name so a subtotal can
+      *be printed at every name break, a run-time parameter file
+      *supplies an optional month/year selection range and a variance
+      *run mode, an empty input file is reported instead of printing a
+      *blank report, and the variance mode prints this-year/last-year
+      *totals per customer from a prior-year file instead of detail
+      *transaction lines.
+      *The same detail (or variance) data is also written as comma-
+      *delimited records to WhitingTRANS-REPORT.CSV so the report can
+      *be opened directly in a spreadsheet.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT CUSTOMER-FILE
                ASSIGN TO "..\..\..\..\..\CUSTOMER-FILE.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTED-CUST-FILE
+               ASSIGN TO "..\..\..\..\..\WhitingCUST-SORTED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO "..\..\..\..\..\WhitingCUST-SORTWK.DAT".
+           SELECT OPTIONAL PRIOR-YEAR-FILE
+               ASSIGN TO "..\..\..\..\..\CUSTOMER-FILE-PRIOR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL REPORT-PARAMETER-FILE
+               ASSIGN TO "..\..\..\..\..\TRANS-REPORT-PARMS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CUSTOMER-REPORT
                ASSIGN TO "..\..\..\..\..\WhitingTRANS-REPORT.LIS"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUSTOMER-REPORT-CSV
+               ASSIGN TO "..\..\..\..\..\WhitingTRANS-REPORT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -38,13 +62,59 @@
                10  TRANS-MONTH-IN    PIC XX.
                10  TRANS-YEAR-IN     PIC X(4).
            05  TRANS-AMT-IN          PIC 9(6).
-           
+
+       FD  SORTED-CUST-FILE
+           RECORD CONTAINS 24 CHARACTERS.
+       01  SORTED-CUST-REC.
+           05  SRT-INITIAL1          PIC X.
+           05  SRT-INITIAL2          PIC X.
+           05  SRT-LAST-NAME         PIC X(10).
+           05  SRT-TRANS-DATE.
+               10  SRT-TRANS-MONTH   PIC XX.
+               10  SRT-TRANS-YEAR    PIC X(4).
+           05  SRT-TRANS-AMT         PIC 9(6).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-REC.
+           05  SORT-INITIAL1         PIC X.
+           05  SORT-INITIAL2         PIC X.
+           05  SORT-LAST-NAME        PIC X(10).
+           05  SORT-TRANS-DATE.
+               10  SORT-TRANS-MONTH  PIC XX.
+               10  SORT-TRANS-YEAR   PIC X(4).
+           05  SORT-TRANS-AMT        PIC 9(6).
+
+       FD  PRIOR-YEAR-FILE
+           RECORD CONTAINS 24 CHARACTERS.
+       01  PRIOR-YEAR-REC.
+           05  PY-INITIAL1-IN        PIC X.
+           05  PY-INITIAL2-IN        PIC X.
+           05  PY-LAST-NAME-IN       PIC X(10).
+           05  PY-TRANS-DATE-IN.
+               10  PY-TRANS-MONTH-IN PIC XX.
+               10  PY-TRANS-YEAR-IN  PIC X(4).
+           05  PY-TRANS-AMT-IN       PIC 9(6).
+
+       FD  REPORT-PARAMETER-FILE.
+       01  REPORT-PARAMETER-REC.
+           05  RUN-MODE-IN           PIC X.
+           05  START-MONTH-IN        PIC XX.
+           05  START-YEAR-IN         PIC X(4).
+           05  END-MONTH-IN          PIC XX.
+           05  END-YEAR-IN           PIC X(4).
+
        FD  CUSTOMER-REPORT.
        01  CUST-TRANS-REC-OUT        PIC X(80).
-       
+
+       FD  CUSTOMER-REPORT-CSV.
+       01  CUST-TRANS-REC-CSV        PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  PROGRAM-INDICATORS.
            05  ARE-THERE-MORE-RECORDS      PIC X(3)    VALUE  'YES'.
+           05  WS-MORE-PRIOR-RECORDS       PIC X(3)    VALUE  'YES'.
+           05  WS-FIRST-RECORD             PIC X(3)    VALUE  'YES'.
+           05  WS-PY-TABLE-OVERFLOW-COUNT  PIC 9(5)    VALUE  ZERO.
 
        01  PROGRAM-CONSTANTS.
            05  DASH                        PIC X       VALUE "-".
@@ -52,17 +122,35 @@
            05  TIME-SEP-CONST              PIC X       VALUE ":".
            05  AM-CONST                    PIC X(2)    VALUE "AM".
            05  PM-CONST                    PIC X(2)    VALUE "PM".
+           05  CSV-COMMA                   PIC X       VALUE ",".
+
+       01  PROGRAM-RUN-PARAMETERS.
+           05  RUN-MODE                    PIC X       VALUE SPACE.
+               88  VARIANCE-MODE                       VALUE "V".
+           05  WS-START-YEAR                PIC X(4)   VALUE "0000".
+           05  WS-START-MONTH               PIC XX     VALUE "01".
+           05  WS-END-YEAR                   PIC X(4)  VALUE "9999".
+           05  WS-END-MONTH                  PIC XX    VALUE "12".
+           05  WS-START-YYYYMM               PIC X(6)  VALUE "000001".
+           05  WS-END-YYYYMM                 PIC X(6)  VALUE "999912".
+           05  WS-TRANS-YYYYMM               PIC X(6).
+
+       01  PROGRAM-HOLD-AREAS.
+           05  WS-PREVIOUS-NAME            PIC X(10)   VALUE SPACES.
 
        01  PROGRAM-MESSAGES.
-           05                              PIC X(57)
-               VALUE "THE INPUT FILE IS EMPTY - THERE ARE NO RECORDS TO PROCESS".
+           05  EMPTY-FILE-MSG.
+               10  FILLER              PIC X(30)
+                   VALUE "THE INPUT FILE IS EMPTY - THER".
+               10  FILLER              PIC X(27)
+                   VALUE "E ARE NO RECORDS TO PROCESS".
 
        01  PRINTER-CONTROL.
            05  PROPER-SPACING              PIC 9       VALUE 1.
            05  SPACE-ONE-LINE              PIC 9       VALUE 1.
            05  SPACE-TWO-LINES             PIC 9       VALUE 2.
            05  SPACE-THREE-LINES           PIC 9       VALUE 3.
-           05  PAGE-COUNT                  PIC 9(3)    VALUE 1. 
+           05  PAGE-COUNT                  PIC 9(3)    VALUE 1.
            05  LINES-PRINTED               PIC 9(2)    VALUE 99.
                88  END-OF-THE-PAGE                     VALUE 45 THRU 99.
            05  TOP-MARGIN                  PIC 9       VALUE 6.
@@ -73,8 +161,8 @@
                10  MONTH-WORK              PIC 9(2).
                10  DAY-WORK                PIC 9(2).
                10  HOURS-WORK              PIC 9(2).
-                   88  IT-IS-MIDNIGHT                  VALUES ARE 00, 24. 
-                   88  IT-IS-MORNING                   VALUES ARE 01 THRU 11.                    
+                   88  IT-IS-MIDNIGHT                VALUES ARE 00, 24.
+                   88  IT-IS-MORNING             VALUES ARE 01 THRU 11.
                    88  IT-IS-NOON                      VALUE IS 12.
                    88  IT-IS-AFTER-NOON                VALUE 13 THRU 23.
                10  MINUTES-WORK            PIC 9(2).
@@ -85,30 +173,37 @@
        01  PROGRAM-ACCUMULATORS.
            05  TOTAL                       PIC 9(20)V99
                                                        VALUE ZERO.
-       01  PROGRAM-COUNTERS.
-           05  LINE-COUNT                  PIC 9(5)    VALUE ZERO.
-           
-      * 01  PROGRAM-COMPARE-AREAS.
-      * 01  PROGRAM-WORK-AREAS.
+           05  SUBTOTAL                    PIC 9(20)V99
+                                                       VALUE ZERO.
+       01  PROGRAM-WORK-AREAS.
+           05  WS-PRIOR-YEAR-AMOUNT        PIC 9(20)V99 VALUE ZERO.
+           05  WS-VARIANCE-AMOUNT          PIC S9(20)V99 VALUE ZERO.
+           05  WS-VARIANCE-PERCENT         PIC S9(5)V99 VALUE ZERO.
+
       * 01  PROGRAM-SUBSCRIPTS.
 
        01  PROGRAM-TABLES.
            05  MONTHS-TABLE.
                10  MONTH-CONSTANTS.
-                   15                      PIC X(9)    VALUE "JANUARY  ".
-                   15                      PIC X(9)    VALUE "FEBRUARY ".
-                   15                      PIC X(9)    VALUE "MARCH    ".
-                   15                      PIC X(9)    VALUE "APRIL    ".
-                   15                      PIC X(9)    VALUE "MAY      ".
-                   15                      PIC X(9)    VALUE "JUNE     ".
-                   15                      PIC X(9)    VALUE "JULY     ".
-                   15                      PIC X(9)    VALUE "AUGUST   ".
-                   15                      PIC X(9)    VALUE "SEPTEMBER".
-                   15                      PIC X(9)    VALUE "OCTOBER  ".
-                   15                      PIC X(9)    VALUE "NOVEMBER ".
-                   15                      PIC X(9)    VALUE "DECEMBER ".
+                   15                      PIC X(9)   VALUE "JANUARY  ".
+                   15                      PIC X(9)   VALUE "FEBRUARY ".
+                   15                      PIC X(9)   VALUE "MARCH    ".
+                   15                      PIC X(9)   VALUE "APRIL    ".
+                   15                      PIC X(9)   VALUE "MAY      ".
+                   15                      PIC X(9)   VALUE "JUNE     ".
+                   15                      PIC X(9)   VALUE "JULY     ".
+                   15                      PIC X(9)   VALUE "AUGUST   ".
+                   15                      PIC X(9)   VALUE "SEPTEMBER".
+                   15                      PIC X(9)   VALUE "OCTOBER  ".
+                   15                      PIC X(9)   VALUE "NOVEMBER ".
+                   15                      PIC X(9)   VALUE "DECEMBER ".
                10  MONTH-TABLE REDEFINES MONTH-CONSTANTS
                                            PIC X(9)    OCCURS 12 TIMES.
+           05  PY-TABLE-COUNT              PIC 9(3)    VALUE ZERO.
+           05  PRIOR-YEAR-TABLE OCCURS 200 TIMES
+                   INDEXED BY PY-IDX.
+               10  PY-TABLE-NAME           PIC X(10).
+               10  PY-TABLE-AMOUNT         PIC 9(20)V99.
 
        01  PROGRAM-HEADING-LINES.
            05  HEADING-LINE-1.
@@ -117,24 +212,30 @@
                    15                      PIC X(2)    VALUE SPACES.
                    15  TIME-HEADING        PIC X(7)    VALUE SPACES.
                10                          PIC X(5)    VALUE SPACES.
-               10                          PIC X(21)   VALUE "Customer Transactions".
+               10               PIC X(21) VALUE "Customer Transactions".
                10                          PIC X(4)    VALUE SPACES.
-               10                          PIC X(12)   VALUE "  Whiting   ".
+               10                        PIC X(12) VALUE "  Whiting   ".
                10                          PIC X(2)    VALUE SPACES.
                10  PAGE-HEADING.
                    15                      PIC X(5)    VALUE "PAGE ".
                    15  PAGE-NUMBER-HEADING PIC ZZ9.
                10                          PIC X(2)    VALUE SPACES.
            05  HEADING-LINE-2.
-               10  CUST-NAME               PIC X(14)   VALUE "    NAME      ".
-               10  TRANS-DATE              PIC X(22)   VALUE "DATE OF TRANSACTION   ".
-               10  TRANS-AMT               PIC X(21)   VALUE "AMOUNT OF TRANSACTION".
+               10  CUST-NAME           PIC X(14) VALUE "    NAME      ".
+               10  TRANS-DATE  PIC X(22) VALUE "DATE OF TRANSACTION   ".
+               10  TRANS-AMT    PIC X(21) VALUE "AMOUNT OF TRANSACTION".
+           05  HEADING-LINE-2-VARIANCE.
+               10  VAR-NAME-HEADING   PIC X(14) VALUE "    NAME      ".
+               10  VAR-THIS-HEADING   PIC X(13) VALUE "THIS YEAR    ".
+               10  VAR-LAST-HEADING   PIC X(13) VALUE "LAST YEAR    ".
+               10  VAR-DOLL-HEADING   PIC X(13) VALUE "VARIANCE $   ".
+               10  VAR-PCT-HEADING    PIC X(13) VALUE "VARIANCE %   ".
 
        01  PROGRAM-DETAIL-LINE.
            05  INITIAL1-OUT                PIC X.
            05  INITIAL-SEPARATOR           PIC X       VALUE ".".
            05  INITIAL2-OUT                PIC X.
-           05  INITIAL-SEPARATOR           PIC X       VALUE ".".
+           05  INITIAL-SEPARATOR2          PIC X       VALUE ".".
            05  LAST-NAME-OUT               PIC X(10).
            05                              PIC X(6)    VALUE SPACES.
            05  TRANS-DATE-OUT.
@@ -144,41 +245,164 @@
            05                              PIC X(11)   VALUE SPACES.
            05  TRANS-AMT-OUT               PIC $ZZZ,ZZ9.
 
+       01  PROGRAM-SUBTOTAL-LINE.
+           05                              PIC X(4)    VALUE SPACES.
+           05  SUBTOTAL-NAME-OUT           PIC X(10).
+           05                        PIC X(11)   VALUE "-> Subtotal".
+           05                              PIC X       VALUE SPACE.
+           05  SUBTOTAL-OUT                PIC $$$,$$$,$$9.99.
+
+       01  PROGRAM-VARIANCE-LINE.
+           05  VAR-NAME-OUT                PIC X(14).
+           05  VAR-THIS-YEAR-OUT           PIC $$,$$$,$$9-.
+           05  VAR-LAST-YEAR-OUT           PIC $$,$$$,$$9-.
+           05  VAR-DOLLAR-OUT              PIC $$,$$$,$$9-.
+           05  VAR-PERCENT-OUT             PIC ZZ9.99-.
+
        01  PROGRAM-TOTAL-LINES.
            05                              PIC X(5)    VALUE "Total".
            05                              PIC X(23)   VALUE SPACES.
            05  TOTAL-OUT                   PIC $$$,$$$,$$$,$$9.99
                                                        VALUE ZERO.
 
+       01  CSV-DETAIL-LINE                 PIC X(100).
+       01  CSV-TRANS-AMT-OUT               PIC ZZZZZ9.
+       01  CSV-THIS-YEAR-OUT               PIC -(19)9.99.
+       01  CSV-LAST-YEAR-OUT               PIC -(19)9.99.
+       01  CSV-VARIANCE-AMT-OUT            PIC -(19)9.99.
+       01  CSV-VARIANCE-PCT-OUT            PIC -(4)9.99.
+       01  CSV-DETAIL-HEADER-LINE          PIC X(40) VALUE
+           "INITIALS,LAST NAME,MONTH,YEAR,AMOUNT".
+       01  CSV-VARIANCE-HEADER-LINE        PIC X(60) VALUE
+           "NAME,THIS YEAR,LAST YEAR,VARIANCE $,VARIANCE %".
+
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
-           OPEN INPUT  CUSTOMER-FILE
+           PERFORM 105-READ-REPORT-PARAMETERS
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-LAST-NAME
+               USING CUSTOMER-FILE
+               GIVING SORTED-CUST-FILE
+           OPEN INPUT  SORTED-CUST-FILE
                 OUTPUT CUSTOMER-REPORT
-           PERFORM 110-DATE-TIME-ROUTINE
-           WRITE CUST-TRANS-REC-OUT FROM HEADING-LINE-1 
-               AFTER ADVANCING 1 LINE.
-           WRITE CUST-TRANS-REC-OUT FROM HEADING-LINE-2 
-               AFTER ADVANCING 2 LINES.
-           MOVE SPACES TO CUST-TRANS-REC-OUT
-           WRITE CUST-TRANS-REC-OUT
-           PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
-               READ CUSTOMER-FILE
-                   AT END
-                       MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
-                   NOT AT END
-                       PERFORM 200-PROCESS-DATA
-               END-READ
-           END-PERFORM
-           MOVE TOTAL TO TOTAL-OUT
-           IF LINE-COUNT >= 48
-               PERFORM 120-HEADING-ROUTINE
+                OUTPUT CUSTOMER-REPORT-CSV
+           IF VARIANCE-MODE
+               WRITE CUST-TRANS-REC-CSV FROM CSV-VARIANCE-HEADER-LINE
+               PERFORM 115-LOAD-PRIOR-YEAR-TABLE
+           ELSE
+               WRITE CUST-TRANS-REC-CSV FROM CSV-DETAIL-HEADER-LINE
            END-IF
-           WRITE CUST-TRANS-REC-OUT FROM PROGRAM-TOTAL-LINES
+           PERFORM 108-PRIME-READ
+           IF ARE-THERE-MORE-RECORDS = 'NO '
+               PERFORM 130-EMPTY-FILE-ROUTINE
+           ELSE
+               PERFORM 110-DATE-TIME-ROUTINE
+               WRITE CUST-TRANS-REC-OUT FROM HEADING-LINE-1
                    AFTER ADVANCING 1 LINE
-           CLOSE CUSTOMER-FILE
-                 CUSTOMER-REPORT.
+               IF VARIANCE-MODE
+                   WRITE CUST-TRANS-REC-OUT FROM
+                       HEADING-LINE-2-VARIANCE
+                       AFTER ADVANCING 2 LINES
+               ELSE
+                   WRITE CUST-TRANS-REC-OUT FROM HEADING-LINE-2
+                       AFTER ADVANCING 2 LINES
+               END-IF
+               MOVE SPACES TO CUST-TRANS-REC-OUT
+               WRITE CUST-TRANS-REC-OUT
+               MOVE ZERO TO LINES-PRINTED
+               PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
+                   PERFORM 200-PROCESS-DATA
+                   PERFORM 108-PRIME-READ
+               END-PERFORM
+               IF WS-FIRST-RECORD = 'NO '
+                   PERFORM 220-CUSTOMER-BREAK-RTN
+               END-IF
+               MOVE TOTAL TO TOTAL-OUT
+               IF END-OF-THE-PAGE
+                   PERFORM 120-HEADING-ROUTINE
+               END-IF
+               WRITE CUST-TRANS-REC-OUT FROM PROGRAM-TOTAL-LINES
+                       AFTER ADVANCING 2 LINES
+           END-IF
+           CLOSE SORTED-CUST-FILE
+                 CUSTOMER-REPORT
+                 CUSTOMER-REPORT-CSV.
            STOP RUN.
-       
+
+      *   REPORT-PARAMETER-FILE IS OPTIONAL - A RUN WITH NO PARAMETER
+      *   FILE ON DISK YET IS TREATED THE SAME AS ONE THAT OPENED BUT
+      *   HAD NO RECORD IN IT, SO THE DEFAULTS ABOVE (ALL DATES, MODE
+      *   BLANK) ARE USED INSTEAD OF THE RUN ABORTING.
+       105-READ-REPORT-PARAMETERS.
+           OPEN INPUT REPORT-PARAMETER-FILE
+           READ REPORT-PARAMETER-FILE
+               AT END
+                   DISPLAY "******* REPORT PARAMETER FILE EMPTY *******"
+               NOT AT END
+                   MOVE RUN-MODE-IN    TO RUN-MODE
+                   MOVE START-MONTH-IN TO WS-START-MONTH
+                   MOVE START-YEAR-IN  TO WS-START-YEAR
+                   MOVE END-MONTH-IN   TO WS-END-MONTH
+                   MOVE END-YEAR-IN    TO WS-END-YEAR
+           END-READ
+           CLOSE REPORT-PARAMETER-FILE
+           STRING WS-START-YEAR DELIMITED BY SIZE
+                  WS-START-MONTH DELIMITED BY SIZE
+                      INTO WS-START-YYYYMM
+           STRING WS-END-YEAR DELIMITED BY SIZE
+                  WS-END-MONTH DELIMITED BY SIZE
+                      INTO WS-END-YYYYMM.
+
+       108-PRIME-READ.
+           READ SORTED-CUST-FILE
+               AT END
+                   MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+           END-READ.
+
+       115-LOAD-PRIOR-YEAR-TABLE.
+           OPEN INPUT PRIOR-YEAR-FILE
+           PERFORM 116-PRIME-PRIOR-READ
+           PERFORM UNTIL WS-MORE-PRIOR-RECORDS = 'NO '
+               PERFORM 117-ADD-PRIOR-YEAR-RECORD
+               PERFORM 116-PRIME-PRIOR-READ
+           END-PERFORM
+           CLOSE PRIOR-YEAR-FILE.
+
+       116-PRIME-PRIOR-READ.
+           READ PRIOR-YEAR-FILE
+               AT END
+                   MOVE 'NO ' TO WS-MORE-PRIOR-RECORDS
+           END-READ.
+
+      *   ONLY THE MONTH PORTION OF THE PARAMETER RANGE APPLIES HERE -
+      *   PY-TRANS-YEAR-IN IS, BY DEFINITION, A DIFFERENT CALENDAR YEAR
+      *   THAN THE CURRENT-YEAR RANGE IN WS-START-YEAR/WS-END-YEAR, SO A
+      *   RESTRICTION TO (SAY) JAN-MAR OF THE CURRENT YEAR MUST ALSO
+      *   RESTRICT THE COMPARISON BASIS TO JAN-MAR OF THE PRIOR YEAR.
+       117-ADD-PRIOR-YEAR-RECORD.
+           IF PY-TRANS-MONTH-IN >= WS-START-MONTH AND
+              PY-TRANS-MONTH-IN <= WS-END-MONTH
+               SET PY-IDX TO 1
+               SEARCH PRIOR-YEAR-TABLE
+                   AT END
+                       PERFORM 118-ADD-NEW-PRIOR-CUSTOMER
+                   WHEN PY-TABLE-NAME (PY-IDX) = PY-LAST-NAME-IN
+                       ADD PY-TRANS-AMT-IN TO PY-TABLE-AMOUNT (PY-IDX)
+               END-SEARCH
+           END-IF.
+
+       118-ADD-NEW-PRIOR-CUSTOMER.
+           IF PY-TABLE-COUNT < 200
+               ADD 1 TO PY-TABLE-COUNT
+               SET PY-IDX TO PY-TABLE-COUNT
+               MOVE PY-LAST-NAME-IN  TO PY-TABLE-NAME (PY-IDX)
+               MOVE PY-TRANS-AMT-IN  TO PY-TABLE-AMOUNT (PY-IDX)
+           ELSE
+               ADD 1 TO WS-PY-TABLE-OVERFLOW-COUNT
+               DISPLAY "**** PRIOR YEAR TABLE FULL - CUSTOMER "
+                   PY-LAST-NAME-IN " OMITTED FROM VARIANCE ****"
+           END-IF.
+
        110-DATE-TIME-ROUTINE.
            MOVE FUNCTION CURRENT-DATE TO DATE-TIME-WORK
            STRING MONTH-TABLE (MONTH-WORK) DELIMITED BY SPACES
@@ -207,32 +431,163 @@
                   AM-PM-WORK DELIMITED BY SIZE
                       INTO TIME-HEADING
            MOVE PAGE-COUNT TO PAGE-NUMBER-HEADING.
-           
+
        120-HEADING-ROUTINE.
            MOVE SPACES TO CUST-TRANS-REC-OUT
            WRITE CUST-TRANS-REC-OUT
                AFTER ADVANCING PAGE.
            ADD 1 TO PAGE-COUNT
            MOVE PAGE-COUNT TO PAGE-NUMBER-HEADING
-           WRITE CUST-TRANS-REC-OUT FROM HEADING-LINE-1 
+           WRITE CUST-TRANS-REC-OUT FROM HEADING-LINE-1
                AFTER ADVANCING 2 LINES.
-           WRITE CUST-TRANS-REC-OUT FROM HEADING-LINE-2 
-               AFTER ADVANCING 2 LINE.
+           IF VARIANCE-MODE
+               WRITE CUST-TRANS-REC-OUT FROM
+                   HEADING-LINE-2-VARIANCE
+                   AFTER ADVANCING 2 LINES
+           ELSE
+               WRITE CUST-TRANS-REC-OUT FROM HEADING-LINE-2
+                   AFTER ADVANCING 2 LINES
+           END-IF
            MOVE SPACES TO CUST-TRANS-REC-OUT
            WRITE CUST-TRANS-REC-OUT
-           MOVE ZERO TO LINE-COUNT.
-           
+           MOVE ZERO TO LINES-PRINTED.
+
+       130-EMPTY-FILE-ROUTINE.
+           WRITE CUST-TRANS-REC-OUT FROM EMPTY-FILE-MSG
+               AFTER ADVANCING 1 LINE.
+
        200-PROCESS-DATA.
-           ADD 1 TO LINE-COUNT
-           IF LINE-COUNT >= 50
+           STRING SRT-TRANS-YEAR DELIMITED BY SIZE
+                  SRT-TRANS-MONTH DELIMITED BY SIZE
+                      INTO WS-TRANS-YYYYMM
+           IF WS-TRANS-YYYYMM >= WS-START-YYYYMM AND
+                   WS-TRANS-YYYYMM <= WS-END-YYYYMM
+               IF WS-FIRST-RECORD = 'NO ' AND
+                       SRT-LAST-NAME NOT = WS-PREVIOUS-NAME
+                   PERFORM 220-CUSTOMER-BREAK-RTN
+               END-IF
+               MOVE SRT-LAST-NAME TO WS-PREVIOUS-NAME
+               MOVE 'NO ' TO WS-FIRST-RECORD
+               ADD SRT-TRANS-AMT TO SUBTOTAL
+               ADD SRT-TRANS-AMT TO TOTAL
+               IF NOT VARIANCE-MODE
+                   PERFORM 230-PRINT-DETAIL-LINE
+               END-IF
+           END-IF.
+
+       210-LOOKUP-PRIOR-YEAR.
+           MOVE ZERO TO WS-PRIOR-YEAR-AMOUNT
+           SET PY-IDX TO 1
+           SEARCH PRIOR-YEAR-TABLE
+               AT END
+                   MOVE ZERO TO WS-PRIOR-YEAR-AMOUNT
+               WHEN PY-TABLE-NAME (PY-IDX) = WS-PREVIOUS-NAME
+                   MOVE PY-TABLE-AMOUNT (PY-IDX) TO WS-PRIOR-YEAR-AMOUNT
+           END-SEARCH.
+
+       220-CUSTOMER-BREAK-RTN.
+           IF VARIANCE-MODE
+               PERFORM 240-PRINT-VARIANCE-LINE
+           ELSE
+               PERFORM 235-PRINT-SUBTOTAL-LINE
+           END-IF
+           MOVE ZERO TO SUBTOTAL.
+
+       230-PRINT-DETAIL-LINE.
+           ADD 1 TO LINES-PRINTED
+           IF END-OF-THE-PAGE
+               PERFORM 120-HEADING-ROUTINE
+           END-IF
+           MOVE SRT-INITIAL1    TO INITIAL1-OUT
+           MOVE SRT-INITIAL2    TO INITIAL2-OUT
+           MOVE SRT-LAST-NAME   TO LAST-NAME-OUT
+           MOVE SRT-TRANS-MONTH TO TRANS-MONTH-OUT
+           MOVE SRT-TRANS-YEAR  TO TRANS-YEAR-OUT
+           MOVE SRT-TRANS-AMT   TO TRANS-AMT-OUT
+           WRITE CUST-TRANS-REC-OUT FROM PROGRAM-DETAIL-LINE
+           PERFORM 231-WRITE-CSV-DETAIL.
+
+      *   BUILDS A COMMA-DELIMITED VERSION OF THIS TRANSACTION AND
+      *   WRITES IT TO WHITINGTRANS-REPORT.CSV.
+       231-WRITE-CSV-DETAIL.
+           MOVE SRT-TRANS-AMT TO CSV-TRANS-AMT-OUT
+           MOVE SPACES TO CSV-DETAIL-LINE
+           STRING SRT-INITIAL1     DELIMITED BY SIZE
+                  SRT-INITIAL2     DELIMITED BY SIZE
+                  CSV-COMMA        DELIMITED BY SIZE
+                  SRT-LAST-NAME    DELIMITED BY SIZE
+                  CSV-COMMA        DELIMITED BY SIZE
+                  SRT-TRANS-MONTH  DELIMITED BY SIZE
+                  CSV-COMMA        DELIMITED BY SIZE
+                  SRT-TRANS-YEAR   DELIMITED BY SIZE
+                  CSV-COMMA        DELIMITED BY SIZE
+                  CSV-TRANS-AMT-OUT DELIMITED BY SIZE
+               INTO CSV-DETAIL-LINE
+               ON OVERFLOW
+                   DISPLAY "**** CSV DETAIL LINE TOO LONG FOR "
+                       "CSV-DETAIL-LINE - RUN ABORTED ****"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-STRING
+           WRITE CUST-TRANS-REC-CSV FROM CSV-DETAIL-LINE.
+
+       235-PRINT-SUBTOTAL-LINE.
+           ADD 1 TO LINES-PRINTED
+           IF END-OF-THE-PAGE
                PERFORM 120-HEADING-ROUTINE
            END-IF
-           MOVE INITIAL1-IN    TO INITIAL1-OUT
-           MOVE INITIAL2-IN    TO INITIAL2-OUT
-           MOVE LAST-NAME-IN   TO LAST-NAME-OUT
-           MOVE TRANS-MONTH-IN TO TRANS-MONTH-OUT
-           MOVE TRANS-YEAR-IN  TO TRANS-YEAR-OUT
-           MOVE TRANS-AMT-IN   TO TRANS-AMT-OUT
-           COMPUTE TOTAL = TOTAL + TRANS-AMT-IN
-           WRITE CUST-TRANS-REC-OUT FROM PROGRAM-DETAIL-LINE.
-       END PROGRAM PROGRAM07.
\ No newline at end of file
+           MOVE WS-PREVIOUS-NAME TO SUBTOTAL-NAME-OUT
+           MOVE SUBTOTAL TO SUBTOTAL-OUT
+           WRITE CUST-TRANS-REC-OUT FROM PROGRAM-SUBTOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+
+       240-PRINT-VARIANCE-LINE.
+           ADD 1 TO LINES-PRINTED
+           IF END-OF-THE-PAGE
+               PERFORM 120-HEADING-ROUTINE
+           END-IF
+           PERFORM 210-LOOKUP-PRIOR-YEAR
+           COMPUTE WS-VARIANCE-AMOUNT =
+               SUBTOTAL - WS-PRIOR-YEAR-AMOUNT
+           IF WS-PRIOR-YEAR-AMOUNT = ZERO
+               MOVE ZERO TO WS-VARIANCE-PERCENT
+           ELSE
+               COMPUTE WS-VARIANCE-PERCENT ROUNDED =
+                   (WS-VARIANCE-AMOUNT / WS-PRIOR-YEAR-AMOUNT) * 100
+           END-IF
+           MOVE WS-PREVIOUS-NAME   TO VAR-NAME-OUT
+           MOVE SUBTOTAL           TO VAR-THIS-YEAR-OUT
+           MOVE WS-PRIOR-YEAR-AMOUNT TO VAR-LAST-YEAR-OUT
+           MOVE WS-VARIANCE-AMOUNT TO VAR-DOLLAR-OUT
+           MOVE WS-VARIANCE-PERCENT TO VAR-PERCENT-OUT
+           WRITE CUST-TRANS-REC-OUT FROM PROGRAM-VARIANCE-LINE
+               AFTER ADVANCING 1 LINE
+           PERFORM 241-WRITE-CSV-VARIANCE.
+
+      *   BUILDS A COMMA-DELIMITED VERSION OF THIS CUSTOMER'S
+      *   THIS-YEAR/LAST-YEAR VARIANCE AND WRITES IT TO
+      *   WHITINGTRANS-REPORT.CSV.
+       241-WRITE-CSV-VARIANCE.
+           MOVE SUBTOTAL             TO CSV-THIS-YEAR-OUT
+           MOVE WS-PRIOR-YEAR-AMOUNT TO CSV-LAST-YEAR-OUT
+           MOVE WS-VARIANCE-AMOUNT   TO CSV-VARIANCE-AMT-OUT
+           MOVE WS-VARIANCE-PERCENT  TO CSV-VARIANCE-PCT-OUT
+           MOVE SPACES TO CSV-DETAIL-LINE
+           STRING WS-PREVIOUS-NAME      DELIMITED BY SIZE
+                  CSV-COMMA             DELIMITED BY SIZE
+                  CSV-THIS-YEAR-OUT     DELIMITED BY SIZE
+                  CSV-COMMA             DELIMITED BY SIZE
+                  CSV-LAST-YEAR-OUT     DELIMITED BY SIZE
+                  CSV-COMMA             DELIMITED BY SIZE
+                  CSV-VARIANCE-AMT-OUT  DELIMITED BY SIZE
+                  CSV-COMMA             DELIMITED BY SIZE
+                  CSV-VARIANCE-PCT-OUT  DELIMITED BY SIZE
+               INTO CSV-DETAIL-LINE
+               ON OVERFLOW
+                   DISPLAY "**** CSV VARIANCE LINE TOO LONG FOR "
+                       "CSV-DETAIL-LINE - RUN ABORTED ****"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-STRING
+           WRITE CUST-TRANS-REC-CSV FROM CSV-DETAIL-LINE.
+       END PROGRAM PROGRAM07.
