@@ -1,30 +1,44 @@
-**********************************************************************
-*                                                                    *
-* I PLEDGE THAT ALL OF THIS PROGRAM IS MY ORIGINAL WORK, AND THAT    *
-* NONE OF THE PROGRAM HAS BEEN COPIED FROM ANYWHERE OR ANYONE UNLESS *
-* I WAS SPECIFICALLY AUTHORIZED TO DO SO BY MY COBOL INSTRUCTOR.     *
-*                                                                    *
-*                                                                    *
-*                      SIGNED: ____________________________________  *
-*                                           (signature)              *
-*                                                                    *
-**********************************************************************
+      **********************************************************************
+      *                                                                    *
+      * I PLEDGE THAT ALL OF THIS PROGRAM IS MY ORIGINAL WORK, AND THAT    *
+      * NONE OF THE PROGRAM HAS BEEN COPIED FROM ANYWHERE OR ANYONE UNLESS *
+      * I WAS SPECIFICALLY AUTHORIZED TO DO SO BY MY COBOL INSTRUCTOR.     *
+      *                                                                    *
+      *                                                                    *
+      *                      SIGNED: ____________________________________  *
+      *                                           (signature)              *
+      *                                                                    *
+      **********************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGRAM05.
        AUTHOR. Whiting.
        DATE-WRITTEN. FEBRUARY 16, 2015.
       *This program is derived from the textbook page 256.
       *This program creates a customer transaction report.
-       
+      *Transactions are sorted into date order before the report is
+      *written, the report repeats its headings on every page, and an
+      *empty input file is reported instead of printing a blank report.
+      *The same detail data is also written as comma-delimited records
+      *to WhitingTRANS-FILE.CSV so the report can be opened directly
+      *in a spreadsheet.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT CUST-TRANS-FILE
                ASSIGN TO "..\..\..\..\..\CUST-TRANS-FILE.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTED-TRANS-FILE
+               ASSIGN TO "..\..\..\..\..\WhitingTRANS-SORTED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO "WhitingTRANS-SORTWORK.TMP".
            SELECT CUST-TRANS-FILE-OUT
                ASSIGN TO "..\..\..\..\..\WhitingTRANS-FILE.LIS"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUST-TRANS-FILE-CSV
+               ASSIGN TO "..\..\..\..\..\WhitingTRANS-FILE.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -38,10 +52,34 @@
                10  TRANS-MONTH-IN    PIC XX.
                10  TRANS-YEAR-IN     PIC X(4).
            05  TRANS-AMT-IN          PIC 9(6).
-           
+
+       FD  SORTED-TRANS-FILE
+           RECORD CONTAINS 24 CHARACTERS.
+       01  SORTED-TRANS-REC.
+           05  SRT-INITIAL1          PIC X.
+           05  SRT-INITIAL2          PIC X.
+           05  SRT-LAST-NAME         PIC X(10).
+           05  SRT-TRANS-DATE.
+               10  SRT-TRANS-MONTH   PIC XX.
+               10  SRT-TRANS-YEAR    PIC X(4).
+           05  SRT-TRANS-AMT         PIC 9(6).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-REC.
+           05  SORT-INITIAL1         PIC X.
+           05  SORT-INITIAL2         PIC X.
+           05  SORT-LAST-NAME        PIC X(10).
+           05  SORT-TRANS-DATE.
+               10  SORT-TRANS-MONTH  PIC XX.
+               10  SORT-TRANS-YEAR   PIC X(4).
+           05  SORT-TRANS-AMT        PIC 9(6).
+
        FD  CUST-TRANS-FILE-OUT.
-       01  CUST-TRANS-REC-OUT        PIC X(70).
-       
+       01  CUST-TRANS-REC-OUT        PIC X(80).
+
+       FD  CUST-TRANS-FILE-CSV.
+       01  CUST-TRANS-REC-CSV        PIC X(60).
+
        WORKING-STORAGE SECTION.
        01  PROGRAM-INDICATORS.
            05  ARE-THERE-MORE-RECORDS      PIC X(3)    VALUE  'YES'.
@@ -52,10 +90,14 @@
            05  TIME-SEP-CONST              PIC X       VALUE ":".
            05  AM-CONST                    PIC X(2)    VALUE "AM".
            05  PM-CONST                    PIC X(2)    VALUE "PM".
+           05  CSV-COMMA                   PIC X       VALUE ",".
 
        01  PROGRAM-MESSAGES.
-           05                              PIC X(57)
-               VALUE "THE INPUT FILE IS EMPTY - THERE ARE NO RECORDS TO PROCESS".
+           05  EMPTY-FILE-MSG.
+               10  FILLER              PIC X(30)
+                   VALUE "THE INPUT FILE IS EMPTY - THER".
+               10  FILLER              PIC X(27)
+                   VALUE "E ARE NO RECORDS TO PROCESS".
 
        01  PRINTER-CONTROL.
            05  PROPER-SPACING              PIC 9       VALUE 1.
@@ -73,8 +115,8 @@
                10  MONTH-WORK              PIC 9(2).
                10  DAY-WORK                PIC 9(2).
                10  HOURS-WORK              PIC 9(2).
-                   88  IT-IS-MIDNIGHT                  VALUES ARE 00, 24. 
-                   88  IT-IS-MORNING                   VALUES ARE 01 THRU 11.                    
+                   88  IT-IS-MIDNIGHT                VALUES ARE 00, 24. 
+                   88  IT-IS-MORNING             VALUES ARE 01 THRU 11. 
                    88  IT-IS-NOON                      VALUE IS 12.
                    88  IT-IS-AFTER-NOON                VALUE 13 THRU 23.
                10  MINUTES-WORK            PIC 9(2).
@@ -83,7 +125,6 @@
            05  AM-PM-WORK                  PIC X(2).
 
       * 01  PROGRAM-ACCUMULATORS.
-      * 01  PROGRAM-COUNTERS.
       * 01  PROGRAM-COMPARE-AREAS.
       * 01  PROGRAM-WORK-AREAS.
       * 01  PROGRAM-SUBSCRIPTS.
@@ -91,18 +132,18 @@
        01  PROGRAM-TABLES.
            05  MONTHS-TABLE.
                10  MONTH-CONSTANTS.
-                   15                      PIC X(9)    VALUE "JANUARY  ".
-                   15                      PIC X(9)    VALUE "FEBRUARY ".
-                   15                      PIC X(9)    VALUE "MARCH    ".
-                   15                      PIC X(9)    VALUE "APRIL    ".
-                   15                      PIC X(9)    VALUE "MAY      ".
-                   15                      PIC X(9)    VALUE "JUNE     ".
-                   15                      PIC X(9)    VALUE "JULY     ".
-                   15                      PIC X(9)    VALUE "AUGUST   ".
-                   15                      PIC X(9)    VALUE "SEPTEMBER".
-                   15                      PIC X(9)    VALUE "OCTOBER  ".
-                   15                      PIC X(9)    VALUE "NOVEMBER ".
-                   15                      PIC X(9)    VALUE "DECEMBER ".
+                   15                      PIC X(9)   VALUE "JANUARY  ".
+                   15                      PIC X(9)   VALUE "FEBRUARY ".
+                   15                      PIC X(9)   VALUE "MARCH    ".
+                   15                      PIC X(9)   VALUE "APRIL    ".
+                   15                      PIC X(9)   VALUE "MAY      ".
+                   15                      PIC X(9)   VALUE "JUNE     ".
+                   15                      PIC X(9)   VALUE "JULY     ".
+                   15                      PIC X(9)   VALUE "AUGUST   ".
+                   15                      PIC X(9)   VALUE "SEPTEMBER".
+                   15                      PIC X(9)   VALUE "OCTOBER  ".
+                   15                      PIC X(9)   VALUE "NOVEMBER ".
+                   15                      PIC X(9)   VALUE "DECEMBER ".
                10  MONTH-TABLE REDEFINES MONTH-CONSTANTS
                                            PIC X(9)    OCCURS 12 TIMES.
 
@@ -113,18 +154,18 @@
                    15                      PIC X(2)    VALUE SPACES.
                    15  TIME-HEADING        PIC X(7)    VALUE SPACES.
                10                          PIC X(5)    VALUE SPACES.
-               10                          PIC X(20)   VALUE "    Report Title    ".
+               10                PIC X(20) VALUE "    Report Title    ".
                10                          PIC X(4)    VALUE SPACES.
-               10                          PIC X(12)   VALUE "  Lastname  ".
+               10                        PIC X(12) VALUE "  Lastname  ".
                10                          PIC X(2)    VALUE SPACES.
                10  PAGE-HEADING.
                    15                      PIC X(5)    VALUE "PAGE ".
                    15  PAGE-NUMBER-HEADING PIC ZZ9.
                10                          PIC X(2)    VALUE SPACES.
            05  HEADING-LINE-2.
-               10  CUST-NAME               PIC X(14)   VALUE "     NAME     ".
-               10  TRANS-DATE              PIC X(22)   VALUE "DATE OF TRANSACTION   ".
-               10  TRANS-AMT               PIC X(21)   VALUE "AMOUNT OF TRANSACTION".
+               10  CUST-NAME           PIC X(14) VALUE "     NAME     ".
+               10  TRANS-DATE  PIC X(22) VALUE "DATE OF TRANSACTION   ".
+               10  TRANS-AMT    PIC X(21) VALUE "AMOUNT OF TRANSACTION".
 
        01  PROGRAM-DETAIL-LINE.
            05  INITIAL1-OUT                PIC X.
@@ -142,32 +183,129 @@
 
       * 01  PROGRAM-TOTAL-LINES.
 
-       
+       01  CSV-DETAIL-LINE                 PIC X(60).
+       01  CSV-AMT-OUT                     PIC ZZZZZ9.
+       01  CSV-HEADER-LINE                 PIC X(40) VALUE
+           "INITIALS,LAST NAME,MONTH,YEAR,AMOUNT".
+
+
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
-           OPEN INPUT  CUST-TRANS-FILE
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-TRANS-YEAR SORT-TRANS-MONTH
+               USING CUST-TRANS-FILE
+               GIVING SORTED-TRANS-FILE
+           OPEN INPUT  SORTED-TRANS-FILE
                 OUTPUT CUST-TRANS-FILE-OUT
-           WRITE CUST-TRANS-REC-OUT FROM HEADING-LINE-2 AFTER ADVANCING 3 LINES.
-           MOVE  SPACES TO CUST-TRANS-REC-OUT.
-           WRITE CUST-TRANS-REC-OUT AFTER ADVANCING 2 LINE.
-           PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
-               READ CUST-TRANS-FILE
-                   AT END
-                       MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
-                   NOT AT END
-                       PERFORM 200-PROCESS-DATA
-               END-READ
-           END-PERFORM
-           CLOSE CUST-TRANS-FILE
-                 CUST-TRANS-FILE-OUT.
+                OUTPUT CUST-TRANS-FILE-CSV
+           WRITE CUST-TRANS-REC-CSV FROM CSV-HEADER-LINE
+           PERFORM 105-PRIME-READ
+           IF ARE-THERE-MORE-RECORDS = 'NO '
+               PERFORM 130-EMPTY-FILE-ROUTINE
+           ELSE
+               PERFORM 110-DATE-TIME-ROUTINE
+               WRITE CUST-TRANS-REC-OUT FROM HEADING-LINE-1
+                   AFTER ADVANCING 1 LINE
+               WRITE CUST-TRANS-REC-OUT FROM HEADING-LINE-2
+                   AFTER ADVANCING 2 LINES
+               MOVE SPACES TO CUST-TRANS-REC-OUT
+               WRITE CUST-TRANS-REC-OUT
+               MOVE ZERO TO LINES-PRINTED
+               PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
+                   PERFORM 200-PROCESS-DATA
+                   PERFORM 105-PRIME-READ
+               END-PERFORM
+           END-IF
+           CLOSE SORTED-TRANS-FILE
+                 CUST-TRANS-FILE-OUT
+                 CUST-TRANS-FILE-CSV.
            STOP RUN.
-           
+
+       105-PRIME-READ.
+           READ SORTED-TRANS-FILE
+               AT END
+                   MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+           END-READ.
+
+       110-DATE-TIME-ROUTINE.
+           MOVE FUNCTION CURRENT-DATE TO DATE-TIME-WORK
+           STRING MONTH-TABLE (MONTH-WORK) DELIMITED BY SPACES
+                  SPACE DELIMITED BY SIZE
+                  DAY-WORK DELIMITED BY SIZE
+                  DATE-SEP-CONST DELIMITED BY SIZE
+                  YEAR-WORK DELIMITED BY SIZE
+                      INTO DATE-HEADING
+           EVALUATE TRUE
+               WHEN IT-IS-AFTER-NOON
+                   MOVE PM-CONST TO AM-PM-WORK
+                   SUBTRACT 12 FROM HOURS-WORK
+               WHEN IT-IS-MORNING
+                   MOVE AM-CONST TO AM-PM-WORK
+               WHEN IT-IS-NOON
+                   MOVE PM-CONST TO AM-PM-WORK
+               WHEN IT-IS-MIDNIGHT
+                   MOVE AM-CONST TO AM-PM-WORK
+                   MOVE 12 TO HOURS-WORK
+               WHEN OTHER
+                   DISPLAY "******* ERROR IN TIME *******"
+           END-EVALUATE
+           STRING HOURS-WORK DELIMITED BY SIZE
+                  TIME-SEP-CONST DELIMITED BY SIZE
+                  MINUTES-WORK DELIMITED BY SIZE
+                  AM-PM-WORK DELIMITED BY SIZE
+                      INTO TIME-HEADING
+           MOVE PAGE-COUNT TO PAGE-NUMBER-HEADING.
+
+       120-HEADING-ROUTINE.
+           MOVE SPACES TO CUST-TRANS-REC-OUT
+           WRITE CUST-TRANS-REC-OUT
+               AFTER ADVANCING PAGE.
+           ADD 1 TO PAGE-COUNT
+           MOVE PAGE-COUNT TO PAGE-NUMBER-HEADING
+           WRITE CUST-TRANS-REC-OUT FROM HEADING-LINE-1
+               AFTER ADVANCING 2 LINES.
+           WRITE CUST-TRANS-REC-OUT FROM HEADING-LINE-2
+               AFTER ADVANCING 2 LINE.
+           MOVE SPACES TO CUST-TRANS-REC-OUT
+           WRITE CUST-TRANS-REC-OUT
+           MOVE ZERO TO LINES-PRINTED.
+
+       130-EMPTY-FILE-ROUTINE.
+           MOVE SPACES TO CUST-TRANS-REC-OUT
+           WRITE CUST-TRANS-REC-OUT FROM EMPTY-FILE-MSG
+               AFTER ADVANCING 3 LINES.
+
        200-PROCESS-DATA.
-           MOVE INITIAL1-IN    TO INITIAL1-OUT
-           MOVE INITIAL2-IN    TO INITIAL2-OUT
-           MOVE LAST-NAME-IN   TO LAST-NAME-OUT
-           MOVE TRANS-MONTH-IN TO TRANS-MONTH-OUT
-           MOVE TRANS-YEAR-IN  TO TRANS-YEAR-OUT
-           MOVE TRANS-AMT-IN   TO TRANS-AMT-OUT
-           WRITE CUST-TRANS-REC-OUT FROM PROGRAM-DETAIL-LINE AFTER ADVANCING 1 LINE.
-       END PROGRAM PROGRAM05.
\ No newline at end of file
+           ADD 1 TO LINES-PRINTED
+           IF END-OF-THE-PAGE
+               PERFORM 120-HEADING-ROUTINE
+           END-IF
+           MOVE SRT-INITIAL1      TO INITIAL1-OUT
+           MOVE SRT-INITIAL2      TO INITIAL2-OUT
+           MOVE SRT-LAST-NAME     TO LAST-NAME-OUT
+           MOVE SRT-TRANS-MONTH   TO TRANS-MONTH-OUT
+           MOVE SRT-TRANS-YEAR    TO TRANS-YEAR-OUT
+           MOVE SRT-TRANS-AMT     TO TRANS-AMT-OUT
+           WRITE CUST-TRANS-REC-OUT FROM PROGRAM-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           PERFORM 210-WRITE-CSV-DETAIL.
+
+      *   BUILDS A COMMA-DELIMITED VERSION OF THIS TRANSACTION AND
+      *   WRITES IT TO WHITINGTRANS-FILE.CSV.
+       210-WRITE-CSV-DETAIL.
+           MOVE SRT-TRANS-AMT TO CSV-AMT-OUT
+           MOVE SPACES TO CSV-DETAIL-LINE
+           STRING SRT-INITIAL1     DELIMITED BY SIZE
+                  SRT-INITIAL2     DELIMITED BY SIZE
+                  CSV-COMMA        DELIMITED BY SIZE
+                  SRT-LAST-NAME    DELIMITED BY SIZE
+                  CSV-COMMA        DELIMITED BY SIZE
+                  SRT-TRANS-MONTH  DELIMITED BY SIZE
+                  CSV-COMMA        DELIMITED BY SIZE
+                  SRT-TRANS-YEAR   DELIMITED BY SIZE
+                  CSV-COMMA        DELIMITED BY SIZE
+                  CSV-AMT-OUT      DELIMITED BY SIZE
+               INTO CSV-DETAIL-LINE
+           END-STRING
+           WRITE CUST-TRANS-REC-CSV FROM CSV-DETAIL-LINE.
+       END PROGRAM PROGRAM05.
