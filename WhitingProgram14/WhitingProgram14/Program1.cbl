@@ -0,0 +1,286 @@
+      **********************************************************************
+      *                                                                    *
+      * I PLEDGE THAT ALL OF THIS PROGRAM IS MY ORIGINAL WORK, AND THAT    *
+      * NONE OF THE PROGRAM HAS BEEN COPIED FROM ANYWHERE OR ANYONE UNLESS *
+      * I WAS SPECIFICALLY AUTHORIZED TO DO SO BY MY COBOL INSTRUCTOR.     *
+      *                                                                    *
+      *                                                                    *
+      *                      SIGNED: ____________________________________  *
+      *                                           (signature)              *
+      *                                                                    *
+      **********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAM14.
+       AUTHOR. Whiting.
+       DATE-WRITTEN. AUGUST 8, 2026.
+      *This program creates a month-end executive summary report.
+      *It pulls total payroll cost from PAYROLL-MASTER.DAT, total
+      *customer balances outstanding from CUSTOMER-MASTER.DAT (the
+      *indexed customer master PROGRAM13 maintains - the authoritative
+      *balance, since it reflects every ADD/CHANGE/DELETE/TOTAL-REPLACE
+      *PROGRAM13 applies, unlike PROGRAM04's own CUSTOMER-CREDIT.DAT
+      *side file), and the class average from GRADES.TXT, so all
+      *three totals appear on one page instead of three separate
+      *reports.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PAYROLL-MASTER-FILE
+               ASSIGN TO "..\..\..\..\..\PAYROLL-MASTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL OLD-MASTER-FILE
+               ASSIGN TO "..\..\..\..\..\CUSTOMER-MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS OLD-CUSTOMER-ID.
+           SELECT OPTIONAL STUDENT-FILE
+               ASSIGN TO "..\..\..\..\..\GRADES.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUMMARY-REPORT
+               ASSIGN TO "..\..\..\..\..\WhitingMONTH-END-SUMMARY.LIS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-MASTER-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PAYROLL-MASTER-REC.
+           05  EMP-NUM               PIC X(5).
+           05  EMP-NAME              PIC X(20).
+           05                        PIC X(4).
+           05  ANNUAL-SALARY         PIC 9(6).
+           05                        PIC X(13).
+           05  UNION-DUES            PIC 999V99.
+           05  INSURANCE             PIC 999V99.
+           05                        PIC X(22).
+
+       FD  OLD-MASTER-FILE.
+       01  OLD-MASTER-REC.
+           05  OLD-CUSTOMER-ID             PIC XXX.
+           05  OLD-CUSTOMER-NAME           PIC X(27).
+           05  OLD-MAX-CREDIT          PIC 9(5) USAGE IS PACKED-DECIMAL.
+           05  OLD-CREDIT-CODE             PIC XX.
+           05  OLD-BALANCE         PIC S9(5)V99 USAGE IS PACKED-DECIMAL.
+
+       FD  STUDENT-FILE.
+       01  STUDENT-REC.
+           05  STUDENT-NAME          PIC X(20).
+           05  GRADE-COUNT-IN        PIC 9.
+           05  GRADE-TABLE-IN        PIC 999
+               OCCURS 1 TO 9 TIMES DEPENDING ON GRADE-COUNT-IN.
+
+       FD  SUMMARY-REPORT.
+       01  SUMMARY-REPORT-LINE      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  PROGRAM-INDICATORS.
+           05  ARE-THERE-MORE-RECORDS      PIC X(3)    VALUE  'YES'.
+
+       01  PROGRAM-CONSTANTS.
+           05  DASH                        PIC X       VALUE "-".
+           05  DATE-SEP-CONST              PIC X(2)    VALUE ", ".
+           05  TIME-SEP-CONST              PIC X       VALUE ":".
+           05  AM-CONST                    PIC X(2)    VALUE "AM".
+           05  PM-CONST                    PIC X(2)    VALUE "PM".
+
+       01  PROGRAM-DATE-AND-TIME.
+           05  DATE-TIME-WORK.
+               10  YEAR-WORK               PIC 9(4).
+               10  MONTH-WORK              PIC 9(2).
+               10  DAY-WORK                PIC 9(2).
+               10  HOURS-WORK              PIC 9(2).
+                   88  IT-IS-MIDNIGHT                VALUES ARE 00, 24.
+                   88  IT-IS-MORNING             VALUES ARE 01 THRU 11.
+                   88  IT-IS-NOON                      VALUE IS 12.
+                   88  IT-IS-AFTER-NOON                VALUE 13 THRU 23.
+               10  MINUTES-WORK            PIC 9(2).
+               10  SECONDS-WORK            PIC 9(2).
+               10  HUNDREDS-WORK           PIC 9(2).
+           05  AM-PM-WORK                  PIC X(2).
+
+       01  PROGRAM-TABLES.
+           05  MONTHS-TABLE.
+               10  MONTH-CONSTANTS.
+                   15                      PIC X(9)   VALUE "JANUARY  ".
+                   15                      PIC X(9)   VALUE "FEBRUARY ".
+                   15                      PIC X(9)   VALUE "MARCH    ".
+                   15                      PIC X(9)   VALUE "APRIL    ".
+                   15                      PIC X(9)   VALUE "MAY      ".
+                   15                      PIC X(9)   VALUE "JUNE     ".
+                   15                      PIC X(9)   VALUE "JULY     ".
+                   15                      PIC X(9)   VALUE "AUGUST   ".
+                   15                      PIC X(9)   VALUE "SEPTEMBER".
+                   15                      PIC X(9)   VALUE "OCTOBER  ".
+                   15                      PIC X(9)   VALUE "NOVEMBER ".
+                   15                      PIC X(9)   VALUE "DECEMBER ".
+               10  MONTH-TABLE REDEFINES MONTH-CONSTANTS
+                                           PIC X(9)    OCCURS 12 TIMES.
+
+       01  PROGRAM-COUNTERS.
+           05  GRADE-SUB                   PIC 9.
+
+       01  PROGRAM-WORK-FIELDS.
+           05  GRADE-TOTAL                 PIC 9(4).
+           05  STUDENT-AVERAGE             PIC 999V9.
+
+       01  PROGRAM-ACCUMULATORS.
+           05  TOTAL-PAYROLL-COST          PIC 9(9)V99   VALUE ZERO.
+           05  TOTAL-CUSTOMER-BALANCE      PIC S9(7)V99  VALUE ZERO.
+           05  STUDENT-COUNT               PIC 9(3)      VALUE ZERO.
+           05  CLASS-TOTAL                 PIC 9(6)V9    VALUE ZERO.
+
+       01  PROGRAM-HEADING-LINES.
+           05  HEADING-LINE-1.
+               10  DATE-AND-TIME-HEADING.
+                   15  DATE-HEADING        PIC X(18)   VALUE SPACES.
+                   15                      PIC X(2)    VALUE SPACES.
+                   15  TIME-HEADING        PIC X(7)    VALUE SPACES.
+               10                          PIC X(5)    VALUE SPACES.
+               10               PIC X(23) VALUE
+                   " MONTH-END EXECUTIVE  ".
+               10                          PIC X(4)    VALUE SPACES.
+               10               PIC X(9)  VALUE "SUMMARY  ".
+           05  HEADING-LINE-2.
+               10                          PIC X(80)   VALUE SPACES.
+
+       01  PROGRAM-SUMMARY-LINES.
+           05  PAYROLL-SUMMARY-LINE.
+               10  FILLER                  PIC X(24)   VALUE
+                   "TOTAL PAYROLL COST:     ".
+               10  TOTAL-PAYROLL-COST-OUT  PIC $$,$$$,$$9.99.
+           05  CUSTOMER-SUMMARY-LINE.
+               10  FILLER                  PIC X(24)   VALUE
+                   "TOTAL CUSTOMER BALANCE: ".
+               10  TOTAL-CUSTOMER-BAL-OUT  PIC $$,$$$,$$9.99-.
+           05  GRADES-SUMMARY-LINE.
+               10  FILLER                  PIC X(24)   VALUE
+                   "CLASS AVERAGE:          ".
+               10  CLASS-AVERAGE-OUT       PIC ZZ9.9.
+               10                          PIC X(4)    VALUE SPACES.
+               10  FILLER                  PIC X(9)    VALUE
+                   "STUDENTS ".
+               10  STUDENT-COUNT-OUT       PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           OPEN INPUT  PAYROLL-MASTER-FILE
+                INPUT  OLD-MASTER-FILE
+                INPUT  STUDENT-FILE
+                OUTPUT SUMMARY-REPORT
+           PERFORM 110-DATE-TIME-ROUTINE
+           PERFORM 200-PROCESS-PAYROLL
+           PERFORM 300-PROCESS-CUSTOMER-BALANCES
+           PERFORM 400-PROCESS-GRADES
+           PERFORM 900-WRITE-SUMMARY-REPORT
+           CLOSE PAYROLL-MASTER-FILE
+                 OLD-MASTER-FILE
+                 STUDENT-FILE
+                 SUMMARY-REPORT.
+           STOP RUN.
+
+       110-DATE-TIME-ROUTINE.
+           MOVE FUNCTION CURRENT-DATE TO DATE-TIME-WORK
+           STRING MONTH-TABLE (MONTH-WORK) DELIMITED BY SPACES
+                  SPACE DELIMITED BY SIZE
+                  DAY-WORK DELIMITED BY SIZE
+                  DATE-SEP-CONST DELIMITED BY SIZE
+                  YEAR-WORK DELIMITED BY SIZE
+                      INTO DATE-HEADING
+           EVALUATE TRUE
+               WHEN IT-IS-AFTER-NOON
+                   MOVE PM-CONST TO AM-PM-WORK
+                   SUBTRACT 12 FROM HOURS-WORK
+               WHEN IT-IS-MORNING
+                   MOVE AM-CONST TO AM-PM-WORK
+               WHEN IT-IS-NOON
+                   MOVE PM-CONST TO AM-PM-WORK
+               WHEN IT-IS-MIDNIGHT
+                   MOVE AM-CONST TO AM-PM-WORK
+                   MOVE 12 TO HOURS-WORK
+               WHEN OTHER
+                   DISPLAY "******* ERROR IN TIME *******"
+           END-EVALUATE
+           STRING HOURS-WORK DELIMITED BY SIZE
+                  TIME-SEP-CONST DELIMITED BY SIZE
+                  MINUTES-WORK DELIMITED BY SIZE
+                  AM-PM-WORK DELIMITED BY SIZE
+                      INTO TIME-HEADING.
+
+      *   ADDS EACH EMPLOYEE'S ANNUAL SALARY FROM PAYROLL-MASTER.DAT
+      *   ONTO THE TOTAL PAYROLL COST FOR THE RUN.
+       200-PROCESS-PAYROLL.
+           MOVE 'YES' TO ARE-THERE-MORE-RECORDS
+           PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
+               READ PAYROLL-MASTER-FILE
+                   AT END
+                       MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+                   NOT AT END
+                       ADD ANNUAL-SALARY TO TOTAL-PAYROLL-COST
+               END-READ
+           END-PERFORM.
+
+      *   ADDS EACH CUSTOMER'S BALANCE FROM CUSTOMER-MASTER.DAT ONTO
+      *   THE TOTAL CUSTOMER BALANCE OUTSTANDING.
+       300-PROCESS-CUSTOMER-BALANCES.
+           MOVE 'YES' TO ARE-THERE-MORE-RECORDS
+           PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
+               READ OLD-MASTER-FILE
+                   AT END
+                       MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+                   NOT AT END
+                       ADD OLD-BALANCE TO TOTAL-CUSTOMER-BALANCE
+               END-READ
+           END-PERFORM.
+
+      *   AVERAGES EACH STUDENT'S GRADES FROM GRADES.TXT THE SAME WAY
+      *   PROGRAM03 DOES, THEN ACCUMULATES THE OVERALL CLASS AVERAGE.
+       400-PROCESS-GRADES.
+           MOVE 'YES' TO ARE-THERE-MORE-RECORDS
+           PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
+               READ STUDENT-FILE
+                   AT END
+                       MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+                   NOT AT END
+                       IF GRADE-COUNT-IN > ZERO
+                           PERFORM 410-AVERAGE-ONE-STUDENT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       410-AVERAGE-ONE-STUDENT.
+           MOVE ZERO TO GRADE-TOTAL
+           MOVE 1 TO GRADE-SUB
+           PERFORM 420-SUM-GRADES UNTIL GRADE-SUB > GRADE-COUNT-IN
+           DIVIDE GRADE-TOTAL BY GRADE-COUNT-IN
+               GIVING STUDENT-AVERAGE ROUNDED
+           ADD 1 TO STUDENT-COUNT
+           ADD STUDENT-AVERAGE TO CLASS-TOTAL.
+
+       420-SUM-GRADES.
+           ADD GRADE-TABLE-IN (GRADE-SUB) TO GRADE-TOTAL
+           ADD 1 TO GRADE-SUB.
+
+      *   FORMATS AND WRITES THE ONE-PAGE SUMMARY OF ALL THREE TOTALS.
+       900-WRITE-SUMMARY-REPORT.
+           WRITE SUMMARY-REPORT-LINE FROM HEADING-LINE-1
+               AFTER ADVANCING 1 LINE
+           WRITE SUMMARY-REPORT-LINE FROM HEADING-LINE-2
+               AFTER ADVANCING 2 LINES
+           MOVE TOTAL-PAYROLL-COST TO TOTAL-PAYROLL-COST-OUT
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE FROM PAYROLL-SUMMARY-LINE
+               AFTER ADVANCING 2 LINES
+           MOVE TOTAL-CUSTOMER-BALANCE TO TOTAL-CUSTOMER-BAL-OUT
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE FROM CUSTOMER-SUMMARY-LINE
+               AFTER ADVANCING 2 LINES
+           IF STUDENT-COUNT > ZERO
+               DIVIDE CLASS-TOTAL BY STUDENT-COUNT
+                   GIVING CLASS-AVERAGE-OUT ROUNDED
+           END-IF
+           MOVE STUDENT-COUNT TO STUDENT-COUNT-OUT
+           MOVE SPACES TO SUMMARY-REPORT-LINE
+           WRITE SUMMARY-REPORT-LINE FROM GRADES-SUMMARY-LINE
+               AFTER ADVANCING 2 LINES.
+       END PROGRAM PROGRAM14.
