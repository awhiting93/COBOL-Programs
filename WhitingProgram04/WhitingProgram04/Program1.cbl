@@ -1,29 +1,52 @@
-**********************************************************************
-*                                                                    *
-* I PLEDGE THAT ALL OF THIS PROGRAM IS MY ORIGINAL WORK, AND THAT    *
-* NONE OF THE PROGRAM HAS BEEN COPIED FROM ANYWHERE OR ANYONE UNLESS *
-* I WAS SPECIFICALLY AUTHORIZED TO DO SO BY MY COBOL INSTRUCTOR.     *
-*                                                                    *
-*                                                                    *
-*                      SIGNED: ____________________________________  *
-*                                           (signature)              *
-*                                                                    *
-**********************************************************************
+      **********************************************************************
+      *                                                                    *
+      * I PLEDGE THAT ALL OF THIS PROGRAM IS MY ORIGINAL WORK, AND THAT    *
+      * NONE OF THE PROGRAM HAS BEEN COPIED FROM ANYWHERE OR ANYONE UNLESS *
+      * I WAS SPECIFICALLY AUTHORIZED TO DO SO BY MY COBOL INSTRUCTOR.     *
+      *                                                                    *
+      *                                                                    *
+      *                      SIGNED: ____________________________________  *
+      *                                           (signature)              *
+      *                                                                    *
+      **********************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGRAM04.
        AUTHOR. Whiting.
        DATE-WRITTEN. FEBRUARY 6, 2015.
       *This program is copied from the textbook page 102.
       *This program calculates discount amounts for customers.
-       
+      *Discounts are now tiered by sale amount, a repeat customer earns
+      *an additional cumulative loyalty discount, and transactions with
+      *a zero or non-numeric sales amount are rejected.
+      *CUSTOMER-MASTER is now updated in place rather than rebuilt -
+      *the existing master is loaded before the transactions are
+      *processed, so a customer not appearing in today's transactions
+      *keeps the record from a prior run.
+      *A transaction is now also rejected if the net-of-discount sale
+      *amount would push the customer's balance past their credit
+      *limit, using a separate credit file keyed by customer ID.
+      *CUSTOMER-TRANS.DAT and CUSTOMER-MASTER.DAT are renamed to
+      *CUSTOMER-SALES-TRANS.DAT and CUSTOMER-SALES-MASTER.DAT - the
+      *old names were also used by PROGRAM13 for an unrelated customer
+      *record layout, and this program was overwriting PROGRAM13's
+      *real master file with its own sales/discount records every run.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT CUSTOMER-TRANS
-               ASSIGN TO "..\..\..\..\CUSTOMER-TRANS.DAT"
+               ASSIGN TO "..\..\..\..\CUSTOMER-SALES-TRANS.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CUSTOMER-MASTER
-               ASSIGN TO "..\..\..\..\CUSTOMER-MASTER.DAT"
+               ASSIGN TO "..\..\..\..\CUSTOMER-SALES-MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS INDENT-OUT.
+           SELECT REJECTED-TRANS
+               ASSIGN TO "..\..\..\..\CUSTOMER-REJECTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CREDIT-LIMIT-FILE
+               ASSIGN TO "..\..\..\..\CUSTOMER-CREDIT.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -31,50 +54,358 @@
        FD  CUSTOMER-TRANS.
        01  CUSTOMER-REC.
            05  INDENT-IN             PIC X(5).
-           05  SALES-IN              PIC 999V99.
-           
+           05  SALES-IN              PIC 9(4)V99.
+
        FD  CUSTOMER-MASTER.
        01  CUSTOMER-MASTER-REC.
            05  INDENT-OUT            PIC X(5).
-           05  SALES-AMT-OUT         PIC 999V99.
+           05  SALES-AMT-OUT         PIC 9(4)V99.
            05  DISCOUNT-PERCENT-OUT  PIC V99.
-           05  NET-OUT               PIC 999V99.
-       
+           05  NET-OUT               PIC 9(4)V99.
+           05  LOYALTY-PURCHASES-OUT PIC 9(3).
+
+       FD  REJECTED-TRANS.
+       01  REJECTED-TRANS-REC.
+           05  REJECT-INDENT-OUT     PIC X(5).
+           05                        PIC X(3).
+           05  REJECT-SALES-OUT      PIC ZZZZ9.99.
+           05                        PIC X(3).
+           05  REJECT-REASON-OUT     PIC X(30).
+
+       FD  CREDIT-LIMIT-FILE.
+       01  CREDIT-LIMIT-REC.
+           05  CREDIT-CUSTOMER-ID-IN PIC X(5).
+           05  CREDIT-MAX-AMT-IN     PIC 9(5).
+           05  CREDIT-BALANCE-IN     PIC S9(5)V99.
+
        WORKING-STORAGE SECTION.
        01  PROGRAM-INDICATORS.
            05  ARE-THERE-MORE-RECORDS       PIC X(3)    VALUE  'YES'.
-           
+           05  WS-VALID-TRANS               PIC X(3)    VALUE  'YES'.
+           05  WS-LOAD-MORE-RECORDS         PIC X(3)    VALUE  'YES'.
+           05  WS-CREDIT-OK                 PIC X(3)    VALUE  'YES'.
+           05  WS-CREDIT-FOUND              PIC X(3)    VALUE  'NO '.
+           05  WS-REJECTS-FOUND             PIC X(3)    VALUE  'NO '.
+           05  WS-LOYALTY-FOUND             PIC X(3)    VALUE  'NO '.
+           05  WS-TABLE-OVERFLOW            PIC X(3)    VALUE  'NO '.
+               88  TABLE-CAPACITY-EXCEEDED              VALUE  'YES'.
+
        01  PROGRAM-WORK-AREAS.
-           05  WS-DISCOUNT-AMT              PIC 999V99.
-       
+           05  WS-TIER-PERCENT              PIC V99.
+           05  WS-LOYALTY-PERCENT           PIC V99.
+           05  WS-DISCOUNT-AMT              PIC 9(4)V99.
+           05  WS-AVAILABLE-CREDIT          PIC S9(5)V99.
+
+       01  PROGRAM-CONSTANTS.
+           05  WS-MAXIMUM-LOYALTY-PERCENT   PIC V99     VALUE .05.
+           05  WS-MAXIMUM-DISCOUNT-PERCENT  PIC V99     VALUE .10.
+           05  WS-MAXIMUM-CUSTOMERS         PIC 9(4)    VALUE 5000.
+
+       01  PROGRAM-TABLES.
+           05  WS-CUSTOMER-COUNT            PIC 9(4)    VALUE ZERO.
+           05  WS-CUSTOMER-TABLE OCCURS 5000 TIMES
+                   INDEXED BY WS-CUST-IDX.
+               10  WS-LOYALTY-CUSTOMER-ID   PIC X(5).
+               10  WS-LOYALTY-PURCHASES     PIC 9(3).
+               10  WS-MASTER-SALES-AMT      PIC 9(4)V99.
+               10  WS-MASTER-DISCOUNT-PCT   PIC V99.
+               10  WS-MASTER-NET            PIC 9(4)V99.
+
+       01  PROGRAM-CREDIT-TABLE.
+           05  WS-CREDIT-COUNT              PIC 9(3)    VALUE ZERO.
+           05  WS-CREDIT-OVERFLOW-COUNT     PIC 9(3)    VALUE ZERO.
+           05  WS-CREDIT-TABLE OCCURS 100 TIMES
+                   INDEXED BY WS-CREDIT-IDX.
+               10  WS-CREDIT-CUSTOMER-ID    PIC X(5).
+               10  WS-CREDIT-MAX-AMT        PIC 9(5).
+               10  WS-CREDIT-BALANCE        PIC S9(5)V99.
+
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
+           PERFORM 105-LOAD-EXISTING-MASTER
+           PERFORM 108-LOAD-CREDIT-LIMITS
            OPEN INPUT  CUSTOMER-TRANS
-                OUTPUT CUSTOMER-MASTER
-           MOVE SPACES TO CUSTOMER-MASTER-REC
+                OUTPUT REJECTED-TRANS
            PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
                READ CUSTOMER-TRANS
                    AT END
                        MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
                    NOT AT END
-                       PERFORM 200-PROCESS-DATA
+                       PERFORM 150-VALIDATE-TRANS
+                       IF WS-VALID-TRANS = 'YES'
+                           PERFORM 200-PROCESS-DATA
+                       ELSE
+                           PERFORM 180-REJECT-TRANS
+                       END-IF
                END-READ
            END-PERFORM
            CLOSE CUSTOMER-TRANS
-                 CUSTOMER-MASTER
+                 REJECTED-TRANS
+           IF TABLE-CAPACITY-EXCEEDED
+               MOVE 16 TO RETURN-CODE
+               DISPLAY "CUSTOMER-MASTER.DAT WAS NOT REWRITTEN - CORRECT"
+               DISPLAY "THE CAPACITY PROBLEM AND RERUN"
+               STOP RUN
+           END-IF
+           PERFORM 900-WRITE-MASTER-FILE
+           PERFORM 920-WRITE-CREDIT-FILE
+           PERFORM 950-SET-RETURN-CODE
            STOP RUN.
-           
+
+      *   LOADS WHATEVER CUSTOMER-MASTER ALREADY CONTAINS FROM A PRIOR
+      *   RUN INTO THE SAME IN-MEMORY TABLE THE LOYALTY DISCOUNT USES,
+      *   SO A CUSTOMER WITH NO TRANSACTION TODAY KEEPS THEIR RECORD
+      *   INSTEAD OF THE MASTER BEING REBUILT FROM SCRATCH EACH RUN.
+       105-LOAD-EXISTING-MASTER.
+           OPEN INPUT CUSTOMER-MASTER
+           PERFORM 106-READ-MASTER-RECORD
+               UNTIL WS-LOAD-MORE-RECORDS = 'NO '
+           CLOSE CUSTOMER-MASTER.
+
+       106-READ-MASTER-RECORD.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END
+                   MOVE 'NO ' TO WS-LOAD-MORE-RECORDS
+               NOT AT END
+                   PERFORM 107-STORE-MASTER-RECORD
+           END-READ.
+
+       107-STORE-MASTER-RECORD.
+           IF WS-CUSTOMER-COUNT < WS-MAXIMUM-CUSTOMERS
+               ADD 1 TO WS-CUSTOMER-COUNT
+               SET WS-CUST-IDX TO WS-CUSTOMER-COUNT
+               MOVE INDENT-OUT TO WS-LOYALTY-CUSTOMER-ID (WS-CUST-IDX)
+               MOVE LOYALTY-PURCHASES-OUT
+                   TO WS-LOYALTY-PURCHASES (WS-CUST-IDX)
+               MOVE SALES-AMT-OUT TO WS-MASTER-SALES-AMT (WS-CUST-IDX)
+               MOVE DISCOUNT-PERCENT-OUT
+                   TO WS-MASTER-DISCOUNT-PCT (WS-CUST-IDX)
+               MOVE NET-OUT TO WS-MASTER-NET (WS-CUST-IDX)
+           ELSE
+               MOVE 'YES' TO WS-TABLE-OVERFLOW
+               DISPLAY "**** CUSTOMER TABLE CAPACITY EXCEEDED ****"
+               DISPLAY "CUSTOMER ID " INDENT-OUT " NOT LOADED"
+           END-IF.
+
+      *   LOADS THE CUSTOMER CREDIT LIMITS AND CURRENT BALANCES INTO A
+      *   TABLE OF THEIR OWN, KEPT SEPARATE FROM WS-CUSTOMER-TABLE SO A
+      *   CUSTOMER WITH A CREDIT RECORD BUT NO PRIOR SALE DOES NOT GET
+      *   ADDED TO CUSTOMER-MASTER AS A BLANK ENTRY.
+       108-LOAD-CREDIT-LIMITS.
+           OPEN INPUT CREDIT-LIMIT-FILE
+           MOVE 'YES' TO WS-LOAD-MORE-RECORDS
+           PERFORM 109-READ-CREDIT-RECORD
+               UNTIL WS-LOAD-MORE-RECORDS = 'NO '
+           CLOSE CREDIT-LIMIT-FILE.
+
+       109-READ-CREDIT-RECORD.
+           READ CREDIT-LIMIT-FILE
+               AT END
+                   MOVE 'NO ' TO WS-LOAD-MORE-RECORDS
+               NOT AT END
+                   PERFORM 110-STORE-CREDIT-RECORD
+           END-READ.
+
+       110-STORE-CREDIT-RECORD.
+           IF WS-CREDIT-COUNT < 100
+               ADD 1 TO WS-CREDIT-COUNT
+               SET WS-CREDIT-IDX TO WS-CREDIT-COUNT
+               MOVE CREDIT-CUSTOMER-ID-IN
+                   TO WS-CREDIT-CUSTOMER-ID (WS-CREDIT-IDX)
+               MOVE CREDIT-MAX-AMT-IN
+                   TO WS-CREDIT-MAX-AMT (WS-CREDIT-IDX)
+               MOVE CREDIT-BALANCE-IN
+                   TO WS-CREDIT-BALANCE (WS-CREDIT-IDX)
+           ELSE
+               ADD 1 TO WS-CREDIT-OVERFLOW-COUNT
+               DISPLAY "**** CREDIT LIMIT TABLE FULL - CUSTOMER "
+                   CREDIT-CUSTOMER-ID-IN " NOT LOADED ****"
+           END-IF.
+
+      *   REWRITES CUSTOMER-MASTER FROM THE IN-MEMORY TABLE ONCE ALL OF
+      *   TODAY'S TRANSACTIONS HAVE BEEN APPLIED TO IT.
+       900-WRITE-MASTER-FILE.
+           OPEN OUTPUT CUSTOMER-MASTER
+           PERFORM 910-WRITE-ONE-MASTER-RECORD
+               VARYING WS-CUST-IDX FROM 1 BY 1
+               UNTIL WS-CUST-IDX > WS-CUSTOMER-COUNT
+           CLOSE CUSTOMER-MASTER.
+
+       910-WRITE-ONE-MASTER-RECORD.
+           MOVE SPACES TO CUSTOMER-MASTER-REC
+           MOVE WS-LOYALTY-CUSTOMER-ID (WS-CUST-IDX) TO INDENT-OUT
+           MOVE WS-MASTER-SALES-AMT (WS-CUST-IDX) TO SALES-AMT-OUT
+           MOVE WS-MASTER-DISCOUNT-PCT (WS-CUST-IDX)
+               TO DISCOUNT-PERCENT-OUT
+           MOVE WS-MASTER-NET (WS-CUST-IDX) TO NET-OUT
+           MOVE WS-LOYALTY-PURCHASES (WS-CUST-IDX)
+               TO LOYALTY-PURCHASES-OUT
+           WRITE CUSTOMER-MASTER-REC.
+
+      *   REWRITES CUSTOMER-CREDIT.DAT WITH THE UPDATED RUNNING BALANCES
+      *   SO TOMORROW'S RUN STARTS FROM TODAY'S ENDING BALANCE.
+       920-WRITE-CREDIT-FILE.
+           OPEN OUTPUT CREDIT-LIMIT-FILE
+           PERFORM 930-WRITE-ONE-CREDIT-RECORD
+               VARYING WS-CREDIT-IDX FROM 1 BY 1
+               UNTIL WS-CREDIT-IDX > WS-CREDIT-COUNT
+           CLOSE CREDIT-LIMIT-FILE.
+
+       930-WRITE-ONE-CREDIT-RECORD.
+           MOVE SPACES TO CREDIT-LIMIT-REC
+           MOVE WS-CREDIT-CUSTOMER-ID (WS-CREDIT-IDX)
+               TO CREDIT-CUSTOMER-ID-IN
+           MOVE WS-CREDIT-MAX-AMT (WS-CREDIT-IDX) TO CREDIT-MAX-AMT-IN
+           MOVE WS-CREDIT-BALANCE (WS-CREDIT-IDX) TO CREDIT-BALANCE-IN
+           WRITE CREDIT-LIMIT-REC.
+
+      *   SETS A NON-ZERO CONDITION CODE WHENEVER ANY TRANSACTION WAS
+      *   REJECTED THIS RUN, SO A JOB STREAM CAN TELL A CLEAN RUN FROM
+      *   ONE THAT LEFT REJECTS BEHIND ON CUSTOMER-REJECTS.DAT.
+       950-SET-RETURN-CODE.
+           IF WS-REJECTS-FOUND = 'YES'
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       150-VALIDATE-TRANS.
+           MOVE 'YES' TO WS-VALID-TRANS
+           IF SALES-IN IS NOT NUMERIC
+               MOVE 'NO ' TO WS-VALID-TRANS
+               MOVE "SALES AMOUNT IS NOT NUMERIC" TO REJECT-REASON-OUT
+           ELSE
+               IF SALES-IN = ZERO
+                   MOVE 'NO ' TO WS-VALID-TRANS
+                   MOVE "SALES AMOUNT MUST BE POSITIVE"
+                       TO REJECT-REASON-OUT
+               END-IF
+           END-IF.
+
+       180-REJECT-TRANS.
+           MOVE SPACES TO REJECTED-TRANS-REC
+           MOVE INDENT-IN TO REJECT-INDENT-OUT
+           MOVE SALES-IN TO REJECT-SALES-OUT
+           WRITE REJECTED-TRANS-REC
+           MOVE 'YES' TO WS-REJECTS-FOUND.
+
        200-PROCESS-DATA.
            MOVE INDENT-IN TO INDENT-OUT
            MOVE SALES-IN TO SALES-AMT-OUT
-           IF   SALES-IN > 100.00
-               MOVE .03 TO DISCOUNT-PERCENT-OUT
-           ELSE
-               MOVE .02 TO DISCOUNT-PERCENT-OUT
+           PERFORM 210-DETERMINE-TIER-DISCOUNT
+           PERFORM 220-APPLY-LOYALTY-DISCOUNT
+           ADD WS-TIER-PERCENT, WS-LOYALTY-PERCENT
+               GIVING DISCOUNT-PERCENT-OUT
+           IF DISCOUNT-PERCENT-OUT > WS-MAXIMUM-DISCOUNT-PERCENT
+               MOVE WS-MAXIMUM-DISCOUNT-PERCENT TO DISCOUNT-PERCENT-OUT
            END-IF
-           MULTIPLY SALES-IN BY DISCOUNT-PERCENT-OUT 
+           MULTIPLY SALES-IN BY DISCOUNT-PERCENT-OUT
                GIVING WS-DISCOUNT-AMT
            SUBTRACT WS-DISCOUNT-AMT FROM SALES-IN
                GIVING NET-OUT
-           WRITE CUSTOMER-MASTER-REC.
-       END PROGRAM PROGRAM04.
\ No newline at end of file
+           PERFORM 250-VALIDATE-CREDIT-LIMIT
+           IF WS-CREDIT-OK = 'YES'
+               PERFORM 245-COMMIT-LOYALTY-PURCHASE
+               MOVE SALES-AMT-OUT TO WS-MASTER-SALES-AMT (WS-CUST-IDX)
+               MOVE DISCOUNT-PERCENT-OUT
+                   TO WS-MASTER-DISCOUNT-PCT (WS-CUST-IDX)
+               MOVE NET-OUT TO WS-MASTER-NET (WS-CUST-IDX)
+               IF WS-CREDIT-FOUND = 'YES'
+                   ADD NET-OUT TO WS-CREDIT-BALANCE (WS-CREDIT-IDX)
+               END-IF
+           ELSE
+               PERFORM 260-REJECT-OVER-CREDIT-LIMIT
+           END-IF.
+
+      *   CHECKS THE NET-OF-DISCOUNT SALE AGAINST THE CUSTOMER'S
+      *   AVAILABLE CREDIT (MAX CREDIT LESS CURRENT BALANCE), THE SAME
+      *   MAX-CREDIT-LESS-BALANCE MODEL THE CUSTOMER MASTER UPDATE
+      *   PROGRAM USES.  A CUSTOMER WITH NO CREDIT RECORD IS TREATED AS
+      *   HAVING NO LIMIT.
+       250-VALIDATE-CREDIT-LIMIT.
+           MOVE 'YES' TO WS-CREDIT-OK
+           MOVE 'NO ' TO WS-CREDIT-FOUND
+           SET WS-CREDIT-IDX TO 1
+           SEARCH WS-CREDIT-TABLE
+               AT END
+                   CONTINUE
+               WHEN WS-CREDIT-CUSTOMER-ID (WS-CREDIT-IDX) = INDENT-IN
+                   MOVE 'YES' TO WS-CREDIT-FOUND
+                   PERFORM 255-CHECK-AVAILABLE-CREDIT
+           END-SEARCH.
+
+       255-CHECK-AVAILABLE-CREDIT.
+           COMPUTE WS-AVAILABLE-CREDIT =
+               WS-CREDIT-MAX-AMT (WS-CREDIT-IDX) -
+               WS-CREDIT-BALANCE (WS-CREDIT-IDX)
+           IF NET-OUT > WS-AVAILABLE-CREDIT
+               MOVE 'NO ' TO WS-CREDIT-OK
+           END-IF.
+
+       260-REJECT-OVER-CREDIT-LIMIT.
+           MOVE SPACES TO REJECTED-TRANS-REC
+           MOVE INDENT-IN TO REJECT-INDENT-OUT
+           MOVE SALES-IN TO REJECT-SALES-OUT
+           MOVE "EXCEEDS AVAILABLE CREDIT LIMIT" TO REJECT-REASON-OUT
+           WRITE REJECTED-TRANS-REC
+           MOVE 'YES' TO WS-REJECTS-FOUND.
+
+       210-DETERMINE-TIER-DISCOUNT.
+           IF SALES-IN >= 1000.00
+               MOVE .07 TO WS-TIER-PERCENT
+           ELSE
+               IF SALES-IN >= 500.00
+                   MOVE .05 TO WS-TIER-PERCENT
+               ELSE
+                   IF SALES-IN >= 250.00
+                       MOVE .04 TO WS-TIER-PERCENT
+                   ELSE
+                       MOVE .02 TO WS-TIER-PERCENT
+                   END-IF
+               END-IF
+           END-IF.
+
+      *   ONLY CALCULATES WHAT THE LOYALTY PERCENT WOULD BE, OFF
+      *   PURCHASES ALREADY ON RECORD - IT DOES NOT YET COUNT THIS
+      *   SALE TOWARD THE CUSTOMER'S LOYALTY TOTAL, SINCE THE SALE MAY
+      *   STILL BE REJECTED BY 250-VALIDATE-CREDIT-LIMIT BELOW.
+      *   245-COMMIT-LOYALTY-PURCHASE IS WHAT ACTUALLY RECORDS THE
+      *   PURCHASE, AND ONLY RUNS ONCE THE SALE IS KNOWN TO BE GOOD.
+       220-APPLY-LOYALTY-DISCOUNT.
+           MOVE ZERO TO WS-LOYALTY-PERCENT
+           MOVE 'NO ' TO WS-LOYALTY-FOUND
+           SET WS-CUST-IDX TO 1
+           SEARCH WS-CUSTOMER-TABLE
+               AT END
+                   CONTINUE
+               WHEN WS-LOYALTY-CUSTOMER-ID (WS-CUST-IDX) = INDENT-IN
+                   MOVE 'YES' TO WS-LOYALTY-FOUND
+                   PERFORM 241-CALCULATE-LOYALTY-PERCENT
+           END-SEARCH.
+
+       241-CALCULATE-LOYALTY-PERCENT.
+           COMPUTE WS-LOYALTY-PERCENT =
+               WS-LOYALTY-PURCHASES (WS-CUST-IDX) * .01
+           IF WS-LOYALTY-PERCENT > WS-MAXIMUM-LOYALTY-PERCENT
+               MOVE WS-MAXIMUM-LOYALTY-PERCENT TO WS-LOYALTY-PERCENT
+           END-IF.
+
+       245-COMMIT-LOYALTY-PURCHASE.
+           IF WS-LOYALTY-FOUND = 'YES'
+               ADD 1 TO WS-LOYALTY-PURCHASES (WS-CUST-IDX)
+           ELSE
+               PERFORM 230-ADD-NEW-CUSTOMER
+           END-IF.
+
+       230-ADD-NEW-CUSTOMER.
+           IF WS-CUSTOMER-COUNT < WS-MAXIMUM-CUSTOMERS
+               ADD 1 TO WS-CUSTOMER-COUNT
+               SET WS-CUST-IDX TO WS-CUSTOMER-COUNT
+               MOVE INDENT-IN TO WS-LOYALTY-CUSTOMER-ID (WS-CUST-IDX)
+               MOVE 1 TO WS-LOYALTY-PURCHASES (WS-CUST-IDX)
+           ELSE
+               MOVE 'YES' TO WS-TABLE-OVERFLOW
+               DISPLAY "**** CUSTOMER TABLE CAPACITY EXCEEDED ****"
+               DISPLAY "CUSTOMER ID " INDENT-IN " NOT ADDED"
+           END-IF.
+       END PROGRAM PROGRAM04.
