@@ -1,20 +1,30 @@
-**********************************************************************
-*                                                                    *
-* I PLEDGE THAT ALL OF THIS PROGRAM IS MY ORIGINAL WORK, AND THAT    *
-* NONE OF THE PROGRAM HAS BEEN COPIED FROM ANYWHERE OR ANYONE UNLESS *
-* I WAS SPECIFICALLY AUTHORIZED TO DO SO BY MY COBOL INSTRUCTOR.     *
-*                                                                    *
-*                                                                    *
-*                      SIGNED: ____________________________________  *
-*                                           (signature)              *
-*                                                                    *
-**********************************************************************       
+      **********************************************************************
+      *                                                                    *
+      * I PLEDGE THAT ALL OF THIS PROGRAM IS MY ORIGINAL WORK, AND THAT    *
+      * NONE OF THE PROGRAM HAS BEEN COPIED FROM ANYWHERE OR ANYONE UNLESS *
+      * I WAS SPECIFICALLY AUTHORIZED TO DO SO BY MY COBOL INSTRUCTOR.     *
+      *                                                                    *
+      *                                                                    *
+      *                      SIGNED: ____________________________________  *
+      *                                           (signature)              *
+      *                                                                    *
+      **********************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAM02
-       AUTHOR.     Whiting
+       PROGRAM-ID. PROGRAM02.
+       AUTHOR.     Whiting.
        DATE-WRITTEN. JANUARY 27,2014.
       *This program is copied from the textbook page 23.
       *This program calculates the weekly wages for employees.
+      *Gross pay is reduced by federal tax and FICA to print net pay,
+      *bad records are rejected to a separate listing, and control
+      *totals are printed at the end of the payroll run.
+      *A running year-to-date wage total is now kept per employee in
+      *WhitingEMP-YTD.DAT - the file is loaded before the run, updated
+      *as each employee's gross pay is figured, and rewritten at the
+      *end so the listing can show this week's wages alongside YTD.
+      *The same detail data that goes to WhitingEMP.LIS is now also
+      *written as comma-delimited records to WhitingEMP.CSV, so the
+      *week's payroll can be opened directly in a spreadsheet.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL. SELECT EMPLOYEE-DATA
@@ -23,6 +33,15 @@
              SELECT PAYROLL-LISTING
                ASSIGN TO "WhitingEMP.LIS"
                ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT REJECTED-RECORDS-LISTING
+               ASSIGN TO "WhitingEMP-REJECTS.LIS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT OPTIONAL YTD-WAGE-FILE
+               ASSIGN TO "WhitingEMP-YTD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT PAYROLL-LISTING-CSV
+               ASSIGN TO "WhitingEMP.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -31,7 +50,7 @@
            05  EMPLOYEE-NAME-IN      PICTURE X(20).
            05  HOURS-WORKED-IN       PICTURE 9(2).
            05  HOURLY-RATE-IN        PICTURE 9V99.
-           
+
        FD  PAYROLL-LISTING.
        01  PRINT-REC.
            05                        PICTURE X(20).
@@ -42,31 +61,263 @@
            05  RATE-OUT              PICTURE 9.99.
            05                        PICTURE X(6).
            05  WEEKLY-WAGES-OUT      PICTURE 999.99.
-       
+           05                        PICTURE X(4).
+           05  FEDERAL-TAX-OUT       PICTURE 999.99.
+           05                        PICTURE X(3).
+           05  FICA-TAX-OUT          PICTURE 99.99.
+           05                        PICTURE X(3).
+           05  NET-PAY-OUT           PICTURE 999.99.
+           05                        PICTURE X(4).
+           05  YTD-WAGES-OUT         PICTURE ZZZZ9.99.
+
+       FD  REJECTED-RECORDS-LISTING.
+       01  REJECT-REC.
+           05                        PICTURE X(20).
+           05  REJECT-NAME-OUT       PICTURE X(20).
+           05                        PICTURE X(5).
+           05  REJECT-REASON-OUT     PICTURE X(35).
+
+       FD  YTD-WAGE-FILE.
+       01  YTD-WAGE-REC.
+           05  YTD-NAME-IN           PICTURE X(20).
+           05  YTD-WAGES-IN          PICTURE 9(7)V99.
+
+       FD  PAYROLL-LISTING-CSV.
+       01  CSV-REC                   PICTURE X(100).
+
        WORKING-STORAGE SECTION.
        01  ARE-THERE-MORE-RECORDS    PICTURE XXX VALUE 'YES'.
-       
+       01  WS-LOAD-MORE-RECORDS      PICTURE XXX VALUE 'YES'.
+       01  WS-REJECT-REASON          PICTURE X(35) VALUE SPACES.
+
+       01  PROGRAM-CONSTANTS.
+           05  FEDERAL-TAX-RATE      PICTURE V999  VALUE .150.
+           05  FICA-TAX-RATE         PICTURE V9999 VALUE .0765.
+           05  MAXIMUM-HOURS         PICTURE 99    VALUE 80.
+           05  CSV-COMMA             PICTURE X     VALUE ",".
+
+       01  CSV-DETAIL-LINE           PICTURE X(100).
+       01  CSV-HEADER-LINE           PICTURE X(60) VALUE
+           "NAME,HOURS,RATE,GROSS PAY,FED TAX,FICA TAX,NET PAY,YTD".
+
+       01  PROGRAM-ACCUMULATORS.
+           05  TOTAL-HOURS           PICTURE 9(5)V99 VALUE ZERO.
+           05  TOTAL-GROSS-PAY       PICTURE 9(7)V99 VALUE ZERO.
+           05  TOTAL-NET-PAY         PICTURE 9(7)V99 VALUE ZERO.
+           05  TOTAL-EMPLOYEES       PICTURE 9(5)    VALUE ZERO.
+           05  TOTAL-REJECTS         PICTURE 9(5)    VALUE ZERO.
+
+       01  PROGRAM-WORK-FIELDS.
+           05  GROSS-PAY             PICTURE 999V99.
+           05  FEDERAL-TAX-AMOUNT    PICTURE 9(3)V99.
+           05  FICA-TAX-AMOUNT       PICTURE 9(3)V99.
+           05  NET-PAY               PICTURE 999V99.
+           05  VALID-RECORD          PICTURE XXX.
+           05  WS-YTD-FOUND          PICTURE XXX.
+
+       01  PROGRAM-YTD-TABLE.
+           05  WS-YTD-COUNT          PICTURE 9(3) VALUE ZERO.
+           05  WS-YTD-OVERFLOW-COUNT PICTURE 9(3) VALUE ZERO.
+           05  WS-YTD-TABLE OCCURS 100 TIMES
+                   INDEXED BY WS-YTD-IDX.
+               10  WS-YTD-EMPLOYEE-NAME  PICTURE X(20).
+               10  WS-YTD-WAGE-TOTAL     PICTURE 9(7)V99.
+
+       01  PROGRAM-TOTAL-LINE.
+           05                        PICTURE X(20).
+           05  FILLER                PICTURE X(20) VALUE
+               "TOTAL EMPLOYEES PAID".
+           05                        PICTURE X(3).
+           05  TOTAL-EMPLOYEES-OUT   PICTURE ZZZZ9.
+           05                        PICTURE X(4).
+           05  TOTAL-HOURS-OUT       PICTURE ZZZZ9.99.
+           05                        PICTURE X(2).
+           05  TOTAL-GROSS-PAY-OUT   PICTURE $$$,$$9.99.
+           05                        PICTURE X(2).
+           05  TOTAL-NET-PAY-OUT     PICTURE $$$,$$9.99.
+
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
+           PERFORM 105-LOAD-YTD-WAGES
            OPEN INPUT  EMPLOYEE-DATA
                 OUTPUT PAYROLL-LISTING
+                OUTPUT REJECTED-RECORDS-LISTING
+                OUTPUT PAYROLL-LISTING-CSV
+           WRITE CSV-REC FROM CSV-HEADER-LINE
            PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
                READ EMPLOYEE-DATA
                    AT END
                        MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
                    NOT AT END
-                       PERFORM 200-WAGE-ROUTINE
+                       PERFORM 150-VALIDATE-RECORD
+                       IF VALID-RECORD = 'YES'
+                           PERFORM 200-WAGE-ROUTINE
+                       ELSE
+                           PERFORM 250-REJECT-ROUTINE
+                       END-IF
                END-READ
            END-PERFORM
+           PERFORM 300-TOTAL-ROUTINE
            CLOSE EMPLOYEE-DATA
                  PAYROLL-LISTING
+                 REJECTED-RECORDS-LISTING
+                 PAYROLL-LISTING-CSV
+           PERFORM 900-WRITE-YTD-FILE
            STOP RUN.
+
+      *   LOADS WHATEVER YEAR-TO-DATE WAGE TOTALS ALREADY EXIST FROM
+      *   PRIOR PAYROLL RUNS INTO AN IN-MEMORY TABLE KEYED BY EMPLOYEE
+      *   NAME, SO THIS WEEK'S GROSS PAY CAN BE ADDED ONTO THEM.
+       105-LOAD-YTD-WAGES.
+           OPEN INPUT YTD-WAGE-FILE
+           PERFORM 106-READ-YTD-RECORD
+               UNTIL WS-LOAD-MORE-RECORDS = 'NO '
+           CLOSE YTD-WAGE-FILE.
+
+       106-READ-YTD-RECORD.
+           READ YTD-WAGE-FILE
+               AT END
+                   MOVE 'NO ' TO WS-LOAD-MORE-RECORDS
+               NOT AT END
+                   PERFORM 107-STORE-YTD-RECORD
+           END-READ.
+
+       107-STORE-YTD-RECORD.
+           IF WS-YTD-COUNT < 100
+               ADD 1 TO WS-YTD-COUNT
+               SET WS-YTD-IDX TO WS-YTD-COUNT
+               MOVE YTD-NAME-IN TO WS-YTD-EMPLOYEE-NAME (WS-YTD-IDX)
+               MOVE YTD-WAGES-IN TO WS-YTD-WAGE-TOTAL (WS-YTD-IDX)
+           END-IF.
+
+      *   REWRITES WHITINGEMP-YTD.DAT FROM THE IN-MEMORY TABLE ONCE
+      *   THIS WEEK'S GROSS PAY HAS BEEN ADDED TO EVERY EMPLOYEE'S
+      *   RUNNING TOTAL.
+       900-WRITE-YTD-FILE.
+           OPEN OUTPUT YTD-WAGE-FILE
+           PERFORM 910-WRITE-ONE-YTD-RECORD
+               VARYING WS-YTD-IDX FROM 1 BY 1
+               UNTIL WS-YTD-IDX > WS-YTD-COUNT
+           CLOSE YTD-WAGE-FILE.
+
+       910-WRITE-ONE-YTD-RECORD.
+           MOVE SPACES TO YTD-WAGE-REC
+           MOVE WS-YTD-EMPLOYEE-NAME (WS-YTD-IDX) TO YTD-NAME-IN
+           MOVE WS-YTD-WAGE-TOTAL (WS-YTD-IDX) TO YTD-WAGES-IN
+           WRITE YTD-WAGE-REC.
+       150-VALIDATE-RECORD.
+           MOVE 'YES' TO VALID-RECORD
+           IF HOURS-WORKED-IN IS NOT NUMERIC
+               MOVE 'NO ' TO VALID-RECORD
+               MOVE "HOURS WORKED IS NOT NUMERIC" TO WS-REJECT-REASON
+           ELSE
+               IF HOURS-WORKED-IN > MAXIMUM-HOURS
+                   MOVE 'NO ' TO VALID-RECORD
+                   MOVE "HOURS WORKED EXCEEDS MAXIMUM"
+                       TO WS-REJECT-REASON
+               END-IF
+           END-IF
+           IF HOURLY-RATE-IN IS NOT NUMERIC
+               MOVE 'NO ' TO VALID-RECORD
+               MOVE "HOURLY RATE IS NOT NUMERIC" TO WS-REJECT-REASON
+           ELSE
+               IF HOURLY-RATE-IN = ZERO
+                   MOVE 'NO ' TO VALID-RECORD
+                   MOVE "HOURLY RATE MUST BE POSITIVE"
+                       TO WS-REJECT-REASON
+               END-IF
+           END-IF.
        200-WAGE-ROUTINE.
            MOVE SPACES TO PRINT-REC
            MOVE EMPLOYEE-NAME-IN TO NAME-OUT
            MOVE HOURS-WORKED-IN TO HOURS-OUT
            MOVE HOURLY-RATE-IN TO RATE-OUT
            MULTIPLY HOURS-WORKED-IN BY HOURLY-RATE-IN
-               GIVING WEEKLY-WAGES-OUT
-           WRITE PRINT-REC.
-       END PROGRAM PROGRAM02.
\ No newline at end of file
+               GIVING GROSS-PAY
+           COMPUTE FEDERAL-TAX-AMOUNT ROUNDED =
+               GROSS-PAY * FEDERAL-TAX-RATE
+           COMPUTE FICA-TAX-AMOUNT ROUNDED =
+               GROSS-PAY * FICA-TAX-RATE
+           COMPUTE NET-PAY ROUNDED =
+               GROSS-PAY - FEDERAL-TAX-AMOUNT - FICA-TAX-AMOUNT
+           MOVE GROSS-PAY TO WEEKLY-WAGES-OUT
+           MOVE FEDERAL-TAX-AMOUNT TO FEDERAL-TAX-OUT
+           MOVE FICA-TAX-AMOUNT TO FICA-TAX-OUT
+           MOVE NET-PAY TO NET-PAY-OUT
+           PERFORM 220-UPDATE-YTD-WAGES
+           ADD HOURS-WORKED-IN TO TOTAL-HOURS
+           ADD GROSS-PAY TO TOTAL-GROSS-PAY
+           ADD NET-PAY TO TOTAL-NET-PAY
+           ADD 1 TO TOTAL-EMPLOYEES
+           WRITE PRINT-REC
+           PERFORM 226-WRITE-CSV-DETAIL.
+
+      *   ADDS THIS WEEK'S GROSS PAY ONTO THE EMPLOYEE'S RUNNING
+      *   YEAR-TO-DATE TOTAL, ADDING A NEW TABLE ENTRY THE FIRST TIME
+      *   AN EMPLOYEE NAME IS SEEN, AND MOVES THE RESULT TO THE
+      *   LISTING LINE.
+       220-UPDATE-YTD-WAGES.
+           MOVE 'NO ' TO WS-YTD-FOUND
+           SET WS-YTD-IDX TO 1
+           SEARCH WS-YTD-TABLE
+               AT END
+                   PERFORM 225-ADD-NEW-YTD-EMPLOYEE
+               WHEN WS-YTD-EMPLOYEE-NAME (WS-YTD-IDX) = EMPLOYEE-NAME-IN
+                   MOVE 'YES' TO WS-YTD-FOUND
+           END-SEARCH
+           IF WS-YTD-FOUND = 'YES'
+               ADD GROSS-PAY TO WS-YTD-WAGE-TOTAL (WS-YTD-IDX)
+               MOVE WS-YTD-WAGE-TOTAL (WS-YTD-IDX) TO YTD-WAGES-OUT
+           END-IF.
+
+      *   BUILDS A COMMA-DELIMITED VERSION OF THIS EMPLOYEE'S DETAIL
+      *   LINE FROM THE SAME FIELDS ALREADY FORMATTED FOR THE PRINTED
+      *   LISTING, AND WRITES IT TO WHITINGEMP.CSV.
+       226-WRITE-CSV-DETAIL.
+           MOVE SPACES TO CSV-DETAIL-LINE
+           STRING NAME-OUT       DELIMITED BY SIZE
+                  CSV-COMMA      DELIMITED BY SIZE
+                  HOURS-OUT      DELIMITED BY SIZE
+                  CSV-COMMA      DELIMITED BY SIZE
+                  RATE-OUT       DELIMITED BY SIZE
+                  CSV-COMMA      DELIMITED BY SIZE
+                  WEEKLY-WAGES-OUT DELIMITED BY SIZE
+                  CSV-COMMA      DELIMITED BY SIZE
+                  FEDERAL-TAX-OUT DELIMITED BY SIZE
+                  CSV-COMMA      DELIMITED BY SIZE
+                  FICA-TAX-OUT   DELIMITED BY SIZE
+                  CSV-COMMA      DELIMITED BY SIZE
+                  NET-PAY-OUT    DELIMITED BY SIZE
+                  CSV-COMMA      DELIMITED BY SIZE
+                  YTD-WAGES-OUT  DELIMITED BY SIZE
+               INTO CSV-DETAIL-LINE
+           END-STRING
+           WRITE CSV-REC FROM CSV-DETAIL-LINE.
+
+       225-ADD-NEW-YTD-EMPLOYEE.
+           IF WS-YTD-COUNT < 100
+               ADD 1 TO WS-YTD-COUNT
+               SET WS-YTD-IDX TO WS-YTD-COUNT
+               MOVE EMPLOYEE-NAME-IN
+                   TO WS-YTD-EMPLOYEE-NAME (WS-YTD-IDX)
+               MOVE GROSS-PAY TO WS-YTD-WAGE-TOTAL (WS-YTD-IDX)
+               MOVE GROSS-PAY TO YTD-WAGES-OUT
+           ELSE
+               ADD 1 TO WS-YTD-OVERFLOW-COUNT
+               DISPLAY "**** YTD TABLE FULL - EMPLOYEE "
+                   EMPLOYEE-NAME-IN " YTD TOTAL NOT TRACKED ****"
+               MOVE GROSS-PAY TO YTD-WAGES-OUT
+           END-IF.
+       250-REJECT-ROUTINE.
+           MOVE SPACES TO REJECT-REC
+           MOVE EMPLOYEE-NAME-IN TO REJECT-NAME-OUT
+           MOVE WS-REJECT-REASON TO REJECT-REASON-OUT
+           ADD 1 TO TOTAL-REJECTS
+           WRITE REJECT-REC.
+       300-TOTAL-ROUTINE.
+           MOVE TOTAL-EMPLOYEES TO TOTAL-EMPLOYEES-OUT
+           MOVE TOTAL-HOURS TO TOTAL-HOURS-OUT
+           MOVE TOTAL-GROSS-PAY TO TOTAL-GROSS-PAY-OUT
+           MOVE TOTAL-NET-PAY TO TOTAL-NET-PAY-OUT
+           WRITE PRINT-REC FROM PROGRAM-TOTAL-LINE.
+       END PROGRAM PROGRAM02.
