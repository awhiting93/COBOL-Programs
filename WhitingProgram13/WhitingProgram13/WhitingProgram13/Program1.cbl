@@ -1,27 +1,49 @@
-**********************************************************************
-*                                                                    *
-* I PLEDGE THAT ALL OF THIS PROGRAM IS MY ORIGINAL WORK, AND THAT    *
-* NONE OF THE PROGRAM HAS BEEN COPIED FROM ANYWHERE OR ANYONE UNLESS *
-* I WAS SPECIFICALLY AUTHORIZED TO DO SO BY MY COBOL INSTRUCTOR.     *
-*                                                                    *
-*                                                                    *
-*                      SIGNED: ____________________________________  *
-*                                           (signature)              *
-*                                                                    *
-**********************************************************************
+      **********************************************************************
+      *                                                                    *
+      * I PLEDGE THAT ALL OF THIS PROGRAM IS MY ORIGINAL WORK, AND THAT    *
+      * NONE OF THE PROGRAM HAS BEEN COPIED FROM ANYWHERE OR ANYONE UNLESS *
+      * I WAS SPECIFICALLY AUTHORIZED TO DO SO BY MY COBOL INSTRUCTOR.     *
+      *                                                                    *
+      *                                                                    *
+      *                      SIGNED: ____________________________________  *
+      *                                           (signature)              *
+      *                                                                    *
+      **********************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGRAM13.
        AUTHOR. Whiting.
        DATE-WRITTEN. APRIL 27, 2015.
       *This program performs sequential file updates on a customer
       *master file.
-       
+      *
+      *MODIFICATION HISTORY:
+      *  - ADDED A PERMANENT AUDIT TRAIL OF EVERY SUCCESSFUL ADD, CHANGE
+      *    AND DELETE, A TRANSACTION CHECKPOINT SO A RUN CAN RESTART
+      *    WITHOUT REPROCESSING, AN OUT-OF-SEQUENCE ABORT CHECK ON BOTH
+      *    INPUT FILES, SUPPORT FOR MORE THAN ONE TRANSACTION AGAINST THE
+      *    SAME CUSTOMER IN A RUN, A DATED GENERATION COPY OF THE MASTER
+      *    FILE TAKEN BEFORE THE MASTER IS OVERWRITTEN, A CHECK DIGIT ON
+      *    CUSTOMER IDS, A BATCH TOTAL TIE-OUT AT THE END OF THE RUN, A
+      *    SAME-DAY ALERT WHEN BAD TRANSACTIONS ARE FOUND, AN AT-RISK
+      *    ACCOUNTS REPORT OFF THE UPDATED MASTER, AND DATED GOOD/BAD
+      *    TRANSACTION REPORT FILES SO PRIOR RUNS ARE NOT LOST.
+      *  - CUSTOMER-MASTER.DAT IS NOW AN INDEXED FILE KEYED ON CUSTOMER
+      *    ID INSTEAD OF LINE SEQUENTIAL, SO AN AD HOC PROGRAM CAN LOOK
+      *    UP A SINGLE CUSTOMER WITHOUT A FULL SEQUENTIAL PASS.
+      *  - THE RUN NOW ENDS WITH A NON-ZERO CONDITION CODE WHENEVER THE
+      *    MASTER FILE UPDATE WAS SKIPPED FOR OUT-OF-SEQUENCE INPUT OR
+      *    THE END-OF-RUN RECONCILIATION DID NOT TIE OUT, SO THE JOB
+      *    STREAM THAT RUNS THIS PROGRAM AFTER PROGRAM04 CAN TELL A BAD
+      *    RUN FROM A GOOD ONE.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT OLD-MASTER-FILE
                ASSIGN TO "..\..\..\..\..\CUSTOMER-MASTER.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS OLD-CUSTOMER-ID.
            SELECT TRANSACTION-FILE
                ASSIGN TO "..\..\..\..\..\CUSTOMER-TRANS.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
@@ -29,10 +51,25 @@
                ASSIGN TO "..\..\..\..\..\NEW-CUSTOMER-MASTER.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT BAD-TRANSACTION-REPORT
-               ASSIGN TO "..\..\..\..\..\WhitingBAD-REPORT.DAT"
+               ASSIGN TO WS-BAD-REPORT-FILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT GOOD-TRANSACTION-REPORT
-               ASSIGN TO "..\..\..\..\..\WhitingGOOD-REPORT.DAT"
+               ASSIGN TO WS-GOOD-REPORT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL AUDIT-TRAIL-FILE
+               ASSIGN TO "..\..\..\..\..\WhitingAUDIT-TRAIL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE
+               ASSIGN TO "..\..\..\..\..\WhitingCHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ALERT-FILE
+               ASSIGN TO "..\..\..\..\..\WhitingALERT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MASTER-GENERATION-FILE
+               ASSIGN TO WS-GENERATION-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AT-RISK-REPORT
+               ASSIGN TO "..\..\..\..\..\WhitingAT-RISK-REPORT.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -41,10 +78,10 @@
        01  OLD-MASTER-REC.
            05  OLD-CUSTOMER-ID             PIC XXX.
            05  OLD-CUSTOMER-NAME           PIC X(27).
-           05  OLD-MAX-CREDIT              PIC 9(5)      USAGE IS PACKED-DECIMAL.
+           05  OLD-MAX-CREDIT          PIC 9(5) USAGE IS PACKED-DECIMAL.
            05  OLD-CREDIT-CODE             PIC XX.
-           05  OLD-BALANCE                 PIC S9(5)V99  USAGE IS PACKED-DECIMAL.
-           
+           05  OLD-BALANCE         PIC S9(5)V99 USAGE IS PACKED-DECIMAL.
+
        FD  TRANSACTION-FILE.
        01  TRANSACTION-REC.
            05  TRANS-CUSTOMER-ID           PIC XXX.
@@ -54,26 +91,46 @@
            05  TRANS-BALANCE               PIC S9(5)V99.
            05  TRANS-TYPE-CODE             PIC X.
                88  IS-ADD                              VALUE 'A'.
-               88  IS-CHANGE                           VALUES ARE '1', '2', '3'.
+               88  IS-CHANGE                   VALUES ARE '1', '2', '3'.
                88  IS-DELETE                           VALUE 'D'.
                88  IS-TOTAL-REPLACE                    VALUE '1'.
                88  IS-ADD-NUMERIC                      VALUE '2'.
                88  IS-SUBTRACT-NUMERIC                 VALUE '3'.
-           
+
        FD  NEW-MASTER-FILE.
        01  NEW-MASTER-REC.
            05  NEW-CUSTOMER-ID             PIC XXX.
            05  NEW-CUSTOMER-NAME           PIC X(27).
-           05  NEW-MAX-CREDIT              PIC 9(5)      USAGE IS PACKED-DECIMAL.
+           05  NEW-MAX-CREDIT          PIC 9(5) USAGE IS PACKED-DECIMAL.
            05  NEW-CREDIT-CODE             PIC XX.
-           05  NEW-BALANCE                 PIC S9(5)V99  USAGE IS PACKED-DECIMAL.
-       
+           05  NEW-BALANCE         PIC S9(5)V99 USAGE IS PACKED-DECIMAL.
+
        FD  BAD-TRANSACTION-REPORT.
        01  BAD-TRANSACTION-REC             PIC X(80).
-       
+
        FD  GOOD-TRANSACTION-REPORT.
        01  GOOD-TRANSACTION-REC            PIC X(80).
-       
+
+       FD  AUDIT-TRAIL-FILE.
+       01  AUDIT-TRAIL-REC                 PIC X(132).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC                  PIC X(67).
+
+       FD  ALERT-FILE.
+       01  ALERT-REC                       PIC X(84).
+
+       FD  MASTER-GENERATION-FILE.
+       01  MASTER-GENERATION-REC.
+           05  GEN-CUSTOMER-ID             PIC XXX.
+           05  GEN-CUSTOMER-NAME           PIC X(27).
+           05  GEN-MAX-CREDIT          PIC 9(5) USAGE IS PACKED-DECIMAL.
+           05  GEN-CREDIT-CODE             PIC XX.
+           05  GEN-BALANCE         PIC S9(5)V99 USAGE IS PACKED-DECIMAL.
+
+       FD  AT-RISK-REPORT.
+       01  AT-RISK-REC                     PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  PROGRAM-INDICATORS.
            05  ARE-THERE-MORE-RECORDS      PIC X(3)    VALUE  'YES'.
@@ -91,31 +148,50 @@
                VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
            05  CHECK-DIGIT-DIVISOR         PIC 99      VALUE 11.
            05  MAX-MAX-CREDIT              PIC 9(5)    VALUE 60000.
+           05  CHECKPOINT-INTERVAL         PIC 9(3)    VALUE 25.
+           05  WS-AT-RISK-THRESHOLD        PIC 9(5)    VALUE 05000.
 
        01  PROGRAM-MESSAGES.
-           05                              PIC X(57)
-               VALUE "THE INPUT FILE IS EMPTY - THERE ARE NO RECORDS TO PROCESS".
-           05  EQUAL-TO-ADD-ERR            PIC X(60)
-               VALUE "CANNOT ADD CUSTOMER - A CUSTOMER WITH THIS ID ALREADY EXISTS".
+           05  EMPTY-FILE-MSG.
+               10  FILLER              PIC X(30)
+                   VALUE "THE INPUT FILE IS EMPTY - THER".
+               10  FILLER              PIC X(27)
+                   VALUE "E ARE NO RECORDS TO PROCESS".
+           05  EQUAL-TO-ADD-ERR.
+               10  FILLER              PIC X(30)
+                   VALUE "CANNOT ADD CUSTOMER - A CUSTOM".
+               10  FILLER              PIC X(30)
+                   VALUE "ER WITH THIS ID ALREADY EXISTS".
            05  EQUAL-TO-CHANGE-ERR         PIC X(80)
                VALUE "CANNOT CHANGE RECORD INFORMATION".
-           05  GREATER-THAN-CHANGE-ERR     PIC X(80)
-               VALUE "CANNOT CHANGE RECORD INFORMATION - NO RECORD WITH THIS ID EXISTS".
-           05  GREATER-THAN-DELETE-ERR     PIC X(80)
-               VALUE "CANNOT DELETE RECORD - NO RECORD WITH THIS ID EXISTS".
+           05  GREATER-THAN-CHANGE-ERR.
+               10  FILLER              PIC X(32)
+                   VALUE "CANNOT CHANGE RECORD INFORMATION".
+               10  FILLER              PIC X(32)
+                   VALUE " - NO RECORD WITH THIS ID EXISTS".
+           05  GREATER-THAN-DELETE-ERR.
+               10  FILLER              PIC X(26)
+                   VALUE "CANNOT DELETE RECORD - NO".
+               10  FILLER              PIC X(27)
+                   VALUE " RECORD WITH THIS ID EXISTS".
+           05  BAD-CHECK-DIGIT-ERR.
+               10  FILLER              PIC X(30)
+                   VALUE "CANNOT PROCESS - CUSTOMER ID F".
+               10  FILLER              PIC X(30)
+                   VALUE "AILED CHECK DIGIT VALIDATION  ".
            05  SUCCESSFUL-CHANGE-MSG       PIC X(17)
                VALUE "SUCCESSFUL CHANGE".
            05  SUCCESSFUL-DELETE-MSG       PIC X(17)
                VALUE "SUCCESSFUL DELETE".
            05  SUCCESSFUL-ADD-MSG          PIC X(14)
                VALUE "SUCCESSFUL ADD".
-               
+
        01  PRINTER-CONTROL.
            05  PROPER-SPACING              PIC 9       VALUE 1.
            05  SPACE-ONE-LINE              PIC 9       VALUE 1.
            05  SPACE-TWO-LINES             PIC 9       VALUE 2.
            05  SPACE-THREE-LINES           PIC 9       VALUE 3.
-           05  PAGE-COUNT                  PIC 9(3)    VALUE 1. 
+           05  PAGE-COUNT                  PIC 9(3)    VALUE 1.
            05  GOOD-LINES-PRINTED          PIC 9(2)    VALUE 99.
                88  GOOD-END-OF-THE-PAGE                VALUE 45 THRU 99.
            05  BAD-LINES-PRINTED           PIC 9(2)    VALUE 99.
@@ -128,8 +204,8 @@
                10  MONTH-WORK              PIC 9(2).
                10  DAY-WORK                PIC 9(2).
                10  HOURS-WORK              PIC 9(2).
-                   88  IT-IS-MIDNIGHT                  VALUES ARE 00, 24. 
-                   88  IT-IS-MORNING                   VALUES ARE 01 THRU 11.                    
+                   88  IT-IS-MIDNIGHT                VALUES ARE 00, 24.
+                   88  IT-IS-MORNING             VALUES ARE 01 THRU 11.
                    88  IT-IS-NOON                      VALUE IS 12.
                    88  IT-IS-AFTER-NOON                VALUE 13 THRU 23.
                10  MINUTES-WORK            PIC 9(2).
@@ -137,33 +213,182 @@
                10  HUNDREDS-WORK           PIC 9(2).
            05  AM-PM-WORK                  PIC X(2).
 
-      * 01  PROGRAM-ACCUMULATORS.  
-       
+      * 01  PROGRAM-ACCUMULATORS.
+
        01  PROGRAM-COUNTERS.
            05  LINE-COUNT                  PIC 9(5)    VALUE ZERO.
-           
+
       * 01  PROGRAM-COMPARE-AREAS.
        01  PROGRAM-WORK-AREAS.
            05  MAX-CREDIT                  PIC 9(5)    VALUE ZERO.
            05  BALANCE                     PIC 9(5)V99 VALUE ZERO.
-               
+           05  WS-TXN-DELTA                PIC S9(5)V99 VALUE ZERO.
+           05  WS-MORE-CHANGES-FOR-ID      PIC X       VALUE 'N'.
+               88  MORE-CHANGES-FOR-ID                 VALUE 'Y'.
+           05  WS-CHANGE-WRITE-PENDING     PIC X       VALUE 'N'.
+               88  CHANGE-WRITE-IS-PENDING             VALUE 'Y'.
+           05  WS-CHANGE-ALREADY-FLUSHED   PIC X       VALUE 'N'.
+               88  CHANGE-ALREADY-FLUSHED              VALUE 'Y'.
+           05  WS-TRUE-OLD-MAX-CREDIT      PIC 9(5)    VALUE ZERO.
+           05  WS-TRUE-OLD-BALANCE         PIC S9(5)V99 VALUE ZERO.
+           05  WS-ADD-WRITE-PENDING        PIC X       VALUE 'N'.
+               88  ADD-WRITE-IS-PENDING                VALUE 'Y'.
+           05  WS-PENDING-ADD-ID           PIC XXX     VALUE SPACES.
+           05  WS-SAVED-OLD-MASTER-REC.
+               10  WS-SAVED-OLD-CUSTOMER-ID     PIC XXX.
+               10  WS-SAVED-OLD-CUSTOMER-NAME   PIC X(27).
+               10  WS-SAVED-OLD-MAX-CREDIT      PIC 9(5)
+                   USAGE IS PACKED-DECIMAL.
+               10  WS-SAVED-OLD-CREDIT-CODE     PIC XX.
+               10  WS-SAVED-OLD-BALANCE         PIC S9(5)V99
+                   USAGE IS PACKED-DECIMAL.
+
+       01  DYNAMIC-FILE-NAMES.
+           05  WS-GENERATION-FILE-NAME     PIC X(50).
+           05  WS-GOOD-REPORT-FILE-NAME    PIC X(50).
+           05  WS-BAD-REPORT-FILE-NAME     PIC X(50).
+
+       01  SEQUENCE-CHECK-AREAS.
+           05  WS-PREVIOUS-OLD-ID          PIC XXX     VALUE LOW-VALUES.
+           05  WS-PREVIOUS-TRANS-ID        PIC XXX     VALUE LOW-VALUES.
+           05  WS-SEQUENCE-ERROR           PIC X       VALUE 'N'.
+               88  SEQUENCE-ERROR-FOUND                VALUE 'Y'.
+
+       01  CHECKPOINT-AREAS.
+           05  WS-CHECKPOINT-EXISTS        PIC X       VALUE 'N'.
+               88  RESTART-THIS-RUN                    VALUE 'Y'.
+           05  WS-TRANS-READ-COUNT         PIC 9(7)    VALUE ZERO.
+           05  WS-TRANS-DISPATCH-COUNT     PIC 9(7)    VALUE ZERO.
+           05  WS-OLD-READ-COUNT           PIC 9(7)    VALUE ZERO.
+           05  WS-SKIP-OLD-COUNT           PIC 9(7)    VALUE ZERO.
+           05  WS-SKIP-TRANS-COUNT         PIC 9(7)    VALUE ZERO.
+           05  WS-CKPT-QUOTIENT            PIC 9(7)    VALUE ZERO.
+           05  WS-CKPT-REMAINDER           PIC 9(3)    VALUE ZERO.
+           05  CHECKPOINT-LINE.
+               10  CKPT-STATUS             PIC X(4).
+                   88  CKPT-IS-ACTIVE               VALUE "ACTV".
+                   88  CKPT-IS-DONE                 VALUE "DONE".
+               10  FILLER                  PIC X.
+               10  CKPT-TRANS-COUNT        PIC 9(7).
+               10  FILLER                  PIC X.
+               10  CKPT-OLD-COUNT          PIC 9(7).
+               10  FILLER                  PIC X.
+               10  CKPT-NEW-BALANCE        PIC S9(7)V99.
+               10  FILLER                  PIC X.
+               10  CKPT-NET-EFFECT         PIC S9(7)V99.
+               10  FILLER                  PIC X.
+               10  CKPT-RUN-YEAR           PIC 9(4).
+               10  FILLER                  PIC X.
+               10  CKPT-RUN-MONTH          PIC 9(2).
+               10  FILLER                  PIC X.
+               10  CKPT-RUN-DAY            PIC 9(2).
+               10  FILLER                  PIC X.
+               10  CKPT-PAGE-COUNT         PIC 9(3).
+               10  FILLER                  PIC X.
+               10  CKPT-GOOD-LINES         PIC 9(2).
+               10  FILLER                  PIC X.
+               10  CKPT-BAD-LINES          PIC 9(2).
+               10  FILLER                  PIC X.
+               10  CKPT-BAD-COUNT          PIC 9(5).
+           05  WS-SKIPPING-TO-CHECKPOINT   PIC X       VALUE 'N'.
+               88  SKIPPING-TO-CHECKPOINT              VALUE 'Y'.
+
+       01  RECONCILIATION-AREAS.
+           05  WS-TOTAL-OLD-BALANCE        PIC S9(7)V99 VALUE ZERO.
+           05  WS-TOTAL-NEW-BALANCE        PIC S9(7)V99 VALUE ZERO.
+           05  WS-NET-TRANS-EFFECT         PIC S9(7)V99 VALUE ZERO.
+           05  WS-EXPECTED-NEW-TOTAL       PIC S9(7)V99 VALUE ZERO.
+           05  WS-RECONCILIATION-STATUS    PIC X(15)   VALUE SPACES.
+
+       01  ALERT-AREAS.
+           05  WS-TOTAL-BAD-COUNT          PIC 9(5)    VALUE ZERO.
+           05  WS-CURRENT-BAD-MSG          PIC X(80)   VALUE SPACES.
+           05  WS-BAD-MSG-SUB              PIC 9       VALUE ZERO.
+           05  WS-ALERT-IDX                PIC 9       VALUE ZERO.
+           05  WS-BAD-MSG-TABLE OCCURS 3 TIMES         PIC X(80).
+           05  ALERT-SUMMARY-LINE.
+               10  FILLER                  PIC X(25)
+                   VALUE "BAD TRANSACTIONS TODAY: ".
+               10  ALERT-BAD-COUNT-OUT     PIC ZZZZ9.
+               10  FILLER                  PIC X(51) VALUE SPACES.
+           05  ALERT-MESSAGE-LINE.
+               10  FILLER                  PIC X(4)    VALUE "  - ".
+               10  ALERT-MSG-OUT           PIC X(80).
+
+       01  AUDIT-TRAIL-AREAS.
+           05  WS-AUDIT-TYPE               PIC X(6)    VALUE SPACES.
+           05  WS-AUDIT-CUSTOMER-ID        PIC XXX     VALUE SPACES.
+           05  WS-AUDIT-OLD-MAXCREDIT      PIC 9(5)    VALUE ZERO.
+           05  WS-AUDIT-OLD-BALANCE        PIC S9(5)V99 VALUE ZERO.
+           05  WS-AUDIT-NEW-MAXCREDIT      PIC 9(5)    VALUE ZERO.
+           05  WS-AUDIT-NEW-BALANCE        PIC S9(5)V99 VALUE ZERO.
+           05  AUDIT-TRAIL-LINE.
+               10  AUDIT-DATE-OUT          PIC X(18).
+               10  FILLER                  PIC X       VALUE SPACE.
+               10  AUDIT-TYPE-OUT          PIC X(6).
+               10  FILLER                  PIC X       VALUE SPACE.
+               10  AUDIT-ID-OUT            PIC XXX.
+               10  FILLER                  PIC X(2)    VALUE SPACES.
+               10  FILLER                  PIC X(12)
+                   VALUE "OLD MAXCR = ".
+               10  AUDIT-OLD-MAXCREDIT-OUT PIC Z(4)9.
+               10  FILLER                  PIC X(2)    VALUE SPACES.
+               10  FILLER                  PIC X(12)
+                   VALUE "OLD BAL   = ".
+               10  AUDIT-OLD-BALANCE-OUT   PIC -Z(4)9.99.
+               10  FILLER                  PIC X(2)    VALUE SPACES.
+               10  FILLER                  PIC X(12)
+                   VALUE "NEW MAXCR = ".
+               10  AUDIT-NEW-MAXCREDIT-OUT PIC Z(4)9.
+               10  FILLER                  PIC X(2)    VALUE SPACES.
+               10  FILLER                  PIC X(12)
+                   VALUE "NEW BAL   = ".
+               10  AUDIT-NEW-BALANCE-OUT   PIC -Z(4)9.99.
+               10  FILLER                  PIC X(9)    VALUE SPACES.
+
+       01  AT-RISK-AREAS.
+           05  WS-AVAILABLE-CREDIT         PIC S9(5)V99 VALUE ZERO.
+           05  AT-RISK-HEADING-LINE        PIC X(80)
+               VALUE "AT-RISK ACCOUNTS - BALANCE NEAR MAX CREDIT".
+           05  AT-RISK-DETAIL-LINE.
+               10  FILLER                  PIC XX      VALUE SPACES.
+               10  AT-RISK-ID-OUT          PIC XXX.
+               10  FILLER                  PIC X(4)    VALUE SPACES.
+               10  AT-RISK-NAME-OUT        PIC X(27).
+               10  FILLER                  PIC X(4)    VALUE SPACES.
+               10  AT-RISK-MAXCREDIT-OUT   PIC $Z(4)9.
+               10  FILLER                  PIC X(4)    VALUE SPACES.
+               10  AT-RISK-BALANCE-OUT     PIC $Z(4)9.99.
+               10  FILLER                  PIC X(4)    VALUE SPACES.
+               10  AT-RISK-AVAIL-OUT       PIC $Z(4)9.99.
+
+       01  CHECK-DIGIT-AREAS.
+           05  WS-ID-DIGIT-1               PIC 9       VALUE ZERO.
+           05  WS-ID-DIGIT-2               PIC 9       VALUE ZERO.
+           05  WS-ID-CHECK-SUM             PIC 9(3)    VALUE ZERO.
+           05  WS-ID-CHECK-QUOTIENT        PIC 9(3)    VALUE ZERO.
+           05  WS-ID-CHECK-REMAINDER       PIC 99      VALUE ZERO.
+           05  WS-ID-STORED-CHECK          PIC 9       VALUE ZERO.
+           05  WS-TRANS-ID-STATUS          PIC X       VALUE 'Y'.
+               88  TRANS-ID-CHECK-OK                   VALUE 'Y'.
+
       * 01  PROGRAM-SUBSCRIPTS.
-           
+
        01  PROGRAM-TABLES.
            05  MONTHS-TABLE.
                10  MONTH-CONSTANTS.
-                   15                      PIC X(9)    VALUE "JANUARY  ".
-                   15                      PIC X(9)    VALUE "FEBRUARY ".
-                   15                      PIC X(9)    VALUE "MARCH    ".
-                   15                      PIC X(9)    VALUE "APRIL    ".
-                   15                      PIC X(9)    VALUE "MAY      ".
-                   15                      PIC X(9)    VALUE "JUNE     ".
-                   15                      PIC X(9)    VALUE "JULY     ".
-                   15                      PIC X(9)    VALUE "AUGUST   ".
-                   15                      PIC X(9)    VALUE "SEPTEMBER".
-                   15                      PIC X(9)    VALUE "OCTOBER  ".
-                   15                      PIC X(9)    VALUE "NOVEMBER ".
-                   15                      PIC X(9)    VALUE "DECEMBER ".
+                   15                      PIC X(9)   VALUE "JANUARY  ".
+                   15                      PIC X(9)   VALUE "FEBRUARY ".
+                   15                      PIC X(9)   VALUE "MARCH    ".
+                   15                      PIC X(9)   VALUE "APRIL    ".
+                   15                      PIC X(9)   VALUE "MAY      ".
+                   15                      PIC X(9)   VALUE "JUNE     ".
+                   15                      PIC X(9)   VALUE "JULY     ".
+                   15                      PIC X(9)   VALUE "AUGUST   ".
+                   15                      PIC X(9)   VALUE "SEPTEMBER".
+                   15                      PIC X(9)   VALUE "OCTOBER  ".
+                   15                      PIC X(9)   VALUE "NOVEMBER ".
+                   15                      PIC X(9)   VALUE "DECEMBER ".
                10  MONTH-TABLE REDEFINES MONTH-CONSTANTS
                                            PIC X(9)    OCCURS 12 TIMES.
        01  PROGRAM-HEADING-LINES.
@@ -173,24 +398,24 @@
                    15                      PIC X(2)    VALUE SPACES.
                    15  TIME-HEADING        PIC X(7)    VALUE SPACES.
                10                          PIC X(5)    VALUE SPACES.
-               10                          PIC X(15)   VALUE "CUSTOMER Report".
+               10                     PIC X(15) VALUE "CUSTOMER Report".
                10                          PIC X(9)    VALUE SPACES.
-               10                          PIC X(12)   VALUE "  Whiting   ".
+               10                        PIC X(12) VALUE "  Whiting   ".
                10                          PIC X(2)    VALUE SPACES.
                10  PAGE-HEADING.
                    15                      PIC X(5)    VALUE "PAGE ".
                    15  PAGE-NUMBER-HEADING PIC ZZ9.
                10                          PIC X(2)    VALUE SPACES.
            05  HEADING-LINE-2.
-               10                          PIC X(9)    VALUE "  ID #   ".
-               10                          PIC X(22)   VALUE "CUSTOMER NAME".
+               10                          PIC X(9)   VALUE "  ID #   ".
+               10                       PIC X(22) VALUE "CUSTOMER NAME".
                10                          PIC X(9)    VALUE SPACES.
-               10                          PIC X(10)   VALUE "MAX CREDIT".
+               10                          PIC X(10) VALUE "MAX CREDIT".
                10                          PIC XXX     VALUE SPACES.
-               10                          PIC X(13)   VALUE "CREDIT STATUS".
+               10                       PIC X(13) VALUE "CREDIT STATUS".
                10                          PIC X(6)    VALUE SPACES.
                10                          PIC X(7)    VALUE "BALANCE".
-               
+
 
        01  PROGRAM-REPORT-LINE.
            05                              PIC XX      VALUE SPACES.
@@ -204,22 +429,141 @@
            05                              PIC X(10)   VALUE SPACES.
            05  REPORT-BALANCE              PIC $Z(4)9.99.
            05                              PIC XX      VALUE SPACES.
-                      
+
       * 01  PROGRAM-TOTAL-LINES.
 
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
+           PERFORM 060-CHECK-FOR-RESTART
+           PERFORM 050-BUILD-RUN-DATE
            PERFORM 800-INITIALIZATION-ROUTINE
            PERFORM 110-DATE-TIME-ROUTINE
-           PERFORM 115-GOOD-HEADING-INIT
-           PERFORM 116-BAD-HEADING-INIT
+           IF NOT RESTART-THIS-RUN
+               PERFORM 115-GOOD-HEADING-INIT
+               PERFORM 116-BAD-HEADING-INIT
+           END-IF
            PERFORM 200-PROCESS-DATA
                UNTIL OLD-CUSTOMER-ID = HIGH-VALUES AND
                      TRANS-CUSTOMER-ID = HIGH-VALUES
            PERFORM 900-ENDING-ROUTINE
            PERFORM 999-UPDATE-MASTER
+           PERFORM 997-AT-RISK-REPORT
+           PERFORM 070-CLEAR-CHECKPOINT
+           PERFORM 080-SET-RETURN-CODE
            STOP RUN.
-       
+
+      *   SETS A NON-ZERO CONDITION CODE WHEN THE MASTER FILE UPDATE
+      *   WAS SKIPPED FOR OUT-OF-SEQUENCE INPUT OR THE RUN DID NOT TIE
+      *   OUT, SO A JOB STREAM CAN STOP RATHER THAN CONTINUE AGAINST A
+      *   MASTER FILE THAT MAY NOT REFLECT TODAY'S TRANSACTIONS.
+       080-SET-RETURN-CODE.
+           IF SEQUENCE-ERROR-FOUND OR
+                   WS-RECONCILIATION-STATUS = "OUT OF BALANCE"
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+      *   ON A RESTART THE RUN DATE COMES BACK FROM THE CHECKPOINT
+      *   RECORD INSTEAD OF FUNCTION CURRENT-DATE, SO A RESTART THAT
+      *   CROSSES MIDNIGHT STILL BUILDS THE SAME DATED FILE NAMES THE
+      *   ORIGINAL RUN USED, RATHER THAN ORPHANING TODAY'S REPORT
+      *   UNDER TOMORROW'S DATE.
+       050-BUILD-RUN-DATE.
+           IF RESTART-THIS-RUN
+               MOVE CKPT-RUN-YEAR TO YEAR-WORK
+               MOVE CKPT-RUN-MONTH TO MONTH-WORK
+               MOVE CKPT-RUN-DAY TO DAY-WORK
+           ELSE
+               MOVE FUNCTION CURRENT-DATE TO DATE-TIME-WORK
+           END-IF
+           STRING "..\..\..\..\..\CUSTOMER-MASTER.G" DELIMITED SIZE
+                  YEAR-WORK                          DELIMITED SIZE
+                  MONTH-WORK                         DELIMITED SIZE
+                  DAY-WORK                           DELIMITED SIZE
+                  ".DAT"                              DELIMITED SIZE
+                      INTO WS-GENERATION-FILE-NAME
+           STRING "..\..\..\..\..\WhitingGOOD-REPORT." DELIMITED SIZE
+                  YEAR-WORK                          DELIMITED SIZE
+                  MONTH-WORK                         DELIMITED SIZE
+                  DAY-WORK                           DELIMITED SIZE
+                  ".DAT"                              DELIMITED SIZE
+                      INTO WS-GOOD-REPORT-FILE-NAME
+           STRING "..\..\..\..\..\WhitingBAD-REPORT." DELIMITED SIZE
+                  YEAR-WORK                          DELIMITED SIZE
+                  MONTH-WORK                         DELIMITED SIZE
+                  DAY-WORK                           DELIMITED SIZE
+                  ".DAT"                              DELIMITED SIZE
+                      INTO WS-BAD-REPORT-FILE-NAME.
+
+       060-CHECK-FOR-RESTART.
+           MOVE 'N' TO WS-CHECKPOINT-EXISTS
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE INTO CHECKPOINT-LINE
+               AT END
+                   DISPLAY "******* NO CHECKPOINT - STARTING FRESH ****"
+               NOT AT END
+                   IF CKPT-IS-ACTIVE
+                       MOVE 'Y' TO WS-CHECKPOINT-EXISTS
+                       MOVE CKPT-TRANS-COUNT TO WS-SKIP-TRANS-COUNT
+                       MOVE CKPT-OLD-COUNT TO WS-SKIP-OLD-COUNT
+                       MOVE CKPT-NEW-BALANCE TO WS-TOTAL-NEW-BALANCE
+                       MOVE CKPT-NET-EFFECT TO WS-NET-TRANS-EFFECT
+                       MOVE CKPT-PAGE-COUNT TO PAGE-COUNT
+                       MOVE CKPT-GOOD-LINES TO GOOD-LINES-PRINTED
+                       MOVE CKPT-BAD-LINES TO BAD-LINES-PRINTED
+                       MOVE CKPT-BAD-COUNT TO WS-TOTAL-BAD-COUNT
+                   END-IF
+           END-READ
+           CLOSE CHECKPOINT-FILE.
+
+       065-SKIP-TO-CHECKPOINT.
+           DISPLAY "******* RESTARTING FROM PRIOR CHECKPOINT ********"
+           MOVE 'Y' TO WS-SKIPPING-TO-CHECKPOINT
+           PERFORM 700-READ-OLD-MASTER WS-SKIP-OLD-COUNT TIMES
+           PERFORM 710-READ-TRANSACTION WS-SKIP-TRANS-COUNT TIMES
+           MOVE 'N' TO WS-SKIPPING-TO-CHECKPOINT.
+
+       070-CLEAR-CHECKPOINT.
+           IF NOT SEQUENCE-ERROR-FOUND
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE "DONE" TO CKPT-STATUS
+               MOVE ZERO TO CKPT-TRANS-COUNT
+               MOVE ZERO TO CKPT-OLD-COUNT
+               MOVE ZERO TO CKPT-NEW-BALANCE
+               MOVE ZERO TO CKPT-NET-EFFECT
+               MOVE ZERO TO CKPT-RUN-YEAR
+               MOVE ZERO TO CKPT-RUN-MONTH
+               MOVE ZERO TO CKPT-RUN-DAY
+               MOVE ZERO TO CKPT-PAGE-COUNT
+               MOVE ZERO TO CKPT-GOOD-LINES
+               MOVE ZERO TO CKPT-BAD-LINES
+               MOVE ZERO TO CKPT-BAD-COUNT
+               WRITE CHECKPOINT-REC FROM CHECKPOINT-LINE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *   THE RUNNING NEW-MASTER-TOTAL AND NET-TRANSACTION-EFFECT ARE
+      *   SAVED HERE, NOT JUST THE READ COUNTS, SO A RESTARTED RUN CAN
+      *   PICK THESE TOTALS BACK UP WHERE THEY LEFT OFF INSTEAD OF
+      *   RECONCILING ONLY THE POST-RESTART PORTION OF THE FILE.
+       075-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE "ACTV" TO CKPT-STATUS
+           MOVE WS-TRANS-DISPATCH-COUNT TO CKPT-TRANS-COUNT
+           MOVE WS-OLD-READ-COUNT TO CKPT-OLD-COUNT
+           MOVE WS-TOTAL-NEW-BALANCE TO CKPT-NEW-BALANCE
+           MOVE WS-NET-TRANS-EFFECT TO CKPT-NET-EFFECT
+           MOVE YEAR-WORK TO CKPT-RUN-YEAR
+           MOVE MONTH-WORK TO CKPT-RUN-MONTH
+           MOVE DAY-WORK TO CKPT-RUN-DAY
+           MOVE PAGE-COUNT TO CKPT-PAGE-COUNT
+           MOVE GOOD-LINES-PRINTED TO CKPT-GOOD-LINES
+           MOVE BAD-LINES-PRINTED TO CKPT-BAD-LINES
+           MOVE WS-TOTAL-BAD-COUNT TO CKPT-BAD-COUNT
+           WRITE CHECKPOINT-REC FROM CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE.
+
        110-DATE-TIME-ROUTINE.
            MOVE FUNCTION CURRENT-DATE TO DATE-TIME-WORK
            STRING MONTH-TABLE (MONTH-WORK) DELIMITED BY SPACES
@@ -248,25 +592,25 @@
                   AM-PM-WORK DELIMITED BY SIZE
                       INTO TIME-HEADING.
            MOVE PAGE-COUNT TO PAGE-NUMBER-HEADING.
-           
+
        115-GOOD-HEADING-INIT.
            MOVE ZERO TO GOOD-LINES-PRINTED
-           WRITE GOOD-TRANSACTION-REC FROM HEADING-LINE-1 
+           WRITE GOOD-TRANSACTION-REC FROM HEADING-LINE-1
                AFTER ADVANCING 1 LINE
            WRITE GOOD-TRANSACTION-REC FROM HEADING-LINE-2
                AFTER ADVANCING 2 LINES
            MOVE SPACES TO GOOD-TRANSACTION-REC
            WRITE GOOD-TRANSACTION-REC.
-           
+
        116-BAD-HEADING-INIT.
            MOVE ZERO TO BAD-LINES-PRINTED
-           WRITE BAD-TRANSACTION-REC FROM HEADING-LINE-1 
+           WRITE BAD-TRANSACTION-REC FROM HEADING-LINE-1
                AFTER ADVANCING 1 LINE
            WRITE BAD-TRANSACTION-REC FROM HEADING-LINE-2
                AFTER ADVANCING 2 LINES
            MOVE SPACES TO BAD-TRANSACTION-REC
            WRITE BAD-TRANSACTION-REC.
-           
+
        120-HEADING-ROUTINE.
            MOVE SPACES TO GOOD-TRANSACTION-REC
            WRITE GOOD-TRANSACTION-REC
@@ -280,7 +624,7 @@
            MOVE SPACES TO GOOD-TRANSACTION-REC
            WRITE GOOD-TRANSACTION-REC
            MOVE ZERO TO GOOD-LINES-PRINTED.
-           
+
        121-BAD-HEADING-ROUTINE.
            MOVE SPACES TO BAD-TRANSACTION-REC
            WRITE BAD-TRANSACTION-REC
@@ -294,7 +638,7 @@
            MOVE SPACES TO BAD-TRANSACTION-REC
            WRITE BAD-TRANSACTION-REC
            MOVE ZERO TO BAD-LINES-PRINTED.
-           
+
        200-PROCESS-DATA.
            IF GOOD-END-OF-THE-PAGE
                PERFORM 120-HEADING-ROUTINE
@@ -302,7 +646,7 @@
            IF BAD-END-OF-THE-PAGE
                PERFORM 121-BAD-HEADING-ROUTINE
            END-IF
-       
+
            EVALUATE TRUE
                WHEN OLD-CUSTOMER-ID < TRANS-CUSTOMER-ID
                     PERFORM 300-IGNORE-TRANSACTION-ROUTINE
@@ -311,12 +655,13 @@
                WHEN OLD-CUSTOMER-ID > TRANS-CUSTOMER-ID
                     PERFORM 320-CHECK-GREATER-THAN-CODE
            END-EVALUATE.
-           
+
        300-IGNORE-TRANSACTION-ROUTINE.
            MOVE OLD-MASTER-REC TO NEW-MASTER-REC
            WRITE NEW-MASTER-REC
+           ADD NEW-BALANCE TO WS-TOTAL-NEW-BALANCE
            PERFORM 700-READ-OLD-MASTER.
-           
+
        310-CHECK-EQUAL-TO-CODE.
            EVALUATE TRUE
                WHEN IS-ADD
@@ -326,7 +671,7 @@
                WHEN IS-DELETE
                     PERFORM 520-EQUAL-TO-DELETE-ROUTINE
            END-EVALUATE.
-           
+
        320-CHECK-GREATER-THAN-CODE.
            EVALUATE TRUE
                WHEN IS-ADD
@@ -336,15 +681,40 @@
                WHEN IS-DELETE
                     PERFORM 620-GREATER-THAN-DELETE-ROUTINE
            END-EVALUATE.
-           
+
        500-EQUAL-TO-ADD-ROUTINE.
            PERFORM 650-MOVE-TO-REPORT
            WRITE BAD-TRANSACTION-REC FROM PROGRAM-REPORT-LINE
            WRITE BAD-TRANSACTION-REC FROM EQUAL-TO-ADD-ERR
            ADD 2 TO BAD-LINES-PRINTED
+           ADD 1 TO WS-TOTAL-BAD-COUNT
+           MOVE EQUAL-TO-ADD-ERR TO WS-CURRENT-BAD-MSG
+           PERFORM 730-SAVE-BAD-MESSAGE
            PERFORM 710-READ-TRANSACTION.
-           
+
+      *   WS-CHANGE-WRITE-PENDING IS HELD 'Y' WHILE THE TRANSACTIONS
+      *   BELOW ARE STILL BEING LOOKED AHEAD AT TO SEE IF THEY CHAIN
+      *   ONTO THIS SAME CUSTOMER ID - 714-CHECKPOINT-IF-DUE WILL NOT
+      *   CHECKPOINT WHILE IT IS SET, SO A RESTART NEVER SKIPS PAST A
+      *   TRANSACTION WHOSE MASTER RECORD WAS NOT YET WRITTEN.
        510-EQUAL-TO-CHANGE-ROUTINE.
+           MOVE 'Y' TO WS-MORE-CHANGES-FOR-ID
+           MOVE 'N' TO WS-CHANGE-ALREADY-FLUSHED
+           MOVE 'Y' TO WS-CHANGE-WRITE-PENDING
+           MOVE OLD-MAX-CREDIT TO WS-TRUE-OLD-MAX-CREDIT
+           MOVE OLD-BALANCE TO WS-TRUE-OLD-BALANCE
+           PERFORM 511-APPLY-ONE-CHANGE
+           PERFORM 710-READ-TRANSACTION
+           PERFORM 512-CHECK-ADDITIONAL-CHANGE
+               UNTIL WS-MORE-CHANGES-FOR-ID = 'N'
+           IF NOT CHANGE-ALREADY-FLUSHED
+               WRITE NEW-MASTER-REC
+               ADD NEW-BALANCE TO WS-TOTAL-NEW-BALANCE
+               MOVE 'N' TO WS-CHANGE-WRITE-PENDING
+               PERFORM 700-READ-OLD-MASTER
+           END-IF.
+
+       511-APPLY-ONE-CHANGE.
            EVALUATE TRUE
                WHEN IS-TOTAL-REPLACE
                    PERFORM 515-TOTAL-REPLACE-ROUTINE
@@ -352,16 +722,40 @@
                    PERFORM 516-ADD-NUMERIC-ROUTINE
                WHEN IS-SUBTRACT-NUMERIC
                    PERFORM 517-SUBTRACT-NUMERIC-ROUTINE
-           END-EVALUATE
-           PERFORM 700-READ-OLD-MASTER
-           PERFORM 710-READ-TRANSACTION.
-       
+           END-EVALUATE.
+
+      *   ALLOWS TWO OR MORE CHANGE TRANSACTIONS AGAINST THE SAME
+      *   CUSTOMER IN ONE RUN - ROLLS THE JUST-APPLIED VALUES INTO
+      *   OLD-MASTER-REC SO THE NEXT TRANSACTION BUILDS ON THEM.  IF
+      *   THE CHAIN ENDS IN AN ADD OR DELETE FOR THE SAME ID INSTEAD
+      *   OF ANOTHER CHANGE, OLD-MAX-CREDIT/OLD-BALANCE ARE RESTORED
+      *   TO THEIR TRUE PRE-CHAIN VALUES BEFORE CONTROL GOES BACK TO
+      *   200-PROCESS-DATA, SO 500-EQUAL-TO-ADD-ROUTINE AND
+      *   520-EQUAL-TO-DELETE-ROUTINE REPORT AGAINST THE REAL ORIGINAL
+      *   MASTER RECORD RATHER THAN THE JUST-APPLIED CHANGE VALUES.
+       512-CHECK-ADDITIONAL-CHANGE.
+           IF TRANS-CUSTOMER-ID = OLD-CUSTOMER-ID AND IS-CHANGE
+               MOVE NEW-MASTER-REC TO OLD-MASTER-REC
+               PERFORM 511-APPLY-ONE-CHANGE
+               PERFORM 710-READ-TRANSACTION
+           ELSE
+               IF TRANS-CUSTOMER-ID = OLD-CUSTOMER-ID
+                   WRITE NEW-MASTER-REC
+                   ADD NEW-BALANCE TO WS-TOTAL-NEW-BALANCE
+                   MOVE 'N' TO WS-CHANGE-WRITE-PENDING
+                   MOVE 'Y' TO WS-CHANGE-ALREADY-FLUSHED
+                   MOVE WS-TRUE-OLD-MAX-CREDIT TO OLD-MAX-CREDIT
+                   MOVE WS-TRUE-OLD-BALANCE TO OLD-BALANCE
+               END-IF
+               MOVE 'N' TO WS-MORE-CHANGES-FOR-ID
+           END-IF.
+
        515-TOTAL-REPLACE-ROUTINE.
            MOVE 'N' TO ERROR-FOUND
            PERFORM 650-MOVE-TO-REPORT
            PERFORM 652-MOVE-OLD-MASTER-TO-NEW-MASTER
            PERFORM 518-VALIDATE-NONNUMERIC-FIELDS
-           
+
            IF(TRANS-MAX-CREDIT = SPACES)
                MOVE OLD-MAX-CREDIT TO NEW-MAX-CREDIT
                MOVE OLD-MAX-CREDIT TO REPORT-MAX-CREDIT
@@ -369,7 +763,7 @@
                MOVE TRANS-MAX-CREDIT TO NEW-MAX-CREDIT
                MOVE TRANS-MAX-CREDIT TO REPORT-MAX-CREDIT
            END-IF
-           
+
            IF(TRANS-BALANCE IS NOT NUMERIC)
                MOVE OLD-BALANCE TO NEW-BALANCE
                MOVE OLD-BALANCE TO REPORT-BALANCE
@@ -381,19 +775,24 @@
                WRITE BAD-TRANSACTION-REC FROM PROGRAM-REPORT-LINE
                WRITE BAD-TRANSACTION-REC FROM EQUAL-TO-CHANGE-ERR
                ADD 2 TO BAD-LINES-PRINTED
+               ADD 1 TO WS-TOTAL-BAD-COUNT
+               MOVE EQUAL-TO-CHANGE-ERR TO WS-CURRENT-BAD-MSG
+               PERFORM 730-SAVE-BAD-MESSAGE
            ELSE
                WRITE GOOD-TRANSACTION-REC FROM PROGRAM-REPORT-LINE
                WRITE GOOD-TRANSACTION-REC FROM SUCCESSFUL-CHANGE-MSG
                ADD 2 TO GOOD-LINES-PRINTED
+               PERFORM 741-LOG-CHANGE-AUDIT
            END-IF
-           WRITE NEW-MASTER-REC.
-       
+           COMPUTE WS-TXN-DELTA = NEW-BALANCE - OLD-BALANCE
+           ADD WS-TXN-DELTA TO WS-NET-TRANS-EFFECT.
+
        516-ADD-NUMERIC-ROUTINE.
            MOVE 'N' TO ERROR-FOUND
            PERFORM 650-MOVE-TO-REPORT
            PERFORM 652-MOVE-OLD-MASTER-TO-NEW-MASTER
            PERFORM 518-VALIDATE-NONNUMERIC-FIELDS
-           
+
            IF(TRANS-MAX-CREDIT IS NUMERIC AND
               TRANS-MAX-CREDIT NOT EQUAL ZERO)
                COMPUTE MAX-CREDIT = TRANS-MAX-CREDIT + OLD-MAX-CREDIT
@@ -404,7 +803,8 @@
                ELSE
                    MOVE OLD-MAX-CREDIT TO NEW-MAX-CREDIT
                    MOVE OLD-MAX-CREDIT TO REPORT-MAX-CREDIT
-                   MOVE "UNSUCCESSFUL CHANGE - MAX CREDIT MUST BE FROM $0 - $60,000"
+                   MOVE "UNSUCCESSFUL CHANGE - MAX CREDIT MUST BE FROM $
+      -             "0 - $60,000"
                      TO EQUAL-TO-CHANGE-ERR
                    MOVE 'Y' TO ERROR-FOUND
                END-IF
@@ -423,7 +823,8 @@
                ELSE
                   MOVE OLD-BALANCE TO NEW-BALANCE
                   MOVE OLD-BALANCE TO REPORT-BALANCE
-                  MOVE "UNSUCCESSFUL CHANGE - BALANCE MUST BE BETWEEN $0 AND THE MAXIMUM CREDIT ALLOWED"
+                  MOVE "UNSUCCESSFUL CHANGE - BALANCE MUST BE BETWEEN $0
+      -            " AND THE MAXIMUM CREDIT ALLOWED"
                      TO EQUAL-TO-CHANGE-ERR
                   MOVE 'Y' TO ERROR-FOUND
                END-IF
@@ -435,32 +836,38 @@
                WRITE BAD-TRANSACTION-REC FROM PROGRAM-REPORT-LINE
                WRITE BAD-TRANSACTION-REC FROM EQUAL-TO-CHANGE-ERR
                ADD 2 TO BAD-LINES-PRINTED
+               ADD 1 TO WS-TOTAL-BAD-COUNT
+               MOVE EQUAL-TO-CHANGE-ERR TO WS-CURRENT-BAD-MSG
+               PERFORM 730-SAVE-BAD-MESSAGE
            ELSE
                WRITE GOOD-TRANSACTION-REC FROM PROGRAM-REPORT-LINE
                WRITE GOOD-TRANSACTION-REC FROM SUCCESSFUL-CHANGE-MSG
                ADD 2 TO GOOD-LINES-PRINTED
+               PERFORM 741-LOG-CHANGE-AUDIT
            END-IF
+           COMPUTE WS-TXN-DELTA = NEW-BALANCE - OLD-BALANCE
+           ADD WS-TXN-DELTA TO WS-NET-TRANS-EFFECT
            MOVE ZERO TO MAX-CREDIT
-           MOVE ZERO TO BALANCE
-           WRITE NEW-MASTER-REC.    
-       
+           MOVE ZERO TO BALANCE.
+
        517-SUBTRACT-NUMERIC-ROUTINE.
            MOVE 'N' TO ERROR-FOUND
            PERFORM 650-MOVE-TO-REPORT
            PERFORM 652-MOVE-OLD-MASTER-TO-NEW-MASTER
            PERFORM 518-VALIDATE-NONNUMERIC-FIELDS
-           
+
            IF(TRANS-MAX-CREDIT IS NUMERIC AND
               TRANS-MAX-CREDIT NOT EQUAL ZERO)
                COMPUTE MAX-CREDIT = OLD-MAX-CREDIT - TRANS-MAX-CREDIT
-               IF(MAX-CREDIT <= MAX-MAX-CREDIT AND 
+               IF(MAX-CREDIT <= MAX-MAX-CREDIT AND
                   MAX-CREDIT >= ZERO)
                    MOVE MAX-CREDIT TO NEW-MAX-CREDIT
                    MOVE MAX-CREDIT TO REPORT-MAX-CREDIT
                ELSE
                    MOVE OLD-MAX-CREDIT TO NEW-MAX-CREDIT
                    MOVE OLD-MAX-CREDIT TO REPORT-MAX-CREDIT
-                   MOVE "UNSUCCESSFUL CHANGE - MAX-CREDIT MUST BE FROM $0 - $60,000"
+                   MOVE "UNSUCCESSFUL CHANGE - MAX-CREDIT MUST BE FROM $
+      -             "0 - $60,000"
                      TO EQUAL-TO-CHANGE-ERR
                    MOVE 'Y' TO ERROR-FOUND
                END-IF
@@ -479,7 +886,8 @@
                ELSE
                   MOVE OLD-BALANCE TO NEW-BALANCE
                   MOVE OLD-BALANCE TO REPORT-BALANCE
-                  MOVE "UNSUCCESSFUL CHANGE - BALANCE MUST BE BETWEEN $0 AND THE MAXIMUM CREDIT ALLOWED"
+                  MOVE "UNSUCCESSFUL CHANGE - BALANCE MUST BE BETWEEN $0
+      -            " AND THE MAXIMUM CREDIT ALLOWED"
                      TO EQUAL-TO-CHANGE-ERR
                   MOVE 'Y' TO ERROR-FOUND
                END-IF
@@ -491,15 +899,20 @@
                WRITE BAD-TRANSACTION-REC FROM PROGRAM-REPORT-LINE
                WRITE BAD-TRANSACTION-REC FROM EQUAL-TO-CHANGE-ERR
                ADD 2 TO BAD-LINES-PRINTED
+               ADD 1 TO WS-TOTAL-BAD-COUNT
+               MOVE EQUAL-TO-CHANGE-ERR TO WS-CURRENT-BAD-MSG
+               PERFORM 730-SAVE-BAD-MESSAGE
            ELSE
                WRITE GOOD-TRANSACTION-REC FROM PROGRAM-REPORT-LINE
                WRITE GOOD-TRANSACTION-REC FROM SUCCESSFUL-CHANGE-MSG
                ADD 2 TO GOOD-LINES-PRINTED
+               PERFORM 741-LOG-CHANGE-AUDIT
            END-IF
+           COMPUTE WS-TXN-DELTA = NEW-BALANCE - OLD-BALANCE
+           ADD WS-TXN-DELTA TO WS-NET-TRANS-EFFECT
            MOVE ZERO TO MAX-CREDIT
-           MOVE ZERO TO BALANCE
-           WRITE NEW-MASTER-REC.
-       
+           MOVE ZERO TO BALANCE.
+
        518-VALIDATE-NONNUMERIC-FIELDS.
            IF(TRANS-CUSTOMER-NAME = SPACES)
                MOVE OLD-CUSTOMER-NAME TO REPORT-CUSTOMER-NAME
@@ -514,96 +927,430 @@
            ELSE
                MOVE TRANS-CREDIT-CODE TO NEW-CREDIT-CODE
                MOVE TRANS-CREDIT-CODE TO REPORT-CREDIT-CODE
-           END-IF.    
-       
+           END-IF.
+
        520-EQUAL-TO-DELETE-ROUTINE.
            PERFORM 651-MOVE-TO-REPORT-FOR-DELETE
            WRITE GOOD-TRANSACTION-REC FROM PROGRAM-REPORT-LINE
            WRITE GOOD-TRANSACTION-REC FROM SUCCESSFUL-DELETE-MSG
            ADD 2 TO GOOD-LINES-PRINTED
+           SUBTRACT OLD-BALANCE FROM WS-NET-TRANS-EFFECT
+           MOVE "DELETE" TO WS-AUDIT-TYPE
+           MOVE OLD-CUSTOMER-ID TO WS-AUDIT-CUSTOMER-ID
+           MOVE OLD-MAX-CREDIT TO WS-AUDIT-OLD-MAXCREDIT
+           MOVE OLD-BALANCE TO WS-AUDIT-OLD-BALANCE
+           MOVE ZERO TO WS-AUDIT-NEW-MAXCREDIT
+           MOVE ZERO TO WS-AUDIT-NEW-BALANCE
+           PERFORM 740-WRITE-AUDIT-RECORD
+           PERFORM 700-READ-OLD-MASTER
            PERFORM 710-READ-TRANSACTION.
-           
+
+      *   WS-ADD-WRITE-PENDING IS HELD 'Y' WHILE 601-CHECK-CHAINED-
+      *   TRANS-FOR-NEW-ID LOOKS AHEAD FOR A CHANGE OR DELETE AGAINST
+      *   THIS SAME NEW ID - THE ACTUAL WRITE TO NEW-MASTER-FILE IS
+      *   DEFERRED UNTIL THAT LOOKAHEAD IS DONE, THE SAME WAY 510-
+      *   EQUAL-TO-CHANGE-ROUTINE DEFERS ITS WRITE.  WS-CHANGE-WRITE-
+      *   PENDING IS ALSO SET SO 714-CHECKPOINT-IF-DUE DOES NOT
+      *   CHECKPOINT PAST A NEW-MASTER RECORD THAT HAS NOT BEEN
+      *   WRITTEN YET.
        600-GREATER-THAN-ADD-ROUTINE.
-           WRITE NEW-MASTER-REC FROM TRANSACTION-REC
+           MOVE TRANSACTION-REC TO NEW-MASTER-REC
+           MOVE TRANS-CUSTOMER-ID TO WS-PENDING-ADD-ID
+           MOVE 'Y' TO WS-ADD-WRITE-PENDING
+           MOVE 'Y' TO WS-CHANGE-WRITE-PENDING
+           ADD TRANS-BALANCE TO WS-NET-TRANS-EFFECT
            PERFORM 650-MOVE-TO-REPORT
            WRITE GOOD-TRANSACTION-REC FROM PROGRAM-REPORT-LINE
            WRITE GOOD-TRANSACTION-REC FROM SUCCESSFUL-ADD-MSG
            ADD 2 TO GOOD-LINES-PRINTED
-           PERFORM 710-READ-TRANSACTION.
-       
+           MOVE "ADD   " TO WS-AUDIT-TYPE
+           MOVE TRANS-CUSTOMER-ID TO WS-AUDIT-CUSTOMER-ID
+           MOVE ZERO TO WS-AUDIT-OLD-MAXCREDIT
+           MOVE ZERO TO WS-AUDIT-OLD-BALANCE
+           MOVE TRANS-MAX-CREDIT TO WS-AUDIT-NEW-MAXCREDIT
+           MOVE TRANS-BALANCE TO WS-AUDIT-NEW-BALANCE
+           PERFORM 740-WRITE-AUDIT-RECORD
+           PERFORM 710-READ-TRANSACTION
+           PERFORM 601-CHECK-CHAINED-TRANS-FOR-NEW-ID
+               UNTIL WS-ADD-WRITE-PENDING = 'N'.
+
+      *   A CHANGE FOUND HERE IS APPLIED AGAINST THE JUST-ADDED RECORD
+      *   BY TEMPORARILY LOADING IT INTO OLD-MASTER-REC SO 511-APPLY-
+      *   ONE-CHANGE CAN TREAT IT AS THE BASELINE, THE SAME TRICK 512-
+      *   CHECK-ADDITIONAL-CHANGE USES FOR AN EXISTING CUSTOMER.  THE
+      *   REAL OLD-MASTER-REC - STILL WAITING TO BE COMPARED AGAINST A
+      *   LATER TRANSACTION - IS SAVED FIRST AND RESTORED RIGHT AFTER,
+      *   SO 200-PROCESS-DATA NEVER SEES THE BORROWED VALUES.  A
+      *   DELETE FOUND HERE MEANS THE CUSTOMER WAS ADDED AND REMOVED
+      *   IN THE SAME RUN, SO IT IS CANCELLED OUT INSTEAD OF EVER
+      *   REACHING NEW-MASTER-FILE.
+       601-CHECK-CHAINED-TRANS-FOR-NEW-ID.
+           EVALUATE TRUE
+               WHEN TRANS-CUSTOMER-ID = WS-PENDING-ADD-ID AND IS-CHANGE
+                   MOVE OLD-MASTER-REC TO WS-SAVED-OLD-MASTER-REC
+                   MOVE NEW-MASTER-REC TO OLD-MASTER-REC
+                   PERFORM 511-APPLY-ONE-CHANGE
+                   MOVE WS-SAVED-OLD-MASTER-REC TO OLD-MASTER-REC
+                   PERFORM 710-READ-TRANSACTION
+               WHEN TRANS-CUSTOMER-ID = WS-PENDING-ADD-ID AND IS-DELETE
+                   PERFORM 602-CANCEL-JUST-ADDED-CUSTOMER
+                   MOVE 'N' TO WS-ADD-WRITE-PENDING
+                   MOVE 'N' TO WS-CHANGE-WRITE-PENDING
+                   PERFORM 710-READ-TRANSACTION
+               WHEN TRANS-CUSTOMER-ID = WS-PENDING-ADD-ID AND IS-ADD
+                   PERFORM 650-MOVE-TO-REPORT
+                   WRITE BAD-TRANSACTION-REC FROM PROGRAM-REPORT-LINE
+                   WRITE BAD-TRANSACTION-REC FROM EQUAL-TO-ADD-ERR
+                   ADD 2 TO BAD-LINES-PRINTED
+                   ADD 1 TO WS-TOTAL-BAD-COUNT
+                   MOVE EQUAL-TO-ADD-ERR TO WS-CURRENT-BAD-MSG
+                   PERFORM 730-SAVE-BAD-MESSAGE
+                   PERFORM 710-READ-TRANSACTION
+               WHEN OTHER
+                   WRITE NEW-MASTER-REC
+                   ADD NEW-BALANCE TO WS-TOTAL-NEW-BALANCE
+                   MOVE 'N' TO WS-ADD-WRITE-PENDING
+                   MOVE 'N' TO WS-CHANGE-WRITE-PENDING
+           END-EVALUATE.
+
+      *   AN ADD IMMEDIATELY FOLLOWED BY A DELETE FOR THE SAME ID IN
+      *   THE SAME RUN NETS TO NOTHING - THE RECORD IS NEVER WRITTEN
+      *   TO NEW-MASTER-FILE AND THE BALANCE ADDED TO WS-NET-TRANS-
+      *   EFFECT BY 600-GREATER-THAN-ADD-ROUTINE IS BACKED OUT HERE SO
+      *   032-RECONCILE-TOTALS STILL TIES OUT.
+       602-CANCEL-JUST-ADDED-CUSTOMER.
+           PERFORM 653-MOVE-NEW-MASTER-TO-REPORT
+           WRITE GOOD-TRANSACTION-REC FROM PROGRAM-REPORT-LINE
+           WRITE GOOD-TRANSACTION-REC FROM SUCCESSFUL-DELETE-MSG
+           ADD 2 TO GOOD-LINES-PRINTED
+           SUBTRACT NEW-BALANCE FROM WS-NET-TRANS-EFFECT
+           MOVE "DELETE" TO WS-AUDIT-TYPE
+           MOVE NEW-CUSTOMER-ID TO WS-AUDIT-CUSTOMER-ID
+           MOVE NEW-MAX-CREDIT TO WS-AUDIT-OLD-MAXCREDIT
+           MOVE NEW-BALANCE TO WS-AUDIT-OLD-BALANCE
+           MOVE ZERO TO WS-AUDIT-NEW-MAXCREDIT
+           MOVE ZERO TO WS-AUDIT-NEW-BALANCE
+           PERFORM 740-WRITE-AUDIT-RECORD.
+
        610-GREATER-THAN-CHANGE-ROUTINE.
            PERFORM 650-MOVE-TO-REPORT
            WRITE BAD-TRANSACTION-REC FROM PROGRAM-REPORT-LINE
            WRITE BAD-TRANSACTION-REC FROM GREATER-THAN-CHANGE-ERR
            ADD 2 TO BAD-LINES-PRINTED
+           ADD 1 TO WS-TOTAL-BAD-COUNT
+           MOVE GREATER-THAN-CHANGE-ERR TO WS-CURRENT-BAD-MSG
+           PERFORM 730-SAVE-BAD-MESSAGE
            PERFORM 710-READ-TRANSACTION.
-       
+
        620-GREATER-THAN-DELETE-ROUTINE.
            PERFORM 650-MOVE-TO-REPORT
            WRITE BAD-TRANSACTION-REC FROM PROGRAM-REPORT-LINE
            WRITE BAD-TRANSACTION-REC FROM GREATER-THAN-DELETE-ERR
            ADD 2 TO BAD-LINES-PRINTED
+           ADD 1 TO WS-TOTAL-BAD-COUNT
+           MOVE GREATER-THAN-DELETE-ERR TO WS-CURRENT-BAD-MSG
+           PERFORM 730-SAVE-BAD-MESSAGE
            PERFORM 710-READ-TRANSACTION.
-           
+
        650-MOVE-TO-REPORT.
            MOVE TRANS-CUSTOMER-ID TO REPORT-CUSTOMER-ID
            MOVE TRANS-CUSTOMER-NAME TO REPORT-CUSTOMER-NAME
            MOVE TRANS-MAX-CREDIT TO REPORT-MAX-CREDIT
            MOVE TRANS-CREDIT-CODE TO REPORT-CREDIT-CODE
            MOVE TRANS-BALANCE TO REPORT-BALANCE.
-           
+
        651-MOVE-TO-REPORT-FOR-DELETE.
            MOVE OLD-CUSTOMER-ID TO REPORT-CUSTOMER-ID
            MOVE OLD-CUSTOMER-NAME TO REPORT-CUSTOMER-NAME
            MOVE OLD-MAX-CREDIT TO REPORT-MAX-CREDIT
            MOVE OLD-CREDIT-CODE TO REPORT-CREDIT-CODE
            MOVE OLD-BALANCE TO REPORT-BALANCE.
-           
+
        652-MOVE-OLD-MASTER-TO-NEW-MASTER.
            MOVE OLD-CUSTOMER-ID TO NEW-CUSTOMER-ID
            MOVE OLD-CUSTOMER-NAME TO NEW-CUSTOMER-NAME
            MOVE OLD-MAX-CREDIT TO NEW-MAX-CREDIT
            MOVE OLD-CREDIT-CODE TO NEW-CREDIT-CODE
            MOVE OLD-BALANCE TO NEW-BALANCE.
-           
+
+       653-MOVE-NEW-MASTER-TO-REPORT.
+           MOVE NEW-CUSTOMER-ID TO REPORT-CUSTOMER-ID
+           MOVE NEW-CUSTOMER-NAME TO REPORT-CUSTOMER-NAME
+           MOVE NEW-MAX-CREDIT TO REPORT-MAX-CREDIT
+           MOVE NEW-CREDIT-CODE TO REPORT-CREDIT-CODE
+           MOVE NEW-BALANCE TO REPORT-BALANCE.
+
        700-READ-OLD-MASTER.
            READ OLD-MASTER-FILE
                AT END MOVE HIGH-VALUES TO OLD-CUSTOMER-ID
-           END-READ.
-       
+           END-READ
+           IF OLD-CUSTOMER-ID NOT = HIGH-VALUES
+               ADD 1 TO WS-OLD-READ-COUNT
+               ADD OLD-BALANCE TO WS-TOTAL-OLD-BALANCE
+               PERFORM 701-CHECK-OLD-SEQUENCE
+           END-IF.
+
+      *   REQUIRES OLD-MASTER-FILE TO ARRIVE IN ASCENDING CUSTOMER-ID
+      *   ORDER - AN OUT-OF-SEQUENCE RECORD ABORTS THE MATCH-MERGE SO
+      *   999-UPDATE-MASTER NEVER OVERWRITES THE REAL MASTER FILE.
+       701-CHECK-OLD-SEQUENCE.
+           IF OLD-CUSTOMER-ID < WS-PREVIOUS-OLD-ID
+               DISPLAY "******* OLD MASTER OUT OF SEQUENCE AT ID "
+                   OLD-CUSTOMER-ID " - RUN ABORTED *******"
+               MOVE 'Y' TO WS-SEQUENCE-ERROR
+               MOVE HIGH-VALUES TO OLD-CUSTOMER-ID
+               MOVE HIGH-VALUES TO TRANS-CUSTOMER-ID
+           ELSE
+               MOVE OLD-CUSTOMER-ID TO WS-PREVIOUS-OLD-ID
+           END-IF.
+
        710-READ-TRANSACTION.
+           PERFORM 711-READ-ONE-TRANSACTION
+           PERFORM 712-REJECT-BAD-CHECK-DIGIT
+               UNTIL TRANS-CUSTOMER-ID = HIGH-VALUES
+                  OR TRANS-ID-CHECK-OK
+           IF TRANS-CUSTOMER-ID NOT = HIGH-VALUES
+               PERFORM 716-CHECK-TRANS-SEQUENCE
+           END-IF
+           ADD 1 TO WS-TRANS-DISPATCH-COUNT.
+
+       711-READ-ONE-TRANSACTION.
            READ TRANSACTION-FILE
                AT END MOVE HIGH-VALUES TO TRANS-CUSTOMER-ID
-           END-READ.
-           
+           END-READ
+           IF TRANS-CUSTOMER-ID NOT = HIGH-VALUES
+               ADD 1 TO WS-TRANS-READ-COUNT
+               PERFORM 713-COMPUTE-TRANS-CHECK-DIGIT
+               PERFORM 714-CHECKPOINT-IF-DUE
+           END-IF.
+
+      *   A SIMPLE MOD-11 CHECK DIGIT ON THE CUSTOMER ID, IN THE SAME
+      *   SPIRIT AS THE VIN CHECK DIGIT - THE FIRST TWO CHARACTERS ARE
+      *   THE BASE NUMBER AND THE THIRD IS THE CHECK DIGIT.  NON-
+      *   NUMERIC IDS ARE LEFT ALONE SINCE THEY PREDATE THIS SCHEME.
+       713-COMPUTE-TRANS-CHECK-DIGIT.
+           MOVE 'Y' TO WS-TRANS-ID-STATUS
+           IF TRANS-CUSTOMER-ID (1:2) IS NUMERIC
+               MOVE TRANS-CUSTOMER-ID (1:1) TO WS-ID-DIGIT-1
+               MOVE TRANS-CUSTOMER-ID (2:1) TO WS-ID-DIGIT-2
+               COMPUTE WS-ID-CHECK-SUM =
+                   (WS-ID-DIGIT-1 * 2) + (WS-ID-DIGIT-2 * 1)
+               DIVIDE WS-ID-CHECK-SUM BY CHECK-DIGIT-DIVISOR
+                   GIVING WS-ID-CHECK-QUOTIENT
+                   REMAINDER WS-ID-CHECK-REMAINDER
+               IF WS-ID-CHECK-REMAINDER > 9
+                   MOVE 'N' TO WS-TRANS-ID-STATUS
+               ELSE
+                   MOVE WS-ID-CHECK-REMAINDER TO WS-ID-STORED-CHECK
+                   IF WS-ID-STORED-CHECK NOT = TRANS-CUSTOMER-ID (3:1)
+                       MOVE 'N' TO WS-TRANS-ID-STATUS
+                   END-IF
+               END-IF
+           END-IF.
+
+       714-CHECKPOINT-IF-DUE.
+           DIVIDE WS-TRANS-READ-COUNT BY CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = ZERO
+                   AND NOT CHANGE-WRITE-IS-PENDING
+                   AND NOT SKIPPING-TO-CHECKPOINT
+               PERFORM 075-WRITE-CHECKPOINT
+           END-IF.
+
+       712-REJECT-BAD-CHECK-DIGIT.
+           IF NOT SKIPPING-TO-CHECKPOINT
+               PERFORM 650-MOVE-TO-REPORT
+               WRITE BAD-TRANSACTION-REC FROM PROGRAM-REPORT-LINE
+               WRITE BAD-TRANSACTION-REC FROM BAD-CHECK-DIGIT-ERR
+               ADD 2 TO BAD-LINES-PRINTED
+               ADD 1 TO WS-TOTAL-BAD-COUNT
+               MOVE BAD-CHECK-DIGIT-ERR TO WS-CURRENT-BAD-MSG
+               PERFORM 730-SAVE-BAD-MESSAGE
+           END-IF
+           PERFORM 711-READ-ONE-TRANSACTION.
+
+      *   REQUIRES TRANSACTION-FILE TO ARRIVE IN ASCENDING CUSTOMER-ID
+      *   ORDER, THE SAME AS THE OLD MASTER.
+       716-CHECK-TRANS-SEQUENCE.
+           IF TRANS-CUSTOMER-ID < WS-PREVIOUS-TRANS-ID
+               DISPLAY "******* TRANSACTION FILE OUT OF SEQUENCE AT ID "
+                   TRANS-CUSTOMER-ID " - RUN ABORTED *******"
+               MOVE 'Y' TO WS-SEQUENCE-ERROR
+               MOVE HIGH-VALUES TO TRANS-CUSTOMER-ID
+               MOVE HIGH-VALUES TO OLD-CUSTOMER-ID
+           ELSE
+               MOVE TRANS-CUSTOMER-ID TO WS-PREVIOUS-TRANS-ID
+           END-IF.
+
+       730-SAVE-BAD-MESSAGE.
+           IF WS-BAD-MSG-SUB < 3
+               ADD 1 TO WS-BAD-MSG-SUB
+               MOVE WS-CURRENT-BAD-MSG TO
+                   WS-BAD-MSG-TABLE (WS-BAD-MSG-SUB)
+           END-IF.
+
+      *   WRITES ONE PERMANENT BEFORE/AFTER AUDIT RECORD FOR A
+      *   SUCCESSFUL ADD, CHANGE, OR DELETE.  AUDIT-TRAIL-FILE IS
+      *   OPENED EXTEND SO IT IS NEVER OVERWRITTEN BY A LATER RUN.
+       740-WRITE-AUDIT-RECORD.
+           MOVE DATE-HEADING TO AUDIT-DATE-OUT
+           MOVE WS-AUDIT-TYPE TO AUDIT-TYPE-OUT
+           MOVE WS-AUDIT-CUSTOMER-ID TO AUDIT-ID-OUT
+           MOVE WS-AUDIT-OLD-MAXCREDIT TO AUDIT-OLD-MAXCREDIT-OUT
+           MOVE WS-AUDIT-OLD-BALANCE TO AUDIT-OLD-BALANCE-OUT
+           MOVE WS-AUDIT-NEW-MAXCREDIT TO AUDIT-NEW-MAXCREDIT-OUT
+           MOVE WS-AUDIT-NEW-BALANCE TO AUDIT-NEW-BALANCE-OUT
+           WRITE AUDIT-TRAIL-REC FROM AUDIT-TRAIL-LINE.
+
+       741-LOG-CHANGE-AUDIT.
+           MOVE "CHANGE" TO WS-AUDIT-TYPE
+           MOVE OLD-CUSTOMER-ID TO WS-AUDIT-CUSTOMER-ID
+           MOVE OLD-MAX-CREDIT TO WS-AUDIT-OLD-MAXCREDIT
+           MOVE OLD-BALANCE TO WS-AUDIT-OLD-BALANCE
+           MOVE NEW-MAX-CREDIT TO WS-AUDIT-NEW-MAXCREDIT
+           MOVE NEW-BALANCE TO WS-AUDIT-NEW-BALANCE
+           PERFORM 740-WRITE-AUDIT-RECORD.
+
        800-INITIALIZATION-ROUTINE.
-           OPEN INPUT  OLD-MASTER-FILE
-                       TRANSACTION-FILE
-                OUTPUT NEW-MASTER-FILE
-                       BAD-TRANSACTION-REPORT
-                       GOOD-TRANSACTION-REPORT.
+           IF RESTART-THIS-RUN
+               OPEN INPUT  OLD-MASTER-FILE
+                           TRANSACTION-FILE
+                    EXTEND NEW-MASTER-FILE
+                           BAD-TRANSACTION-REPORT
+                           GOOD-TRANSACTION-REPORT
+           ELSE
+               OPEN INPUT  OLD-MASTER-FILE
+                           TRANSACTION-FILE
+                    OUTPUT NEW-MASTER-FILE
+                           BAD-TRANSACTION-REPORT
+                           GOOD-TRANSACTION-REPORT
+           END-IF
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF RESTART-THIS-RUN
+               PERFORM 065-SKIP-TO-CHECKPOINT
+           END-IF
            PERFORM 700-READ-OLD-MASTER
            PERFORM 710-READ-TRANSACTION.
-           
+
        900-ENDING-ROUTINE.
            CLOSE OLD-MASTER-FILE
                  TRANSACTION-FILE
                  NEW-MASTER-FILE
                  BAD-TRANSACTION-REPORT
-                 GOOD-TRANSACTION-REPORT.
-                 
+                 GOOD-TRANSACTION-REPORT
+                 AUDIT-TRAIL-FILE.
+           PERFORM 032-RECONCILE-TOTALS
+           PERFORM 901-WRITE-ALERT.
+
+      *   TOTALS THE OLD BALANCES AND THE NET EFFECT OF EVERY APPLIED
+      *   TRANSACTION AND COMPARES THAT TO WHAT WAS ACTUALLY WRITTEN
+      *   TO THE NEW MASTER - A MISMATCH MEANS THE RUN DID NOT TIE OUT.
+       032-RECONCILE-TOTALS.
+           COMPUTE WS-EXPECTED-NEW-TOTAL =
+               WS-TOTAL-OLD-BALANCE + WS-NET-TRANS-EFFECT
+           IF WS-EXPECTED-NEW-TOTAL = WS-TOTAL-NEW-BALANCE
+               MOVE "IN BALANCE" TO WS-RECONCILIATION-STATUS
+           ELSE
+               MOVE "OUT OF BALANCE" TO WS-RECONCILIATION-STATUS
+           END-IF
+           DISPLAY "OLD TOTAL: " WS-TOTAL-OLD-BALANCE
+               " NET CHANGE: " WS-NET-TRANS-EFFECT
+           DISPLAY "NEW TOTAL: " WS-TOTAL-NEW-BALANCE
+               " RECONCILIATION: " WS-RECONCILIATION-STATUS.
+
+      *   DROPS A SAME-DAY SUMMARY FILE WHEN ANY BAD TRANSACTIONS WERE
+      *   FOUND SO OPERATIONS DOES NOT HAVE TO WAIT FOR THE PRINTED
+      *   BAD-TRANSACTION-REPORT TO NOTICE.
+       901-WRITE-ALERT.
+           IF WS-TOTAL-BAD-COUNT > ZERO
+               OPEN OUTPUT ALERT-FILE
+               MOVE WS-TOTAL-BAD-COUNT TO ALERT-BAD-COUNT-OUT
+               WRITE ALERT-REC FROM ALERT-SUMMARY-LINE
+               PERFORM 902-WRITE-ALERT-MESSAGES
+                   VARYING WS-ALERT-IDX FROM 1 BY 1
+                   UNTIL WS-ALERT-IDX > 3
+               CLOSE ALERT-FILE
+           END-IF.
+
+       902-WRITE-ALERT-MESSAGES.
+           IF WS-ALERT-IDX <= WS-BAD-MSG-SUB
+               MOVE WS-BAD-MSG-TABLE (WS-ALERT-IDX) TO ALERT-MSG-OUT
+               WRITE ALERT-REC FROM ALERT-MESSAGE-LINE
+           END-IF.
+
        999-UPDATE-MASTER.
-           OPEN INPUT NEW-MASTER-FILE
-               OUTPUT OLD-MASTER-FILE
-           PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
-               READ NEW-MASTER-FILE
-                   AT END
-                       MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
-                   NOT AT END
-                       WRITE OLD-MASTER-REC FROM NEW-MASTER-REC
-               END-READ
-           END-PERFORM.
-           CLOSE NEW-MASTER-FILE
-                 OLD-MASTER-FILE.
-                 
-       END PROGRAM PROGRAM13.
\ No newline at end of file
+           IF SEQUENCE-ERROR-FOUND
+               DISPLAY "******* MASTER FILE NOT UPDATED - A SEQUENCE E
+      -             "RROR WAS FOUND DURING THE RUN *******"
+           ELSE
+               PERFORM 995-SAVE-PRIOR-GENERATION
+               OPEN INPUT NEW-MASTER-FILE
+                   OUTPUT OLD-MASTER-FILE
+               MOVE 'YES' TO ARE-THERE-MORE-RECORDS
+               PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
+                   READ NEW-MASTER-FILE
+                       AT END
+                           MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+                       NOT AT END
+                           WRITE OLD-MASTER-REC FROM NEW-MASTER-REC
+                   END-READ
+               END-PERFORM
+               CLOSE NEW-MASTER-FILE
+                     OLD-MASTER-FILE
+           END-IF.
+
+      *   TAKES A DATED GENERATION COPY OF THE MASTER FILE BEFORE IT IS
+      *   OVERWRITTEN, SO A BAD CYCLE CAN BE ROLLED BACK BY RE-POINTING
+      *   AT THE PRIOR GENERATION (A SIMPLE GDG-STYLE NAMING SCHEME).
+       995-SAVE-PRIOR-GENERATION.
+           OPEN INPUT OLD-MASTER-FILE
+           OPEN OUTPUT MASTER-GENERATION-FILE
+           MOVE 'YES' TO ARE-THERE-MORE-RECORDS
+           PERFORM 996-COPY-GENERATION-RECORD
+               UNTIL ARE-THERE-MORE-RECORDS = 'NO '
+           CLOSE OLD-MASTER-FILE
+                 MASTER-GENERATION-FILE.
+
+       996-COPY-GENERATION-RECORD.
+           READ OLD-MASTER-FILE
+               AT END
+                   MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+               NOT AT END
+                   WRITE MASTER-GENERATION-REC FROM OLD-MASTER-REC
+           END-READ.
+
+      *   A STANDALONE GUARDRAIL REPORT RUN OFF THE FRESHLY UPDATED
+      *   CUSTOMER-MASTER.DAT - LISTS EVERY CUSTOMER WHOSE AVAILABLE
+      *   CREDIT IS DOWN TO WS-AT-RISK-THRESHOLD OR LESS.
+       997-AT-RISK-REPORT.
+           IF NOT SEQUENCE-ERROR-FOUND
+               OPEN INPUT OLD-MASTER-FILE
+                    OUTPUT AT-RISK-REPORT
+               WRITE AT-RISK-REC FROM AT-RISK-HEADING-LINE
+                   AFTER ADVANCING 1 LINE
+               MOVE 'YES' TO ARE-THERE-MORE-RECORDS
+               PERFORM 998-SCAN-FOR-AT-RISK
+                   UNTIL ARE-THERE-MORE-RECORDS = 'NO '
+               CLOSE OLD-MASTER-FILE
+                     AT-RISK-REPORT
+           END-IF.
+
+       998-SCAN-FOR-AT-RISK.
+           READ OLD-MASTER-FILE
+               AT END
+                   MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+               NOT AT END
+                   COMPUTE WS-AVAILABLE-CREDIT =
+                       OLD-MAX-CREDIT - OLD-BALANCE
+                   IF WS-AVAILABLE-CREDIT <= WS-AT-RISK-THRESHOLD
+                       MOVE OLD-CUSTOMER-ID TO AT-RISK-ID-OUT
+                       MOVE OLD-CUSTOMER-NAME TO AT-RISK-NAME-OUT
+                       MOVE OLD-MAX-CREDIT TO AT-RISK-MAXCREDIT-OUT
+                       MOVE OLD-BALANCE TO AT-RISK-BALANCE-OUT
+                       MOVE WS-AVAILABLE-CREDIT TO AT-RISK-AVAIL-OUT
+                       WRITE AT-RISK-REC FROM AT-RISK-DETAIL-LINE
+                   END-IF
+           END-READ.
+
+       END PROGRAM PROGRAM13.
